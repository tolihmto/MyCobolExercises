@@ -2,13 +2,29 @@
        PROGRAM-ID. HELLOWORLD.
        AUTHOR. Thomas LIHOREAU.
 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM   PIC X(20) VALUE "HELLOWORLD".
+       01  WS-JOBLOG-EVENT     PIC X(5).
+       01  WS-JOBLOG-RC        PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
            DISPLAY "Hello world!".
-           
+
            perform 3000-AFFICHAGE-DEB
               thru 3000-AFFICHAGE-FIN
-           
+
            DISPLAY "This is a simple COBOL program.".
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
 
        3000-AFFICHAGE-DEB.
