@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAISIE-ENTIER.
+
+      *> Shared bounds-checked numeric entry routine for the tableau
+      *> family (09-16). Replaces each program's own copy of the
+      *> ACCEPT-into-TEMP-ALPHA / FUNCTION NUMVAL / range-check loop,
+      *> so the prompt/error wording and range logic live in one
+      *> place. Caller passes the full prompt label (without the
+      *> trailing " :", which this routine appends itself) and the
+      *> inclusive MIN/MAX bounds; LS-VALEUR comes back validated.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TEMP-ALPHA           PIC X(7).
+       01  TEMP-NUM             PIC S9(6).
+       01  OK-SAISIE            PIC X VALUE 'N'.
+       01  EDIT-BORNE-MIN       PIC -(5)9.
+       01  EDIT-BORNE-MAX       PIC -(5)9.
+
+       LINKAGE SECTION.
+       01  LS-LIBELLE           PIC X(40).
+       01  LS-MIN               PIC S9(6).
+       01  LS-MAX               PIC S9(6).
+       01  LS-VALEUR            PIC S9(6).
+
+       PROCEDURE DIVISION USING LS-LIBELLE LS-MIN LS-MAX LS-VALEUR.
+       DEBUT.
+           MOVE 'N' TO OK-SAISIE
+           PERFORM UNTIL OK-SAISIE = 'O'
+               DISPLAY FUNCTION TRIM(LS-LIBELLE) " :"
+               ACCEPT TEMP-ALPHA
+               MOVE FUNCTION NUMVAL(TEMP-ALPHA) TO TEMP-NUM
+               IF TEMP-NUM >= LS-MIN AND TEMP-NUM <= LS-MAX
+                   MOVE TEMP-NUM TO LS-VALEUR
+                   MOVE 'O' TO OK-SAISIE
+               ELSE
+                   MOVE LS-MIN TO EDIT-BORNE-MIN
+                   MOVE LS-MAX TO EDIT-BORNE-MAX
+                   DISPLAY "Valeur invalide. Entrez un entier entre "
+                       FUNCTION TRIM(EDIT-BORNE-MIN) " et "
+                       FUNCTION TRIM(EDIT-BORNE-MAX) "."
+               END-IF
+           END-PERFORM
+           GOBACK.
