@@ -1,8 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALBUM-EXAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "catalog.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ID
+               FILE STATUS IS CATALOG-STATUS.
+
+           SELECT VIDEO-FILE ASSIGN TO "video.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VID-ID
+               FILE STATUS IS VIDEO-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-REC.
+           05  CAT-ID               PIC X(10).
+           05  CAT-TITLE            PIC X(30).
+           05  CAT-GENRE            PIC X(10).
+           05  CAT-ARTIST.
+               10  CAT-ARTIST-FIRST PIC X(20).
+               10  CAT-ARTIST-LAST  PIC X(20).
+               10  CAT-BAND-NAME    PIC X(20).
+           05  CAT-YEAR             PIC 9(4).
+
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           05  VID-ID               PIC X(10).
+           05  VID-ARTIST.
+               10  VID-ARTIST-FIRST PIC X(20).
+               10  VID-ARTIST-LAST  PIC X(20).
+               10  VID-BAND-NAME    PIC X(20).
+           05  VID-BROADCAST.
+               10  VID-MONTH        PIC 99.
+               10  VID-DAY          PIC 99.
+               10  VID-YEAR         PIC 999.
+
        WORKING-STORAGE SECTION.
+
+      *> catalog.dat: indexed ALBUM-RECORD store keyed by ALBUM-ID,
+      *> the same OPEN I-O + FILE STATUS "35" create-then-reopen and
+      *> WRITE-then-REWRITE-on-INVALID-KEY upsert idioms used for
+      *> 25_inventaire's indexed MASTER-FILE.
+       01  CATALOG-STATUS          PIC XX.
+       01  CATALOG-OPEN-FLAG       PIC X VALUE 'N'.
+       01  CATALOG-HIT             PIC X VALUE 'N'.
+
+      *> video.dat: indexed MUSIC-VIDEO-RECORD store keyed by the same
+      *> ID as the album it documents the video release for - same
+      *> upsert idioms as CATALOG-FILE above.
+       01  VIDEO-STATUS            PIC XX.
+       01  VIDEO-OPEN-FLAG         PIC X VALUE 'N'.
+       01  VIDEO-HIT               PIC X VALUE 'N'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM       PIC X(20) VALUE "ALBUM-EXAMPLE".
+       01  WS-JOBLOG-EVENT         PIC X(5).
+       01  WS-JOBLOG-RC            PIC S9(4) VALUE 0.
+
        01  ALBUM-RECORD.
            05  ALBUM-TITLE         PIC X(30).
            05  ALBUM-GENRE         PIC X(10).
@@ -24,19 +85,186 @@
                10  VIDEO-YEAR          PIC 999.
 
 
-       PROCEDURE DIVISION. 
-           MOVE "The Wall" TO ALBUM-TITLE
-           MOVE "Rock" TO ALBUM-GENRE
-           MOVE "Roger" TO ARTIST-FIRST-NAME
-           MOVE "Waters" TO ARTIST-LAST-NAME
-           MOVE "Pink Floyd" TO ARTIST-BAND-NAME
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
            MOVE "PF-123" TO ALBUM-ID
-           MOVE 1979 TO ALBUM-YEAR
+
+           PERFORM OUVRIR-CATALOGUE
+           PERFORM OUVRIR-VIDEO
+           PERFORM CHARGER-OU-CREER
+           PERFORM CHARGER-OU-CREER-VIDEO
 
            DISPLAY "Album Title: " ALBUM-TITLE
            DISPLAY "Artist: " ARTIST-FIRST-NAME " " ARTIST-LAST-NAME
            DISPLAY "Band: " ARTIST-BAND-NAME
            DISPLAY "Genre: " ALBUM-GENRE
            DISPLAY "Year: " ALBUM-YEAR
+           IF VIDEO-HIT = 'O'
+               DISPLAY "Video release: " VIDEO-MONTH "/" VIDEO-DAY "/"
+                   VIDEO-YEAR
+           ELSE
+               DISPLAY "Video release: (aucune)"
+           END-IF
 
+           IF CATALOG-OPEN-FLAG = 'O'
+               CLOSE CATALOG-FILE
+           END-IF
+           IF VIDEO-OPEN-FLAG = 'O'
+               CLOSE VIDEO-FILE
+           END-IF
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
+
+      *> Opens (creating if needed) the indexed catalog file, the
+      *> same OPEN I-O + FILE STATUS "35"-create-then-reopen idiom
+      *> used for 25_inventaire's indexed MASTER-FILE.
+       OUVRIR-CATALOGUE.
+           OPEN I-O CATALOG-FILE
+           IF CATALOG-STATUS = "35"
+               OPEN OUTPUT CATALOG-FILE
+               CLOSE CATALOG-FILE
+               OPEN I-O CATALOG-FILE
+           END-IF
+           IF CATALOG-STATUS = "00"
+               MOVE 'O' TO CATALOG-OPEN-FLAG
+           END-IF
+           .
+
+      *> Same create-then-reopen idiom as OUVRIR-CATALOGUE, for the
+      *> separate video-release catalog.
+       OUVRIR-VIDEO.
+           OPEN I-O VIDEO-FILE
+           IF VIDEO-STATUS = "35"
+               OPEN OUTPUT VIDEO-FILE
+               CLOSE VIDEO-FILE
+               OPEN I-O VIDEO-FILE
+           END-IF
+           IF VIDEO-STATUS = "00"
+               MOVE 'O' TO VIDEO-OPEN-FLAG
+           END-IF
+           .
+
+      *> Reads ALBUM-ID from the catalog if it was saved on a
+      *> previous run; otherwise seeds ALBUM-RECORD with the demo
+      *> values below and saves them, so the second run onward finds
+      *> the record instead of starting from scratch every time.
+       CHARGER-OU-CREER.
+           MOVE 'N' TO CATALOG-HIT
+           IF CATALOG-OPEN-FLAG = 'O'
+               MOVE ALBUM-ID TO CAT-ID
+               READ CATALOG-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'O' TO CATALOG-HIT
+                       MOVE CAT-TITLE TO ALBUM-TITLE
+                       MOVE CAT-GENRE TO ALBUM-GENRE
+                       MOVE CAT-ARTIST-FIRST TO ARTIST-FIRST-NAME
+                       MOVE CAT-ARTIST-LAST TO ARTIST-LAST-NAME
+                       MOVE CAT-BAND-NAME TO ARTIST-BAND-NAME
+                       MOVE CAT-YEAR TO ALBUM-YEAR
+                       DISPLAY "(depuis le catalogue)"
+               END-READ
+           END-IF
+
+           IF CATALOG-HIT = 'N'
+               MOVE "The Wall" TO ALBUM-TITLE
+               MOVE "Rock" TO ALBUM-GENRE
+               MOVE "Roger" TO ARTIST-FIRST-NAME
+               MOVE "Waters" TO ARTIST-LAST-NAME
+               MOVE "Pink Floyd" TO ARTIST-BAND-NAME
+               MOVE 1979 TO ALBUM-YEAR
+               PERFORM SAUVEGARDER-CATALOGUE
+           END-IF
+           .
+
+      *> Upserts ALBUM-RECORD into the catalog - same WRITE then
+      *> REWRITE-on-INVALID-KEY idiom as 25_inventaire's WRITE-MASTER.
+       SAUVEGARDER-CATALOGUE.
+           IF CATALOG-OPEN-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ALBUM-ID TO CAT-ID
+           MOVE ALBUM-TITLE TO CAT-TITLE
+           MOVE ALBUM-GENRE TO CAT-GENRE
+           MOVE ARTIST-FIRST-NAME TO CAT-ARTIST-FIRST
+           MOVE ARTIST-LAST-NAME TO CAT-ARTIST-LAST
+           MOVE ARTIST-BAND-NAME TO CAT-BAND-NAME
+           MOVE ALBUM-YEAR TO CAT-YEAR
+           WRITE CATALOG-REC
+               INVALID KEY
+                   REWRITE CATALOG-REC
+                       INVALID KEY
+                           DISPLAY "Erreur catalogue album ("
+                               FUNCTION TRIM(ALBUM-ID) "): "
+                               CATALOG-STATUS
+                   END-REWRITE
+           END-WRITE
+           .
+
+      *> Reads the video release for ALBUM-ID from video.dat if one
+      *> was saved previously; this demo album ships with a seeded
+      *> release (tying back to the 1982 "The Wall" film) only on
+      *> first run, so a catalog entry with no matching video record
+      *> stays a genuine gap for VIDEO-REPORT to spot rather than one
+      *> this program papers over.
+       CHARGER-OU-CREER-VIDEO.
+           MOVE 'N' TO VIDEO-HIT
+           IF VIDEO-OPEN-FLAG = 'O'
+               MOVE ALBUM-ID TO VID-ID
+               READ VIDEO-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'O' TO VIDEO-HIT
+                       MOVE VID-ARTIST-FIRST TO VIDEO-ARTIST-FIRST-NAME
+                       MOVE VID-ARTIST-LAST TO VIDEO-ARTIST-LAST-NAME
+                       MOVE VID-BAND-NAME TO VIDEO-BAND-NAME
+                       MOVE VID-MONTH TO VIDEO-MONTH
+                       MOVE VID-DAY TO VIDEO-DAY
+                       MOVE VID-YEAR TO VIDEO-YEAR
+               END-READ
+           END-IF
+
+           IF VIDEO-HIT = 'N' AND CATALOG-HIT = 'N'
+               MOVE ARTIST-FIRST-NAME TO VIDEO-ARTIST-FIRST-NAME
+               MOVE ARTIST-LAST-NAME TO VIDEO-ARTIST-LAST-NAME
+               MOVE ARTIST-BAND-NAME TO VIDEO-BAND-NAME
+               MOVE 7 TO VIDEO-MONTH
+               MOVE 14 TO VIDEO-DAY
+               MOVE 1982 TO VIDEO-YEAR
+               PERFORM SAUVEGARDER-VIDEO
+               MOVE 'O' TO VIDEO-HIT
+           END-IF
+           .
+
+      *> Upserts MUSIC-VIDEO-RECORD into video.dat - same WRITE then
+      *> REWRITE-on-INVALID-KEY idiom as SAUVEGARDER-CATALOGUE.
+       SAUVEGARDER-VIDEO.
+           IF VIDEO-OPEN-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ALBUM-ID TO VID-ID
+           MOVE VIDEO-ARTIST-FIRST-NAME TO VID-ARTIST-FIRST
+           MOVE VIDEO-ARTIST-LAST-NAME TO VID-ARTIST-LAST
+           MOVE VIDEO-BAND-NAME TO VID-BAND-NAME
+           MOVE VIDEO-MONTH TO VID-MONTH
+           MOVE VIDEO-DAY TO VID-DAY
+           MOVE VIDEO-YEAR TO VID-YEAR
+           WRITE VIDEO-REC
+               INVALID KEY
+                   REWRITE VIDEO-REC
+                       INVALID KEY
+                           DISPLAY "Erreur video album ("
+                               FUNCTION TRIM(ALBUM-ID) "): "
+                               VIDEO-STATUS
+                   END-REWRITE
+           END-WRITE
+           .
