@@ -1,29 +1,48 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAISIRENTIERS. 
-       
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ENTIERS. 
-           05  ENTIER  PIC 99  OCCURS 3 TIMES. 
-       01  I  PIC 9(1).
-       
-       
-       
-       PROCEDURE DIVISION.
-       
-           DISPLAY "Saisie des entiers :". 
-       
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               DISPLAY "Entier ", I, " :" 
-               ACCEPT ENTIER(I) 
-           END-PERFORM.
-       
-           DISPLAY "RÃ©capitulatif :".
-       
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               DISPLAY "Entier ", I, " : ", ENTIER(I) 
-           END-PERFORM.
-       
-           STOP RUN.
-           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAISIRENTIERS.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ENTIERS.
+           05  ENTIER  PIC 99  OCCURS 3 TIMES.
+       01  I  PIC 9(1).
+       01  LIBELLE-SAISIE PIC X(40).
+       01  WS-MIN         PIC S9(6) VALUE 0.
+       01  WS-MAX         PIC S9(6) VALUE 99.
+       01  VALEUR-SAISIE  PIC S9(6).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "SAISIRENTIERS".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           DISPLAY "Saisie des entiers :".
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               MOVE SPACES TO LIBELLE-SAISIE
+               STRING "Entier " DELIMITED BY SIZE
+                      I DELIMITED BY SIZE
+                 INTO LIBELLE-SAISIE
+               END-STRING
+               CALL "SAISIE-ENTIER" USING LIBELLE-SAISIE, WS-MIN,
+                   WS-MAX, VALEUR-SAISIE
+               MOVE VALEUR-SAISIE TO ENTIER(I)
+           END-PERFORM.
+
+           DISPLAY "RÃ©capitulatif :".
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               DISPLAY "Entier ", I, " : ", ENTIER(I)
+           END-PERFORM.
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
