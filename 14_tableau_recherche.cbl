@@ -1,7 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAXMINMOYENTIERS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLES-FILE ASSIGN TO DYNAMIC NOM-FICHIER-CLES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLES-FILE.
+       01  LIGNE-CLE            PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 ENTIERS.
@@ -9,8 +20,10 @@
 
        01 I                     PIC 9(1).
        01 TEMP-ALPHA            PIC X(4).
-       01 TEMP-NUM              PIC S999.
-       01 OK-SAISIE             PIC X VALUE 'N'.
+       01 LIBELLE-SAISIE        PIC X(40).
+       01 WS-MIN                PIC S9(6) VALUE -99.
+       01 WS-MAX                PIC S9(6) VALUE 99.
+       01 VALEUR-SAISIE         PIC S9(6).
 
        01 MAXENTIER             PIC S99 VALUE 0.
        01 POSMAX                PIC 9(1) VALUE 1.
@@ -28,26 +41,36 @@
        01 TROUVEE               PIC X VALUE 'N'.
        01 NB-OCCURRENCES        PIC 9 VALUE 0.
 
+      *> Batch mode: one search key per line in NOM-FICHIER-CLES,
+      *> taken from the command line. Falls back to the original
+      *> single interactive search when no file is given.
+       01 NOM-FICHIER-CLES      PIC X(100).
+       01 CLES-STATUS           PIC XX.
+       01 FIN-CLES              PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER-CLES VALUE 'O'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01 WS-JOBLOG-PROGRAM     PIC X(20) VALUE "MAXMINMOYENTIERS".
+       01 WS-JOBLOG-EVENT       PIC X(5).
+       01 WS-JOBLOG-RC          PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
 
            DISPLAY "Saisie de 5 entiers (de -99 à 99) :"
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE 'N' TO OK-SAISIE
-               PERFORM UNTIL OK-SAISIE = 'O'
-                   DISPLAY "Entier " I " :"
-                   ACCEPT TEMP-ALPHA
-                   MOVE FUNCTION NUMVAL(TEMP-ALPHA)
-                       TO TEMP-NUM
-                   IF TEMP-NUM >= -99 AND TEMP-NUM <= 99
-                       MOVE TEMP-NUM TO ENTIER(I)
-                       MOVE 'O' TO OK-SAISIE
-                   ELSE
-                       DISPLAY "Valeur invalide. Entrez un entier"
-                               " entre -99 et 99."
-                   END-IF
-               END-PERFORM
+               MOVE SPACES TO LIBELLE-SAISIE
+               STRING "Entier " DELIMITED BY SIZE
+                      I DELIMITED BY SIZE
+                 INTO LIBELLE-SAISIE
+               END-STRING
+               CALL "SAISIE-ENTIER" USING LIBELLE-SAISIE, WS-MIN,
+                   WS-MAX, VALEUR-SAISIE
+               MOVE VALEUR-SAISIE TO ENTIER(I)
            END-PERFORM
 
            MOVE ENTIER(1) TO MAXENTIER
@@ -99,25 +122,87 @@
                DISPLAY "Entier " I " : " ENTIER(I)
            END-PERFORM
 
+           MOVE SPACES TO NOM-FICHIER-CLES
+           ACCEPT NOM-FICHIER-CLES FROM ARGUMENT-VALUE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(NOM-FICHIER-CLES)) = 0
+               PERFORM RECHERCHE-INTERACTIVE
+           ELSE
+               PERFORM RECHERCHE-BATCH
+           END-IF
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE WS-JOBLOG-RC TO RETURN-CODE
+           STOP RUN.
+
+       RECHERCHE-INTERACTIVE.
            DISPLAY "Entrez une valeur à rechercher :"
            ACCEPT TEMP-ALPHA
            MOVE FUNCTION NUMVAL(TEMP-ALPHA) TO VALEUR-RECHERCHEE
+           PERFORM RECHERCHER-VALEUR
+
+           IF TROUVEE = 'O'
+               DISPLAY "Nombre d'occurrences : " NB-OCCURRENCES
+           ELSE
+               DISPLAY "Valeur non trouvée dans le tableau."
+           END-IF
+           .
+
+      *> Reads one search key per line from NOM-FICHIER-CLES and
+      *> prints the occurrence count for each against the sorted
+      *> ENTIER table, all in a single run.
+       RECHERCHE-BATCH.
+           OPEN INPUT CLES-FILE
+           IF CLES-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir le fichier : "
+                   FUNCTION TRIM(NOM-FICHIER-CLES)
+               MOVE 8 TO WS-JOBLOG-RC
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Recherche par lot depuis "
+               FUNCTION TRIM(NOM-FICHIER-CLES)
+
+           PERFORM UNTIL FIN-DE-FICHIER-CLES
+               READ CLES-FILE
+                   AT END
+                       SET FIN-DE-FICHIER-CLES TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH(FUNCTION TRIM(LIGNE-CLE))
+                          > 0
+                          AND FUNCTION TEST-NUMVAL(
+                              FUNCTION TRIM(LIGNE-CLE)) = 0
+                           MOVE FUNCTION NUMVAL(LIGNE-CLE)
+                               TO VALEUR-RECHERCHEE
+                           PERFORM RECHERCHER-VALEUR
+                           IF TROUVEE = 'O'
+                               DISPLAY "Valeur " VALEUR-RECHERCHEE
+                                   " : " NB-OCCURRENCES
+                                   " occurrence(s)"
+                           ELSE
+                               DISPLAY "Valeur " VALEUR-RECHERCHEE
+                                   " : non trouvée"
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLES-FILE
+           .
+
+      *> Counts occurrences of VALEUR-RECHERCHEE in ENTIER(1:5),
+      *> setting NB-OCCURRENCES and TROUVEE. Shared by both the
+      *> single interactive search and the batch-key loop.
+       RECHERCHER-VALEUR.
            MOVE 0 TO NB-OCCURRENCES
            MOVE 'N' TO TROUVEE
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
                IF ENTIER(I) = VALEUR-RECHERCHEE
                    ADD 1 TO NB-OCCURRENCES
-                   DISPLAY "Valeur trouvée à la position : " I
                    MOVE 'O' TO TROUVEE
                END-IF
            END-PERFORM
-
-           IF TROUVEE = 'O'
-               DISPLAY "Nombre d'occurrences : " NB-OCCURRENCES
-           ELSE
-               DISPLAY "Valeur non trouvée dans le tableau."
-           END-IF
-
-
-           STOP RUN.
+           .
