@@ -3,13 +3,24 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-PRENOM       PIC X(16).
+       01  WS-PRENOM       PIC X(30).
        01  WS-AGE          PIC 9(3).
        01  WS-MESSAGE      PIC X(60).
-       
+       01  WS-LIBELLE-PRENOM PIC X(40) VALUE
+           "Comment vous appelez-vous ?".
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "PRENOMAGE".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-           DISPLAY "Comment vous appelez-vous ?".
-           ACCEPT WS-PRENOM.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           CALL "VALIDER-NOM" USING WS-LIBELLE-PRENOM WS-PRENOM
            DISPLAY "Quel âge avez-vous ?".
            ACCEPT WS-AGE.
        
@@ -24,4 +35,8 @@
            END-IF.
        
            DISPLAY "Bonjour ", WS-PRENOM, ", ", WS-MESSAGE.
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
