@@ -4,47 +4,29 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  ESC                 PIC X VALUE X'1B'.
-       01  CSI                 PIC X(2) VALUE "[".
-       01  ANSI-RESET          PIC X(4)  VALUE X'1B' & "[" & "0m".
-       01  ANSI-BOLD           PIC X(4)  VALUE X'1B' & "[" & "1m".
-       01  ANSI-UNDER          PIC X(4)  VALUE X'1B' & "[" & "4m".
+       COPY "ansi_colors.cpy".
+       01  WS-PLAIN-MODE       PIC X VALUE 'N'.
 
-       01  FG-BLACK            PIC X(5)  VALUE X'1B' & "[" & "30m".
-       01  FG-RED              PIC X(5)  VALUE X'1B' & "[" & "31m".
-       01  FG-GREEN            PIC X(5)  VALUE X'1B' & "[" & "32m".
-       01  FG-YELLOW           PIC X(5)  VALUE X'1B' & "[" & "33m".
-       01  FG-BLUE             PIC X(5)  VALUE X'1B' & "[" & "34m".
-       01  FG-MAGENTA          PIC X(5)  VALUE X'1B' & "[" & "35m".
-       01  FG-CYAN             PIC X(5)  VALUE X'1B' & "[" & "36m".
-       01  FG-WHITE            PIC X(5)  VALUE X'1B' & "[" & "37m".
-       01  FG-RESET            PIC X(5)  VALUE X'1B' & "[" & "39m".
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM   PIC X(20) VALUE "OUTPUTCOLORS18".
+       01  WS-JOBLOG-EVENT     PIC X(5).
+       01  WS-JOBLOG-RC        PIC S9(4) VALUE 0.
 
-       01  BG-BLACK            PIC X(5)  VALUE X'1B' & "[" & "40m".
-       01  BG-RED              PIC X(5)  VALUE X'1B' & "[" & "41m".
-       01  BG-GREEN            PIC X(5)  VALUE X'1B' & "[" & "42m".
-       01  BG-YELLOW           PIC X(5)  VALUE X'1B' & "[" & "43m".
-       01  BG-BLUE             PIC X(5)  VALUE X'1B' & "[" & "44m".
-       01  BG-MAGENTA          PIC X(5)  VALUE X'1B' & "[" & "45m".
-       01  BG-CYAN             PIC X(5)  VALUE X'1B' & "[" & "46m".
-       01  BG-WHITE            PIC X(5)  VALUE X'1B' & "[" & "47m".
-       01  BG-RESET            PIC X(5)  VALUE X'1B' & "[" & "49m".
-
-       01  ANSI-BLINK          PIC X(4) VALUE X'1B' & "[" & "5m".
-       01  ANSI-REVERSE        PIC X(4) VALUE X'1B' & "[" & "7m".
-       01  ANSI-HIDDEN         PIC X(4) VALUE X'1B' & "[" & "8m".
-       01  ANSI-STRIKETHROUGH  PIC X(4) VALUE X'1B' & "[" & "9m".
-       01  ANSI-ITALIC         PIC X(4) VALUE X'1B' & "[" & "3m".
-       01  ANSI-UNDERLINE      PIC X(4) VALUE X'1B' & "[" & "4m".
-       01  ANSI-DOUBLEUNDERLINE PIC X(5) VALUE X'1B' & "[" & "21m".
-         
-
-       
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
 
-           DISPLAY ANSI-BOLD "Bienvenue dans le programme" 
+           CALL "COLOR-MODE" USING WS-PLAIN-MODE
+           IF WS-PLAIN-MODE = 'O'
+               PERFORM EFFACER-CODES-COULEUR
+           END-IF
+
+           DISPLAY ANSI-BOLD "Bienvenue dans le programme"
                              " de couleurs !".
-           DISPLAY ANSI-UNDER "Voici quelques exemples de couleurs :"
+           DISPLAY ANSI-UNDERLINE
+                   "Voici quelques exemples de couleurs :"
                    ANSI-RESET.
 
            DISPLAY FG-RED "Texte en rouge" FG-RESET.
@@ -76,4 +58,21 @@
            DISPLAY ANSI-RESET "Fin du programme. Merci d'avoir utilisé
       -                       " les couleurs !".
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
+
+      *> Plain-text mode: blanks every escape-sequence constant from
+      *> the shared copybook so the DISPLAY statements below fall
+      *> back to the plain French labels they already carry, with no
+      *> raw ESC/CSI bytes.
+       EFFACER-CODES-COULEUR.
+           MOVE SPACES TO ANSI-RESET ANSI-BOLD ANSI-ITALIC
+               ANSI-UNDERLINE ANSI-BLINK ANSI-REVERSE ANSI-HIDDEN
+               ANSI-STRIKETHROUGH ANSI-DOUBLEUNDERLINE
+           MOVE SPACES TO FG-BLACK FG-RED FG-GREEN FG-YELLOW FG-BLUE
+               FG-MAGENTA FG-CYAN FG-WHITE FG-RESET
+           MOVE SPACES TO BG-BLACK BG-RED BG-GREEN BG-YELLOW BG-BLUE
+               BG-MAGENTA BG-CYAN BG-WHITE BG-RESET
+           .
