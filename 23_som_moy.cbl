@@ -9,7 +9,17 @@
        01  WS-MOY          PIC 9(5)V9(2)  VALUE 0.
        01  I               PIC 9(3).
 
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "SOMMOY".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
            DISPLAY "Combien de nombres ? ".
            ACCEPT WS-N-NUM.
 
@@ -29,4 +39,7 @@
            DISPLAY "Somme = " WS-SUM.
            DISPLAY "Moyenne = " WS-MOY.
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
