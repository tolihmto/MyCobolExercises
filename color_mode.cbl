@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLOR-MODE.
+
+      *> Shared plain-text-mode detection for the ANSI color
+      *> programs (18-20). Checks the first command-line argument
+      *> for "NOCOLOR"/"--no-color", then the NOCOLOR environment
+      *> variable, so older terminal-emulation sessions that can't
+      *> render raw ESC/CSI bytes can ask for plain text instead of
+      *> each caller re-implementing the same check.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ARG1              PIC X(20).
+       01  WS-ARG1-UPPER        PIC X(20).
+       01  WS-ENV-NOCOLOR       PIC X(20).
+
+       LINKAGE SECTION.
+       01  LS-PLAIN-MODE        PIC X.
+
+       PROCEDURE DIVISION USING LS-PLAIN-MODE.
+       DEBUT.
+           MOVE 'N' TO LS-PLAIN-MODE
+
+           MOVE SPACES TO WS-ARG1
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+           MOVE FUNCTION UPPER-CASE(WS-ARG1) TO WS-ARG1-UPPER
+           IF WS-ARG1-UPPER = "NOCOLOR" OR WS-ARG1-UPPER = "--NO-COLOR"
+               MOVE 'O' TO LS-PLAIN-MODE
+           END-IF
+
+           IF LS-PLAIN-MODE = 'N'
+               MOVE SPACES TO WS-ENV-NOCOLOR
+               ACCEPT WS-ENV-NOCOLOR FROM ENVIRONMENT "NOCOLOR"
+               IF FUNCTION TRIM(WS-ENV-NOCOLOR) NOT = SPACES
+                   MOVE 'O' TO LS-PLAIN-MODE
+               END-IF
+           END-IF
+
+           GOBACK.
