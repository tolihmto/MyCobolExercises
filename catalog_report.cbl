@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOG-REPORT.
+
+      *============================================================
+      *  Companion query/report program for ALBUM-EXAMPLE's indexed
+      *  catalog.dat: lists ALBUM-TITLE/ALBUM-YEAR/ARTIST-LAST-NAME
+      *  sorted by year, with an optional ALBUM-GENRE filter as the
+      *  first command-line argument. Reads the whole indexed file
+      *  sequentially (MOVE LOW-VALUES + START KEY NOT LESS THAN +
+      *  READ NEXT RECORD), the same technique 25_inventaire.cbl's
+      *  MASTER-CATALOG-LIST uses to list its indexed MASTER-FILE.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "catalog.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ID
+               FILE STATUS IS CATALOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-REC.
+           05  CAT-ID               PIC X(10).
+           05  CAT-TITLE            PIC X(30).
+           05  CAT-GENRE            PIC X(10).
+           05  CAT-ARTIST.
+               10  CAT-ARTIST-FIRST PIC X(20).
+               10  CAT-ARTIST-LAST  PIC X(20).
+               10  CAT-BAND-NAME    PIC X(20).
+           05  CAT-YEAR             PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  CATALOG-STATUS          PIC XX.
+       01  CATALOG-OPEN-FLAG       PIC X VALUE 'N'.
+
+       01  WS-FILTRE-GENRE          PIC X(10).
+
+       01  NB-ALBUMS                PIC 9(4) VALUE 0.
+       01  TAB-ALBUMS.
+           05  TAB-ALBUM OCCURS 200 TIMES.
+               10  TAB-TITLE        PIC X(30).
+               10  TAB-GENRE        PIC X(10).
+               10  TAB-ARTIST-LAST  PIC X(20).
+               10  TAB-YEAR         PIC 9(4).
+
+       01  WS-I                     PIC 9(4).
+       01  WS-J                     PIC 9(4).
+       01  TEMP-ALBUM.
+           05  TEMP-TITLE           PIC X(30).
+           05  TEMP-GENRE           PIC X(10).
+           05  TEMP-ARTIST-LAST     PIC X(20).
+           05  TEMP-YEAR            PIC 9(4).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "CATALOG-REPORT".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO WS-FILTRE-GENRE
+           ACCEPT WS-FILTRE-GENRE FROM ARGUMENT-VALUE
+
+           PERFORM OUVRIR-CATALOGUE
+           IF CATALOG-OPEN-FLAG = 'N'
+               DISPLAY "Catalogue indisponible."
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHARGER-ALBUMS
+           CLOSE CATALOG-FILE
+
+           PERFORM TRIER-PAR-ANNEE
+
+           IF FUNCTION TRIM(WS-FILTRE-GENRE) NOT = SPACES
+               DISPLAY "=== Catalogue albums (genre="
+                   FUNCTION TRIM(WS-FILTRE-GENRE) ") ==="
+           ELSE
+               DISPLAY "=== Catalogue albums (tous genres) ==="
+           END-IF
+           PERFORM AFFICHER-ALBUMS
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+      *> Opens the indexed catalog read-only-in-spirit (I-O so the
+      *> same FD/RECORD KEY as ALBUM-EXAMPLE can be reused, but this
+      *> program never WRITEs); a missing file leaves the flag 'N'
+      *> and MAIN-START reports it rather than crashing.
+       OUVRIR-CATALOGUE.
+           OPEN I-O CATALOG-FILE
+           IF CATALOG-STATUS = "00"
+               MOVE 'O' TO CATALOG-OPEN-FLAG
+           END-IF
+           .
+
+      *> Reads every catalog record into TAB-ALBUMS, applying the
+      *> optional genre filter as each record comes in, up to the
+      *> 200-entry cap (same capped-work-table convention as
+      *> 25_inventaire's in-session TAB-ART).
+       CHARGER-ALBUMS.
+           MOVE LOW-VALUES TO CAT-ID
+           START CATALOG-FILE KEY IS NOT LESS THAN CAT-ID
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL 1 = 0
+               READ CATALOG-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF (FUNCTION TRIM(WS-FILTRE-GENRE) = SPACES OR
+                           FUNCTION TRIM(CAT-GENRE) =
+                               FUNCTION TRIM(WS-FILTRE-GENRE))
+                           AND NB-ALBUMS < 200
+                           ADD 1 TO NB-ALBUMS
+                           MOVE CAT-TITLE TO TAB-TITLE(NB-ALBUMS)
+                           MOVE CAT-GENRE TO TAB-GENRE(NB-ALBUMS)
+                           MOVE CAT-ARTIST-LAST
+                               TO TAB-ARTIST-LAST(NB-ALBUMS)
+                           MOVE CAT-YEAR TO TAB-YEAR(NB-ALBUMS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      *> Simple ascending selection sort on TAB-YEAR - the catalog is
+      *> small batch data, not a candidate for the SORT verb.
+       TRIER-PAR-ANNEE.
+           IF NB-ALBUMS < 2
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NB-ALBUMS - 1
+               COMPUTE WS-J = WS-I + 1
+               PERFORM VARYING WS-J FROM WS-J BY 1
+                   UNTIL WS-J > NB-ALBUMS
+                   IF TAB-YEAR(WS-J) < TAB-YEAR(WS-I)
+                       MOVE TAB-TITLE(WS-I) TO TEMP-TITLE
+                       MOVE TAB-GENRE(WS-I) TO TEMP-GENRE
+                       MOVE TAB-ARTIST-LAST(WS-I) TO TEMP-ARTIST-LAST
+                       MOVE TAB-YEAR(WS-I) TO TEMP-YEAR
+
+                       MOVE TAB-TITLE(WS-J) TO TAB-TITLE(WS-I)
+                       MOVE TAB-GENRE(WS-J) TO TAB-GENRE(WS-I)
+                       MOVE TAB-ARTIST-LAST(WS-J)
+                           TO TAB-ARTIST-LAST(WS-I)
+                       MOVE TAB-YEAR(WS-J) TO TAB-YEAR(WS-I)
+
+                       MOVE TEMP-TITLE TO TAB-TITLE(WS-J)
+                       MOVE TEMP-GENRE TO TAB-GENRE(WS-J)
+                       MOVE TEMP-ARTIST-LAST TO TAB-ARTIST-LAST(WS-J)
+                       MOVE TEMP-YEAR TO TAB-YEAR(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       AFFICHER-ALBUMS.
+           IF NB-ALBUMS = 0
+               DISPLAY "  (aucun album)"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NB-ALBUMS
+               DISPLAY "  " TAB-YEAR(WS-I) " - "
+                   FUNCTION TRIM(TAB-TITLE(WS-I)) " - "
+                   FUNCTION TRIM(TAB-ARTIST-LAST(WS-I))
+           END-PERFORM
+           .
