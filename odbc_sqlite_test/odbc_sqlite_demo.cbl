@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ODBC-SQLITE-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "odbc_errors.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT ENTREE-FILE ASSIGN TO DYNAMIC NOM-FICHIER-ENTREE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTREE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  LOG-REC      PIC X(200).
+
+       FD  ENTREE-FILE.
+       01  LIGNE-ENTREE  PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  HENV-RAW    USAGE POINTER.
        77  HENV       REDEFINES HENV-RAW USAGE POINTER.
@@ -23,26 +41,65 @@
        77  DIAG-MSG   PIC X(256).
        77  DIAG-LEN   PIC S9(4) COMP-5.
        77  REC-NUM    PIC S9(4) COMP-5 VALUE 1.
-       77  LIBNAME     PIC X(64) VALUE "/usr/lib/x86_64-linux-gnu/libodbc.so".
+       77  LIBNAME     PIC X(64)
+           VALUE "/usr/lib/x86_64-linux-gnu/libodbc.so".
        77  DL_MODE     USAGE BINARY-LONG VALUE 1.
        77  NULL-HANDLE USAGE POINTER.
        77  HANDLE-TYPE-ENV  PIC S9(9) COMP-5 VALUE 1.
        77  HANDLE-TYPE-DBC  PIC S9(9) COMP-5 VALUE 2.
 
+      *> Persistent diagnostics log: the same SQLSTATE/NATIVE-ERR/
+      *> DIAG-MSG already DISPLAYed on a failed SQLConnect, appended
+      *> to odbc_errors.log so an unattended overnight run that hits a
+      *> connection failure doesn't lose it off the console scrollback.
+       77  LOG-STATUS   PIC XX.
+       77  LOG-DATE     PIC 9(8) VALUE 0.
+       77  LOG-TIME     PIC 9(8) VALUE 0.
+       77  LOG-TIME-EDIT PIC 9(6).
+       77  HORODATAGE   PIC X(17).
+       77  NATIVE-ERR-EDIT PIC -(9)9.
+
+      *> id/name now come from the command line or, for a bulk load,
+      *> from a "id|name" per-line input file - no more hardcoded
+      *> "1"/"Alice" demo row unless no argument is given at all.
+       77  NOM-FICHIER-ENTREE PIC X(100).
+       77  ENTREE-STATUS      PIC XX.
+       77  FIN-ENTREE         PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER-ENTREE VALUE 'O'.
+       77  WS-ID-ARG          PIC X(9).
+       77  WS-NAME-ARG        PIC X(20).
+       77  WS-DERNIER-ID      PIC X(9) VALUE "1".
+       77  NB-LIGNES-CHARGEES PIC 9(5) VALUE 0.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77  WS-JOBLOG-PROGRAM  PIC X(20) VALUE "ODBC-SQLITE-DEMO".
+       77  WS-JOBLOG-EVENT    PIC X(5).
+       77  WS-JOBLOG-RC       PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            SET NULL-HANDLE TO NULL
-           CALL "cob_sqlallocenv_and_setodbc3" USING BY REFERENCE HENV BY REFERENCE RETCODE
+           CALL "cob_sqlallocenv_and_setodbc3"
+               USING BY REFERENCE HENV BY REFERENCE RETCODE
            DISPLAY "RETCODE alloc+setenv : " RETCODE
            DISPLAY "HENV COBOL : " HENV
            DISPLAY "HENV utilisé pour alloc DBC : " HENV
-           CALL "cob_sqlallochandle" USING BY REFERENCE HANDLE-TYPE-DBC BY REFERENCE HENV BY REFERENCE HDBC BY REFERENCE RETCODE
+           CALL "cob_sqlallochandle" USING BY REFERENCE HANDLE-TYPE-DBC
+                                 BY REFERENCE HENV BY REFERENCE HDBC
+                                 BY REFERENCE RETCODE
            DISPLAY "RETCODE HDBC : " RETCODE
            MOVE ZERO TO DSN-LEN
-           INSPECT DSN TALLYING DSN-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+           INSPECT DSN TALLYING DSN-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
            MOVE ZERO TO USER-LEN
-           INSPECT USER TALLYING USER-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+           INSPECT USER TALLYING USER-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
            MOVE ZERO TO PASS-LEN
-           INSPECT PASS TALLYING PASS-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+           INSPECT PASS TALLYING PASS-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
            DISPLAY "HDBC utilisé pour SQLConnect : " HDBC
            CALL "cob_sqlconnect" USING BY VALUE HDBC
                                  BY REFERENCE DSN BY REFERENCE DSN-LEN
@@ -63,27 +120,42 @@
                DISPLAY "ODBC ERROR SQLSTATE: " SQLSTATE
                DISPLAY "ODBC ERROR NATIVE: " NATIVE-ERR
                DISPLAY "ODBC ERROR MSG: " DIAG-MSG
+               PERFORM ECRIRE-LOG-ERREUR
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
                STOP RUN
            END-IF
 
-           MOVE "CREATE TABLE IF NOT EXISTS demo (id INTEGER, name TEXT)" TO OUTSTR
+           MOVE "CREATE TABLE IF NOT EXISTS demo(id INTEGER, name TEXT)"
+               TO OUTSTR
            COMPUTE SQL-LEN = FUNCTION LENGTH(OUTSTR)
            DISPLAY "HDBC pour SQLAllocHandle : " HDBC
-           CALL "SQLAllocHandle" USING BY VALUE 3 BY VALUE HDBC BY REFERENCE HSTMT BY REFERENCE RETURN-CODE
+           CALL "SQLAllocHandle" USING BY VALUE 3 BY VALUE HDBC
+                                 BY REFERENCE HSTMT
+                                 BY REFERENCE RETURN-CODE
            DISPLAY "RETCODE SQLAllocHandle (STMT): " RETURN-CODE
            DISPLAY "HSTMT après alloc : " HSTMT
-           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR BY REFERENCE SQL-LEN BY REFERENCE RETURN-CODE
+           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR
+                                 BY REFERENCE SQL-LEN
+                                 BY REFERENCE RETURN-CODE
            DISPLAY "RETCODE SQLExecDirect (CREATE): " RETURN-CODE
            DISPLAY "Table créée (si besoin)"
 
-           MOVE "INSERT INTO demo (id, name) VALUES (1, 'Alice')" TO OUTSTR
-           COMPUTE SQL-LEN = FUNCTION LENGTH(OUTSTR)
-           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR BY REFERENCE SQL-LEN BY REFERENCE RETURN-CODE
-           DISPLAY "RETCODE SQLExecDirect (INSERT): " RETURN-CODE
+           PERFORM CHARGER-ARGUMENTS
 
-           MOVE "SELECT name FROM demo WHERE id=1" TO OUTSTR
-           COMPUTE SQL-LEN = FUNCTION LENGTH(OUTSTR)
-           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR BY REFERENCE SQL-LEN BY REFERENCE RETURN-CODE
+           MOVE SPACES TO OUTSTR
+           STRING "SELECT name FROM demo WHERE id="
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DERNIER-ID) DELIMITED BY SIZE
+             INTO OUTSTR
+           END-STRING
+           COMPUTE SQL-LEN = FUNCTION LENGTH(FUNCTION TRIM(OUTSTR))
+           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR
+                                 BY REFERENCE SQL-LEN
+                                 BY REFERENCE RETURN-CODE
            DISPLAY "RETCODE SQLExecDirect (SELECT): " RETURN-CODE
            DISPLAY "Avant FETCH, RETURN-CODE : " RETURN-CODE
 
@@ -91,7 +163,9 @@
                CALL "SQLFetch" USING BY VALUE HSTMT RETURN-CODE
                DISPLAY "SQLFetch RETURN-CODE : " RETURN-CODE
                IF RETURN-CODE = 0
-                   CALL "SQLGetData" USING BY VALUE HSTMT BY VALUE 1 BY VALUE 1 BY REFERENCE NAME-OUT BY VALUE 20 BY REFERENCE NAME-LEN
+                   CALL "SQLGetData" USING BY VALUE HSTMT BY VALUE 1
+                                 BY VALUE 1 BY REFERENCE NAME-OUT
+                                 BY VALUE 20 BY REFERENCE NAME-LEN
                    DISPLAY "Nom trouvé (ODBC) : " NAME-OUT
                END-IF
            END-PERFORM
@@ -100,4 +174,121 @@
            CALL "SQLFreeHandle" USING BY VALUE 2 BY REFERENCE HDBC
            CALL "SQLFreeHandle" USING BY VALUE 1 BY REFERENCE HENV
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
+
+      *> First ARGUMENT-VALUE is tried as an input file of "id|name"
+      *> rows for a bulk load; if it can't be opened, the first and
+      *> second arguments are used as a single id/name pair instead;
+      *> with no arguments at all, falls back to the original id=1,
+      *> name="Alice" demo row.
+       CHARGER-ARGUMENTS.
+           MOVE SPACES TO NOM-FICHIER-ENTREE
+           ACCEPT NOM-FICHIER-ENTREE FROM ARGUMENT-VALUE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(NOM-FICHIER-ENTREE)) > 0
+               OPEN INPUT ENTREE-FILE
+               IF ENTREE-STATUS = "00"
+                   PERFORM CHARGER-DEPUIS-FICHIER
+               ELSE
+                   MOVE NOM-FICHIER-ENTREE TO WS-ID-ARG
+                   MOVE SPACES TO WS-NAME-ARG
+                   ACCEPT WS-NAME-ARG FROM ARGUMENT-VALUE
+                   PERFORM INSERER-LIGNE
+               END-IF
+           ELSE
+               MOVE "1" TO WS-ID-ARG
+               MOVE "Alice" TO WS-NAME-ARG
+               PERFORM INSERER-LIGNE
+           END-IF
+           .
+
+      *> Reads "id|name" rows from NOM-FICHIER-ENTREE and inserts each
+      *> one through cob_sqlexecdirect, remembering the last id loaded
+      *> so the demo SELECT afterwards has a real row to find.
+       CHARGER-DEPUIS-FICHIER.
+           PERFORM UNTIL FIN-DE-FICHIER-ENTREE
+               READ ENTREE-FILE
+                   AT END
+                       SET FIN-DE-FICHIER-ENTREE TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH(FUNCTION TRIM(LIGNE-ENTREE))
+                          > 0
+                           MOVE SPACES TO WS-ID-ARG
+                           MOVE SPACES TO WS-NAME-ARG
+                           UNSTRING LIGNE-ENTREE DELIMITED BY "|"
+                               INTO WS-ID-ARG WS-NAME-ARG
+                           END-UNSTRING
+                           PERFORM INSERER-LIGNE
+                           ADD 1 TO NB-LIGNES-CHARGEES
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ENTREE-FILE
+
+           DISPLAY NB-LIGNES-CHARGEES
+               " ligne(s) inseree(s) depuis "
+               FUNCTION TRIM(NOM-FICHIER-ENTREE)
+           .
+
+      *> Builds and executes one parameterized-by-value INSERT from
+      *> WS-ID-ARG/WS-NAME-ARG, and remembers the id as WS-DERNIER-ID.
+       INSERER-LIGNE.
+           MOVE SPACES TO OUTSTR
+           STRING "INSERT INTO demo (id, name) VALUES ("
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ID-ARG) DELIMITED BY SIZE
+                  ", '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME-ARG) DELIMITED BY SIZE
+                  "')" DELIMITED BY SIZE
+             INTO OUTSTR
+           END-STRING
+           COMPUTE SQL-LEN = FUNCTION LENGTH(FUNCTION TRIM(OUTSTR))
+           CALL "cob_sqlexecdirect" USING BY VALUE HSTMT OUTSTR
+                                 BY REFERENCE SQL-LEN
+                                 BY REFERENCE RETURN-CODE
+           DISPLAY "RETCODE SQLExecDirect (INSERT): " RETURN-CODE
+           MOVE WS-ID-ARG TO WS-DERNIER-ID
+           .
+
+      *> Appends one line to odbc_errors.log with a timestamp and the
+      *> same SQLSTATE/NATIVE-ERR/DIAG-MSG diagnostics already shown on
+      *> the console, same OPEN EXTEND + status-35-fallback idiom as
+      *> LECTURE-FICHIER's OUVRIR-STATS.
+       ECRIRE-LOG-ERREUR.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT LOG-TIME FROM TIME
+           MOVE LOG-TIME(1:6) TO LOG-TIME-EDIT
+           STRING LOG-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LOG-TIME-EDIT(1:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LOG-TIME-EDIT(3:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LOG-TIME-EDIT(5:2) DELIMITED BY SIZE
+             INTO HORODATAGE
+           END-STRING
+
+           MOVE NATIVE-ERR TO NATIVE-ERR-EDIT
+           MOVE SPACES TO LOG-REC
+           STRING HORODATAGE DELIMITED BY SIZE
+                  " SQLSTATE=" DELIMITED BY SIZE
+                  SQLSTATE DELIMITED BY SIZE
+                  " NATIVE=" DELIMITED BY SIZE
+                  NATIVE-ERR-EDIT DELIMITED BY SIZE
+                  " MSG=" DELIMITED BY SIZE
+                  FUNCTION TRIM(DIAG-MSG) DELIMITED BY SIZE
+             INTO LOG-REC
+           END-STRING
+           WRITE LOG-REC
+
+           CLOSE ERROR-LOG-FILE
+           .
