@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+
+      *============================================================
+      *  Runs the nightly batch window's jobs in a fixed order
+      *  instead of an operator kicking off each program by hand:
+      *  INVENTAIRE, COMPARE-FICHIERS and the tableau/report-style
+      *  batch programs. Each step is launched the same CALL
+      *  "SYSTEM" way 25_inventaire/INVENTAIRE-SQLITE-LOAD already
+      *  shell out for directory listing; the difference here is we
+      *  check the shelled-out exit status afterwards. GnuCOBOL's
+      *  SYSTEM routine leaves RETURN-CODE holding the raw wait()
+      *  status, with the real process exit code in the high byte,
+      *  so WS-EXIT-CODE = RETURN-CODE / 256 recovers it (verified
+      *  against a scratch "exit N" test program). The window stops
+      *  at the first step whose exit code is not zero and reports
+      *  which step failed, instead of barreling on into steps that
+      *  depend on an earlier one having worked.
+      *
+      *  Each compiled job is expected to be the same executable
+      *  name as its source file (the usual "cobc -x NAME.cbl"
+      *  result), run from this program's own working directory.
+      *  INVENTAIRE is interactive, and which prompts it asks
+      *  depends on whether any inventaire_#####.txt saves already
+      *  exist (it only asks the archive/restore questions when
+      *  NB-SAVES > 0) - since SAVE-CURRENT writes one of those every
+      *  night, that becomes true from the second run onward. The
+      *  driver checks for existing saves itself (same CALL SYSTEM +
+      *  ls idiom 25_inventaire.cbl uses internally) and pipes the
+      *  matching canned answer script in, so every prompt gets a
+      *  real answer and the saisie loop always reaches "FIN".
+      *
+      *  COMPARE-FICHIERS reconciles two externally-supplied extracts
+      *  (A.TXT/B.TXT in the working directory, per its own built-in
+      *  defaults - C.TXT optional) - nothing else in this sequence
+      *  produces them, so it's an operator's job to stage that night's
+      *  A.TXT/B.TXT before the window runs, same as dropping a file
+      *  for any other ad hoc reconciliation. The driver only adds this
+      *  step to the window when it finds both files waiting; otherwise
+      *  it logs that the step was skipped rather than failing the
+      *  whole window over a precondition no other job here satisfies.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-FILE ASSIGN TO "nbd_check.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-FILE.
+       01  CHECK-REC                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  CHECK-FILE-STATUS        PIC XX.
+       01  CMD-CHECK-SAVES          PIC X(80) VALUE
+           "sh -c 'ls inventaire_*.txt 2>/dev/null > nbd_check.lst'".
+       01  WS-HAS-SAVES             PIC X VALUE 'N'.
+           88  HAS-SAVES-INVENTAIRE VALUE 'O'.
+
+       01  CMD-CHECK-RECON           PIC X(80) VALUE
+           "sh -c '[ -f A.TXT -a -f B.TXT ] && echo O>nbd_check.lst'".
+       01  WS-HAS-RECON              PIC X VALUE 'N'.
+           88  HAS-RECON-INPUT       VALUE 'O'.
+
+       01  NB-JOBS                  PIC 99 VALUE 0.
+       01  JOB-TABLE.
+           05  JOB-ENTRY OCCURS 10 TIMES.
+               10  JOB-NAME         PIC X(30).
+               10  JOB-CMD          PIC X(120).
+
+       01  WS-I                     PIC 99.
+       01  WS-ETAPE-ECHEC           PIC 99 VALUE 0.
+       01  WS-EXIT-CODE             PIC S9(5).
+       01  WS-EXIT-CODE-EDIT        PIC Z(4)9.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20)
+           VALUE "NIGHTLY-BATCH-DRIVER".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           PERFORM INITIALISER-JOBS
+
+           DISPLAY "=== FENETRE BATCH NOCTURNE ==="
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > NB-JOBS OR WS-ETAPE-ECHEC NOT = 0
+               DISPLAY "Etape " WS-I "/" NB-JOBS ": "
+                   FUNCTION TRIM(JOB-NAME(WS-I)) " ..."
+               CALL "SYSTEM" USING JOB-CMD(WS-I)
+               COMPUTE WS-EXIT-CODE = RETURN-CODE / 256
+      *> Condition-code style threshold (0=OK, 4=avertissement,
+      *> 8+=erreur), comme un COND= de JCL - chaque programme du
+      *> batch propage maintenant son WS-JOBLOG-RC au statut de
+      *> sortie reel, et un avertissement isole (ex. INVENTAIRE
+      *> "aucun article saisi") ne doit pas a lui seul interrompre
+      *> toute la fenetre.
+               IF WS-EXIT-CODE > 4
+                   MOVE WS-I TO WS-ETAPE-ECHEC
+                   MOVE WS-EXIT-CODE TO WS-EXIT-CODE-EDIT
+                   DISPLAY "  ECHEC (code retour="
+                       FUNCTION TRIM(WS-EXIT-CODE-EDIT) ")"
+               ELSE
+                   IF WS-EXIT-CODE = 0
+                       DISPLAY "  OK"
+                   ELSE
+                       MOVE WS-EXIT-CODE TO WS-EXIT-CODE-EDIT
+                       DISPLAY "  OK (avertissement, code retour="
+                           FUNCTION TRIM(WS-EXIT-CODE-EDIT) ")"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-ETAPE-ECHEC = 0
+               DISPLAY "=== Fenetre batch terminee avec succes ("
+                   NB-JOBS " etape(s)) ==="
+               MOVE 0 TO WS-JOBLOG-RC
+           ELSE
+               DISPLAY "=== Fenetre batch interrompue a l'etape "
+                   WS-ETAPE-ECHEC " (" FUNCTION TRIM
+                   (JOB-NAME(WS-ETAPE-ECHEC)) ") sur " NB-JOBS
+                   " prevue(s) ==="
+               MOVE 12 TO WS-JOBLOG-RC
+           END-IF
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE WS-JOBLOG-RC TO RETURN-CODE
+           STOP RUN.
+
+      *> Checks whether any inventaire_#####.txt save already exists
+      *> in the working directory - the same condition
+      *> 25_inventaire.cbl's own "NB-SAVES > 0" test gates its
+      *> archive/restore prompts on - so INITIALISER-JOBS can build
+      *> a stdin script that answers exactly the prompts that run.
+       DETECTER-SAVES-INVENTAIRE.
+           MOVE 'N' TO WS-HAS-SAVES
+           CALL "SYSTEM" USING CMD-CHECK-SAVES
+           OPEN INPUT CHECK-FILE
+           IF CHECK-FILE-STATUS = "00"
+               READ CHECK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET HAS-SAVES-INVENTAIRE TO TRUE
+               END-READ
+               CLOSE CHECK-FILE
+           END-IF
+           .
+
+      *> Checks whether the operator has staged both A.TXT and B.TXT
+      *> for tonight's reconciliation - nothing else in this sequence
+      *> produces them, so COMPARE-FICHIERS only runs when they are
+      *> actually present (see the data-contract note at the top of
+      *> this file).
+       DETECTER-FICHIERS-RECON.
+           MOVE 'N' TO WS-HAS-RECON
+           CALL "SYSTEM" USING CMD-CHECK-RECON
+           OPEN INPUT CHECK-FILE
+           IF CHECK-FILE-STATUS = "00"
+               READ CHECK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET HAS-RECON-INPUT TO TRUE
+               END-READ
+               CLOSE CHECK-FILE
+           END-IF
+           .
+
+      *> Defines the nightly sequence: INVENTAIRE and COMPARE-FICHIERS
+      *> by name per the request, plus the report-style batch jobs
+      *> that can run unattended with their built-in default file
+      *> names (no operator-supplied argument required).
+       INITIALISER-JOBS.
+           PERFORM DETECTER-SAVES-INVENTAIRE
+           ADD 1 TO NB-JOBS
+           MOVE "INVENTAIRE" TO JOB-NAME(NB-JOBS)
+           IF HAS-SAVES-INVENTAIRE
+               STRING "printf 'n\n\nn\nn\nn\nFIN\n' | ./25_inventaire"
+                   " >/dev/null 2>&1" DELIMITED BY SIZE
+                   INTO JOB-CMD(NB-JOBS)
+               END-STRING
+           ELSE
+               STRING "printf 'n\n\nn\nFIN\n' | ./25_inventaire"
+                   " >/dev/null 2>&1" DELIMITED BY SIZE
+                   INTO JOB-CMD(NB-JOBS)
+               END-STRING
+           END-IF
+
+           PERFORM DETECTER-FICHIERS-RECON
+           IF HAS-RECON-INPUT
+               ADD 1 TO NB-JOBS
+               MOVE "COMPARE-FICHIERS" TO JOB-NAME(NB-JOBS)
+               MOVE "./fusion_fichier/fusion_fichier >/dev/null 2>&1"
+                   TO JOB-CMD(NB-JOBS)
+           ELSE
+               DISPLAY "COMPARE-FICHIERS ignoree (A.TXT/B.TXT absents)."
+           END-IF
+
+           ADD 1 TO NB-JOBS
+           MOVE "ELIGIBILITE-BATCH" TO JOB-NAME(NB-JOBS)
+           MOVE "./eligibility_batch >/dev/null 2>&1"
+               TO JOB-CMD(NB-JOBS)
+
+           ADD 1 TO NB-JOBS
+           MOVE "CATALOG-REPORT" TO JOB-NAME(NB-JOBS)
+           MOVE "./catalog_report >/dev/null 2>&1"
+               TO JOB-CMD(NB-JOBS)
+
+           ADD 1 TO NB-JOBS
+           MOVE "VIDEO-REPORT" TO JOB-NAME(NB-JOBS)
+           MOVE "./video_report >/dev/null 2>&1"
+               TO JOB-CMD(NB-JOBS)
+
+           ADD 1 TO NB-JOBS
+           MOVE "JOB-STATUS-DASHBOARD" TO JOB-NAME(NB-JOBS)
+           MOVE "./job_status_dashboard >/dev/null 2>&1"
+               TO JOB-CMD(NB-JOBS)
+           .
