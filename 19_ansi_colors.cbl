@@ -4,7 +4,7 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  ESC             PIC X VALUE X'1B'.
+       COPY "ansi_colors.cpy".
 
        01  FG-NAME.
            05 FG-N-TXT  OCCURS 8 TIMES PIC X(10).
@@ -21,12 +21,23 @@
        01  STYLE-CODE.
            05 STY-C-TXT OCCURS 8 TIMES PIC X(5).
 
-       01  ANSI-RESET   PIC X(4) VALUE X'1B' & "[0m".
-
        01  I            PIC 9 VALUE 0.
        01  J            PIC 9 VALUE 0.
 
+       01  WS-PLAIN-MODE PIC X VALUE 'N'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "ANSI-CATALOG".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           CALL "COLOR-MODE" USING WS-PLAIN-MODE
 
       * Initialisation couleurs texte
            MOVE "Black"   TO FG-N-TXT(1)
@@ -85,6 +96,12 @@
            MOVE X'1B' & "[9m"  TO STY-C-TXT(7)
            MOVE X'1B' & "[8m"  TO STY-C-TXT(8)
 
+      * Mode texte brut : on efface tous les codes d'echappement pour
+      * que le catalogue s'affiche comme une simple legende de noms.
+           IF WS-PLAIN-MODE = 'O'
+               MOVE SPACES TO FG-CODE BG-CODE STYLE-CODE ANSI-RESET
+           END-IF
+
       * Affichage du catalogue
            DISPLAY ANSI-RESET "=== PALETTE DE COULEURS (Texte/Fond) ===".
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
@@ -102,4 +119,7 @@
 
            DISPLAY ANSI-RESET "=== FIN DU CATALOGUE ===".
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
