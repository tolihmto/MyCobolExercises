@@ -1,68 +1,181 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAXMINENTIERS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 ENTIERS.
-           05 ENTIER         PIC S99 OCCURS 5 TIMES.
-
-       01 I                 PIC 9(1).
-       01 TEMP-ALPHA        PIC X(4).
-       01 TEMP-NUM          PIC S999.
-       01 OK-SAISIE         PIC X VALUE 'N'.
-
-       01 MAXENTIER         PIC S99 VALUE 0.
-       01 POSMAX            PIC 9(1) VALUE 1.
-
-       01 MINENTIER         PIC S99 VALUE 0.
-       01 POSMIN            PIC 9(1) VALUE 1.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Saisie de 5 entiers (de -99 à 99) :"
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE 'N' TO OK-SAISIE
-               PERFORM UNTIL OK-SAISIE = 'O'
-                   DISPLAY "Entier " I " :"
-                   ACCEPT TEMP-ALPHA
-                   MOVE FUNCTION NUMVAL(TEMP-ALPHA)
-                       TO TEMP-NUM
-                   IF TEMP-NUM >= -99 AND TEMP-NUM <= 99
-                       MOVE TEMP-NUM TO ENTIER(I)
-                       MOVE 'O' TO OK-SAISIE
-                   ELSE
-                       DISPLAY "Valeur invalide. Entrez un entier"
-                               " entre -99 et 99."
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-
-           MOVE ENTIER(1) TO MAXENTIER
-           MOVE ENTIER(1) TO MINENTIER
-           MOVE 1 TO POSMAX
-           MOVE 1 TO POSMIN
-
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
-               IF ENTIER(I) > MAXENTIER
-                   MOVE ENTIER(I) TO MAXENTIER
-                   MOVE I TO POSMAX
-               END-IF
-               IF ENTIER(I) < MINENTIER
-                   MOVE ENTIER(I) TO MINENTIER
-                   MOVE I TO POSMIN
-               END-IF
-           END-PERFORM
-
-           DISPLAY "Récapitulatif des entiers saisis :"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Entier " I " : " ENTIER(I)
-           END-PERFORM
-
-           DISPLAY "Plus grand entier : " MAXENTIER
-               " (position : " POSMAX ")"
-           DISPLAY "Plus petit entier : " MINENTIER
-               " (position : " POSMIN ")"
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAXMINENTIERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTREE-FILE ASSIGN TO DYNAMIC NOM-FICHIER-ENTREE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTREE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-FILE.
+       01  LIGNE-ENTREE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+      *> Sized for a real payroll/sales extract: each record carries
+      *> an ID alongside the amount, instead of a bare array index.
+       01 ENREGISTREMENTS.
+           05 ENR OCCURS 1000 TIMES.
+               10 ID-ENR         PIC X(10).
+               10 MONTANT-ENR    PIC S9(9)V99.
+
+       01 I                 PIC 9(4).
+       01 NB-ENR             PIC 9(4) VALUE 0.
+       01 MAXENTIER         PIC S9(9)V99 VALUE 0.
+       01 ID-MAX             PIC X(10) VALUE SPACES.
+
+       01 MINENTIER         PIC S9(9)V99 VALUE 0.
+       01 ID-MIN             PIC X(10) VALUE SPACES.
+
+       01 EDIT-MONTANT       PIC -(9)9.99.
+
+      *> File-driven input: "id,montant" per line in
+      *> NOM-FICHIER-ENTREE, taken from the command line. Falls back
+      *> to the original 5-record interactive prompt when no file is
+      *> given.
+       01 NOM-FICHIER-ENTREE PIC X(100).
+       01 ENTREE-STATUS      PIC XX.
+       01 FIN-ENTREE         PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER-ENTREE VALUE 'O'.
+       01 MONTANT-ALPHA      PIC X(15).
+       01 LIBELLE-SAISIE     PIC X(40).
+       01 WS-MIN             PIC S9(6) VALUE -99.
+       01 WS-MAX             PIC S9(6) VALUE 99.
+       01 VALEUR-SAISIE      PIC S9(6).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01 WS-JOBLOG-PROGRAM  PIC X(20) VALUE "MAXMINENTIERS".
+       01 WS-JOBLOG-EVENT    PIC X(5).
+       01 WS-JOBLOG-RC       PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO NOM-FICHIER-ENTREE
+           ACCEPT NOM-FICHIER-ENTREE FROM ARGUMENT-VALUE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(NOM-FICHIER-ENTREE)) = 0
+               PERFORM SAISIE-INTERACTIVE
+           ELSE
+               PERFORM LIRE-FICHIER-ENTREE
+           END-IF
+
+           IF NB-ENR = 0
+               DISPLAY "Aucun enregistrement a traiter."
+               MOVE 4 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE MONTANT-ENR(1) TO MAXENTIER
+           MOVE MONTANT-ENR(1) TO MINENTIER
+           MOVE ID-ENR(1) TO ID-MAX
+           MOVE ID-ENR(1) TO ID-MIN
+
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > NB-ENR
+               IF MONTANT-ENR(I) > MAXENTIER
+                   MOVE MONTANT-ENR(I) TO MAXENTIER
+                   MOVE ID-ENR(I) TO ID-MAX
+               END-IF
+               IF MONTANT-ENR(I) < MINENTIER
+                   MOVE MONTANT-ENR(I) TO MINENTIER
+                   MOVE ID-ENR(I) TO ID-MIN
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Récapitulatif des enregistrements saisis :"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-ENR
+               MOVE MONTANT-ENR(I) TO EDIT-MONTANT
+               DISPLAY FUNCTION TRIM(ID-ENR(I)) " : " EDIT-MONTANT
+           END-PERFORM
+
+           MOVE MAXENTIER TO EDIT-MONTANT
+           DISPLAY "Plus grand montant : " EDIT-MONTANT
+               " (ID : " FUNCTION TRIM(ID-MAX) ")"
+           MOVE MINENTIER TO EDIT-MONTANT
+           DISPLAY "Plus petit montant : " EDIT-MONTANT
+               " (ID : " FUNCTION TRIM(ID-MIN) ")"
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+       SAISIE-INTERACTIVE.
+           DISPLAY "Saisie de 5 enregistrements (ID + montant) :"
+           MOVE 5 TO NB-ENR
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               DISPLAY "ID enregistrement " I " :"
+               ACCEPT ID-ENR(I)
+               MOVE SPACES TO LIBELLE-SAISIE
+               STRING "Montant " DELIMITED BY SIZE
+                      I DELIMITED BY SIZE
+                 INTO LIBELLE-SAISIE
+               END-STRING
+               CALL "SAISIE-ENTIER" USING LIBELLE-SAISIE, WS-MIN,
+                   WS-MAX, VALEUR-SAISIE
+               MOVE VALEUR-SAISIE TO MONTANT-ENR(I)
+           END-PERFORM
+           .
+
+      *> Reads "id,montant" per line from NOM-FICHIER-ENTREE into
+      *> ENREGISTREMENTS, up to the 1000-record table capacity.
+      *> Malformed lines are skipped rather than aborting the run.
+       LIRE-FICHIER-ENTREE.
+           OPEN INPUT ENTREE-FILE
+           IF ENTREE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir le fichier : "
+                   FUNCTION TRIM(NOM-FICHIER-ENTREE)
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIN-DE-FICHIER-ENTREE
+               READ ENTREE-FILE
+                   AT END
+                       SET FIN-DE-FICHIER-ENTREE TO TRUE
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE-ENTREE
+               END-READ
+           END-PERFORM
+
+           CLOSE ENTREE-FILE
+
+           DISPLAY NB-ENR " enregistrement(s) lu(s) depuis "
+               FUNCTION TRIM(NOM-FICHIER-ENTREE)
+           .
+
+       TRAITER-LIGNE-ENTREE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(LIGNE-ENTREE)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF NB-ENR >= 1000
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO NB-ENR
+           UNSTRING LIGNE-ENTREE DELIMITED BY ","
+               INTO ID-ENR(NB-ENR) MONTANT-ALPHA
+           END-UNSTRING
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(MONTANT-ALPHA)) = 0
+               MOVE FUNCTION NUMVAL(MONTANT-ALPHA)
+                   TO MONTANT-ENR(NB-ENR)
+           ELSE
+               SUBTRACT 1 FROM NB-ENR
+           END-IF
+           .
