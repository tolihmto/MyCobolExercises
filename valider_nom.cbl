@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDER-NOM.
+
+      *> Shared validated-name entry routine for WS-NAME
+      *> (03_question.cbl) and WS-PRENOM (05/06_prenom_age.cbl) -
+      *> same loop-until-valid shape as SAISIE-ENTIER (request 028),
+      *> but for names instead of bounded integers: rejects blank and
+      *> all-numeric entries, trims, and normalizes to "Title case"
+      *> (first letter upper, rest lower) so downstream reports don't
+      *> end up with a mix of "bob", "BOB" and "  Bob".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TEMP-NOM             PIC X(30).
+       01  TEMP-LEN             PIC 99.
+       01  OK-SAISIE            PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LS-LIBELLE           PIC X(40).
+       01  LS-NOM               PIC X(30).
+
+       PROCEDURE DIVISION USING LS-LIBELLE LS-NOM.
+       DEBUT.
+           MOVE 'N' TO OK-SAISIE
+           PERFORM UNTIL OK-SAISIE = 'O'
+               DISPLAY FUNCTION TRIM(LS-LIBELLE)
+               MOVE SPACES TO TEMP-NOM
+               ACCEPT TEMP-NOM
+               MOVE FUNCTION TRIM(TEMP-NOM) TO TEMP-NOM
+               COMPUTE TEMP-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(TEMP-NOM))
+               IF TEMP-LEN = 0
+                   DISPLAY "Entrée invalide : ne peut pas être vide."
+               ELSE
+                   IF TEMP-NOM(1:TEMP-LEN) IS NUMERIC
+                       DISPLAY "Entrée invalide : ne peut pas être "
+                           "uniquement numérique."
+                   ELSE
+                       PERFORM NORMALISER-CASSE
+                       MOVE TEMP-NOM TO LS-NOM
+                       MOVE 'O' TO OK-SAISIE
+                   END-IF
+               END-IF
+           END-PERFORM
+           GOBACK.
+
+      *> Title-cases TEMP-NOM in place: lower-cases everything, then
+      *> upper-cases just the first character.
+       NORMALISER-CASSE.
+           MOVE FUNCTION LOWER-CASE(TEMP-NOM) TO TEMP-NOM
+           MOVE FUNCTION UPPER-CASE(TEMP-NOM(1:1)) TO TEMP-NOM(1:1)
+           .
