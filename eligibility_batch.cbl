@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELIGIBILITE-BATCH.
+
+      *============================================================
+      *  Batch companion to PRENOMAGE (05/06_prenom_age.cbl) and
+      *  MINMAJ (04_minmaj.cbl): reads "PRENOM|AGE" rows instead of
+      *  one interactively-ACCEPTed WS-PRENOM/WS-AGE pair per run,
+      *  and produces a minor/major eligibility report (counts plus
+      *  the list of each) - same pipe-delimited UNSTRING convention
+      *  as job_status_dashboard.cbl's "NOM-JOB|STATUT" rows, and the
+      *  same default-filename-via-ARGUMENT-VALUE fallback.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONNES-FILE ASSIGN TO DYNAMIC NOM-FICHIER-PERSONNES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PERSONNES-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONNES-FILE.
+       01  PERSONNE-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  NOM-FICHIER-PERSONNES   PIC X(100).
+       01  PERSONNES-FILE-STATUS   PIC XX.
+       01  FIN-FICHIER             PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER       VALUE 'O'.
+
+       01  WS-PRENOM                PIC X(16).
+       01  WS-AGE-EDIT              PIC X(10).
+       01  WS-AGE                   PIC 9(3).
+
+       01  NB-MINEURS               PIC 9(4) VALUE 0.
+       01  NB-MAJEURS               PIC 9(4) VALUE 0.
+
+       01  TAB-MINEURS.
+           05  TAB-MINEUR OCCURS 200 TIMES PIC X(16).
+       01  TAB-MAJEURS.
+           05  TAB-MAJEUR OCCURS 200 TIMES PIC X(16).
+
+       01  WS-I                     PIC 9(4).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "ELIGIBILITE-BATCH".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO NOM-FICHIER-PERSONNES
+           ACCEPT NOM-FICHIER-PERSONNES FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(NOM-FICHIER-PERSONNES) = SPACES
+               MOVE "personnes.txt" TO NOM-FICHIER-PERSONNES
+           END-IF
+
+           OPEN INPUT PERSONNES-FILE
+           IF PERSONNES-FILE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir "
+                   FUNCTION TRIM(NOM-FICHIER-PERSONNES)
+                   " (status=" PERSONNES-FILE-STATUS ")"
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIN-DE-FICHIER
+               READ PERSONNES-FILE
+                   AT END
+                       SET FIN-DE-FICHIER TO TRUE
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE-PERSONNE
+               END-READ
+           END-PERFORM
+           CLOSE PERSONNES-FILE
+
+           DISPLAY "=== RAPPORT D'ELIGIBILITE ==="
+           DISPLAY "Mineurs (" NB-MINEURS ") :"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NB-MINEURS
+               DISPLAY "  - " FUNCTION TRIM(TAB-MINEUR(WS-I))
+           END-PERFORM
+           DISPLAY "Majeurs (" NB-MAJEURS ") :"
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NB-MAJEURS
+               DISPLAY "  - " FUNCTION TRIM(TAB-MAJEUR(WS-I))
+           END-PERFORM
+           DISPLAY "=============================="
+           DISPLAY "Total mineurs=" NB-MINEURS
+               " majeurs=" NB-MAJEURS
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+      *> Parses one "PRENOM|AGE" row, classifies it minor/major (same
+      *> WS-AGE >= 18 threshold as MINMAJ/PRENOMAGE) and files the
+      *> name into the matching capped list. Blank lines are skipped.
+       TRAITER-LIGNE-PERSONNE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(PERSONNE-REC)) = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-PRENOM
+           MOVE SPACES TO WS-AGE-EDIT
+           UNSTRING PERSONNE-REC DELIMITED BY "|"
+               INTO WS-PRENOM WS-AGE-EDIT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-AGE-EDIT) TO WS-AGE
+
+           IF WS-AGE >= 18
+               IF NB-MAJEURS < 200
+                   ADD 1 TO NB-MAJEURS
+                   MOVE WS-PRENOM TO TAB-MAJEUR(NB-MAJEURS)
+               END-IF
+           ELSE
+               IF NB-MINEURS < 200
+                   ADD 1 TO NB-MINEURS
+                   MOVE WS-PRENOM TO TAB-MINEUR(NB-MINEURS)
+               END-IF
+           END-IF
+           .
