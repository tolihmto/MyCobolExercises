@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-REPORT.
+
+      *============================================================
+      *  Cross-reference report for the album catalog: for every
+      *  album in catalog.dat, looks up a matching release in
+      *  video.dat (both maintained by ALBUM-EXAMPLE, keyed by the
+      *  same album ID) and reports which albums have an associated
+      *  video release date and which ones are gaps. Uses the same
+      *  full-indexed-scan idiom as CATALOG-REPORT/25_inventaire's
+      *  MASTER-CATALOG-LIST for the catalog side, and a per-record
+      *  READ on video.dat (keyed access, no scan needed) to test
+      *  each album for a matching video.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "catalog.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-ID
+               FILE STATUS IS CATALOG-STATUS.
+
+           SELECT VIDEO-FILE ASSIGN TO "video.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VID-ID
+               FILE STATUS IS VIDEO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-REC.
+           05  CAT-ID               PIC X(10).
+           05  CAT-TITLE            PIC X(30).
+           05  CAT-GENRE            PIC X(10).
+           05  CAT-ARTIST.
+               10  CAT-ARTIST-FIRST PIC X(20).
+               10  CAT-ARTIST-LAST  PIC X(20).
+               10  CAT-BAND-NAME    PIC X(20).
+           05  CAT-YEAR             PIC 9(4).
+
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           05  VID-ID               PIC X(10).
+           05  VID-ARTIST.
+               10  VID-ARTIST-FIRST PIC X(20).
+               10  VID-ARTIST-LAST  PIC X(20).
+               10  VID-BAND-NAME    PIC X(20).
+           05  VID-BROADCAST.
+               10  VID-MONTH        PIC 99.
+               10  VID-DAY          PIC 99.
+               10  VID-YEAR         PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01  CATALOG-STATUS          PIC XX.
+       01  CATALOG-OPEN-FLAG       PIC X VALUE 'N'.
+       01  VIDEO-STATUS            PIC XX.
+       01  VIDEO-OPEN-FLAG         PIC X VALUE 'N'.
+
+       01  NB-ALBUMS                PIC 9(4) VALUE 0.
+       01  NB-AVEC-VIDEO            PIC 9(4) VALUE 0.
+       01  NB-SANS-VIDEO            PIC 9(4) VALUE 0.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "VIDEO-REPORT".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           PERFORM OUVRIR-FICHIERS
+           IF CATALOG-OPEN-FLAG = 'N'
+               DISPLAY "Catalogue indisponible."
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=== Albums vs. sorties video ==="
+           MOVE LOW-VALUES TO CAT-ID
+           START CATALOG-FILE KEY IS NOT LESS THAN CAT-ID
+               INVALID KEY
+                   DISPLAY "  (catalogue vide)"
+           END-START
+
+           PERFORM UNTIL 1 = 0
+               READ CATALOG-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO NB-ALBUMS
+                       PERFORM CROISER-ALBUM
+               END-READ
+           END-PERFORM
+
+           CLOSE CATALOG-FILE
+           IF VIDEO-OPEN-FLAG = 'O'
+               CLOSE VIDEO-FILE
+           END-IF
+
+           DISPLAY "================================="
+           DISPLAY "Albums: " NB-ALBUMS
+               " - avec video: " NB-AVEC-VIDEO
+               " - sans video: " NB-SANS-VIDEO
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+      *> Opens catalog.dat I-O (read side only, same FD as
+      *> ALBUM-EXAMPLE) and video.dat I-O for keyed lookups; a
+      *> missing video.dat just leaves every album reported as a gap
+      *> rather than aborting the report.
+       OUVRIR-FICHIERS.
+           OPEN I-O CATALOG-FILE
+           IF CATALOG-STATUS = "00"
+               MOVE 'O' TO CATALOG-OPEN-FLAG
+           END-IF
+
+           OPEN I-O VIDEO-FILE
+           IF VIDEO-STATUS = "00"
+               MOVE 'O' TO VIDEO-OPEN-FLAG
+           END-IF
+           .
+
+      *> Looks up the current CATALOG-REC's ID in video.dat and
+      *> prints a match/gap line for it.
+       CROISER-ALBUM.
+           IF VIDEO-OPEN-FLAG = 'O'
+               MOVE CAT-ID TO VID-ID
+               READ VIDEO-FILE
+                   INVALID KEY
+                       PERFORM SIGNALER-SANS-VIDEO
+                   NOT INVALID KEY
+                       ADD 1 TO NB-AVEC-VIDEO
+                       DISPLAY "  [OK]   " FUNCTION TRIM(CAT-TITLE)
+                           " - video du " VID-MONTH "/" VID-DAY "/"
+                           VID-YEAR
+               END-READ
+           ELSE
+               PERFORM SIGNALER-SANS-VIDEO
+           END-IF
+           .
+
+       SIGNALER-SANS-VIDEO.
+           ADD 1 TO NB-SANS-VIDEO
+           DISPLAY "  [GAP]  " FUNCTION TRIM(CAT-TITLE)
+               " - aucune sortie video"
+           .
