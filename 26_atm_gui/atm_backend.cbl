@@ -12,11 +12,16 @@
        FILE-CONTROL.
            SELECT USERS-FILE ASSIGN TO "users.json"
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC LEDGER-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LEDGER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  USERS-FILE.
        01  USERS-REC                 PIC X(512).
+       FD  LEDGER-FILE.
+       01  LEDGER-REC                PIC X(256).
        WORKING-STORAGE SECTION.
       *> I/O buffers
        01  IN-LINE                  PIC X(512).
@@ -27,10 +32,17 @@
        01  HASH-CARTE               PIC X(64).
        01  AMOUNT-STR               PIC X(32).
        01  AMOUNT-NUM               PIC S9(13)V99 VALUE 0.
+       01  NEW-PIN                  PIC X(8).
+       01  TO-HASH                  PIC X(64).
+       01  TO-USER-IX               PIC 9(4) COMP VALUE 0.
       *> State
        01  AUTHENTICATED            PIC 9 VALUE 0.
        01  BALANCE                  PIC S9(13)V99 VALUE 0.
        01  CUR-USER-IX              PIC 9(4) COMP VALUE 0.
+      *> Holds the authenticated session's CUR-USER-IX while "unlock"
+      *> and "open_account" borrow FIND-USER-BY-HASH for an unrelated
+      *> lookup, so the session's own account pointer isn't clobbered.
+       01  WS-SAVED-USER-IX         PIC 9(4) COMP VALUE 0.
       *> Users DB (loaded from users.json)
        01  USER-COUNT               PIC 9(4) COMP VALUE 0.
        01  USER-TABLE.
@@ -38,6 +50,16 @@
                10 U-HASH            PIC X(64).
                10 U-PIN             PIC X(8).
                10 U-BAL             PIC S9(13)V99.
+               10 U-FAILCNT         PIC 9(2).
+               10 U-LOCKED          PIC X.
+      *> Separate attempt counter for the "unlock" op's own PIN check -
+      *> without it, an attacker who already triggered U-LOCKED via
+      *> repeated bad logins could keep guessing PINs through "unlock"
+      *> itself with zero consequence for wrong guesses.
+               10 U-UNLOCK-FAILCNT  PIC 9(2).
+               10 U-DAILY-LIMIT     PIC S9(13)V99.
+               10 U-DAILY-WITHDRAWN PIC S9(13)V99.
+               10 U-LAST-WD-DATE    PIC 9(8).
       *> Display helper for BALANCE
        01  BALANCE-STR              PIC -9(11).99.
        01  OUT-AMOUNT-STR           PIC -9(13).99.
@@ -58,21 +80,77 @@
        01  T-HAVE-PIN               PIC 9 VALUE 0.
        01  T-HAVE-SOLDE             PIC 9 VALUE 0.
        01  T-PARSED-SOLDE           PIC 9 VALUE 0.
+       01  T-FAILCNT                PIC 9(2) VALUE 0.
+       01  T-LOCKED                 PIC X VALUE 'N'.
+       01  T-UNLOCK-FAILCNT         PIC 9(2) VALUE 0.
+       01  T-PARSED-FAILCNT         PIC 9 VALUE 0.
+       01  T-PARSED-LOCKED          PIC 9 VALUE 0.
+       01  T-PARSED-UNLOCK-FAILCNT  PIC 9 VALUE 0.
+      *> Failed-login lockout threshold, also reused by "unlock" to cap
+      *> its own bad-PIN attempts (U-UNLOCK-FAILCNT).
+       01  MAX-FAILED-ATTEMPTS      PIC 9(2) VALUE 3.
+      *> Daily cumulative withdrawal ceiling (per-account, persisted;
+      *> resets at day rollover)
+       01  DEFAULT-DAILY-LIMIT      PIC S9(13)V99 VALUE 1000.00.
+       01  T-DAILY-LIMIT            PIC S9(13)V99 VALUE 0.
+       01  T-DAILY-WITHDRAWN        PIC S9(13)V99 VALUE 0.
+       01  T-LAST-WD-DATE           PIC 9(8) VALUE 0.
+       01  T-PARSED-DAILY-LIMIT     PIC 9 VALUE 0.
+       01  WD-TODAY                 PIC 9(8) VALUE 0.
       *> Debug
        01  DEBUG-FLAG               PIC 9 VALUE 0.
        01  DBG-MSG                  PIC X(256).
+      *> Transaction ledger (one dated file per day, account hash,
+      *> op, amount, resulting balance, timestamp)
+       01  LEDGER-FILENAME          PIC X(40).
+       01  LEDGER-STATUS            PIC XX.
+       01  LEDGER-OPEN-FLAG         PIC X VALUE 'N'.
+       01  LEDGER-TODAY             PIC 9(8) VALUE 0.
+       01  LEDGER-NOW               PIC 9(8) VALUE 0.
+       01  LEDGER-DATE-EDIT         PIC X(8).
+       01  LEDGER-TIME-EDIT         PIC X(6).
+       01  LEDGER-TS                PIC X(17).
+       01  LEDGER-AMOUNT-EDIT       PIC -9(13).99.
+       01  LEDGER-BAL-EDIT          PIC -9(13).99.
+       01  LEDGER-OP                PIC X(16).
+       01  LEDGER-AMOUNT            PIC S9(13)V99 VALUE 0.
+       01  LEDGER-UIX               PIC 9(4) COMP VALUE 0.
+       01  LEDGER-BALANCE           PIC S9(13)V99 VALUE 0.
+      *> Mini-statement: last STMT-MAX-LINES ledger lines for
+      *> CUR-USER-IX, read back from today's ledger file on demand.
+       01  STMT-MAX-LINES           PIC 9(2) COMP VALUE 10.
+       01  STMT-COUNT               PIC 9(2) COMP VALUE 0.
+       01  STMT-LINE-TAB.
+           05 STMT-LINE OCCURS 10 TIMES PIC X(160).
+       01  STMT-HASH-FIELD          PIC X(64).
+       01  STMT-OUT-LINE            PIC X(2048).
+       01  STMT-K                   PIC 9(2) COMP.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "ATM-BACKEND".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+              WS-JOBLOG-RC
            IF DEBUG-FLAG = 1
               DISPLAY "[BACKEND] startup v2" UPON STDERR
            END-IF
            PERFORM LOAD-USERS
+           PERFORM OPEN-LEDGER
            PERFORM UNTIL 1 = 0
               ACCEPT IN-LINE
                  ON EXCEPTION
                     *> EOF or input error: exit quietly (avoid writing
                     *> after GUI closes pipe)
+                    PERFORM CLOSE-LEDGER
+                    MOVE "END" TO WS-JOBLOG-EVENT
+                    CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM
+                       WS-JOBLOG-EVENT WS-JOBLOG-RC
                     STOP RUN
               END-ACCEPT
               IF IN-LINE = SPACES
@@ -83,7 +161,8 @@
                     DISPLAY "[BACKEND] request=" UPON STDERR
                     DISPLAY FUNCTION TRIM(TMP) UPON STDERR
                  END-IF
-                 MOVE SPACES TO OP PIN HASH-CARTE AMOUNT-STR
+                 MOVE SPACES TO OP PIN HASH-CARTE AMOUNT-STR NEW-PIN
+                                 TO-HASH
                  PERFORM PARSE-OP
                  EVALUATE OP
                    WHEN "login"
@@ -92,22 +171,99 @@
                       PERFORM DBG-LOGIN-START
                       PERFORM FIND-USER-BY-HASH
                       PERFORM DBG-LOGIN-AFTER-FIND
-                      IF CUR-USER-IX > 0
-                         IF PIN = U-PIN(CUR-USER-IX)
-                            MOVE 1 TO AUTHENTICATED
-                            MOVE U-BAL(CUR-USER-IX) TO BALANCE
-                            MOVE "login_ok" TO TMP
-                            PERFORM RESP-OK-MSG
+                      IF CUR-USER-IX > 0 AND U-LOCKED(CUR-USER-IX) = 'Y'
+                         MOVE 0 TO AUTHENTICATED
+                         MOVE "account_locked" TO TMP
+                         PERFORM RESP-ERROR
+                      ELSE
+                         IF CUR-USER-IX > 0
+                            IF PIN = U-PIN(CUR-USER-IX)
+                               MOVE 1 TO AUTHENTICATED
+                               MOVE U-BAL(CUR-USER-IX) TO BALANCE
+                               MOVE 0 TO U-FAILCNT(CUR-USER-IX)
+                               PERFORM SAVE-USERS
+                               MOVE "login" TO LEDGER-OP
+                               MOVE 0 TO LEDGER-AMOUNT
+                               MOVE CUR-USER-IX TO LEDGER-UIX
+                               MOVE BALANCE TO LEDGER-BALANCE
+                               PERFORM APPEND-LEDGER
+                               MOVE "login_ok" TO TMP
+                               PERFORM RESP-OK-MSG
+                            ELSE
+                               MOVE 0 TO AUTHENTICATED
+                               ADD 1 TO U-FAILCNT(CUR-USER-IX)
+                               IF U-FAILCNT(CUR-USER-IX) >=
+                                  MAX-FAILED-ATTEMPTS
+                                  MOVE 'Y' TO U-LOCKED(CUR-USER-IX)
+                               END-IF
+                               PERFORM SAVE-USERS
+                               MOVE "bad_pin" TO TMP
+                               PERFORM RESP-ERROR
+                            END-IF
                          ELSE
                             MOVE 0 TO AUTHENTICATED
                             MOVE "bad_pin" TO TMP
                             PERFORM RESP-ERROR
                          END-IF
+                      END-IF
+                   WHEN "unlock"
+                      MOVE CUR-USER-IX TO WS-SAVED-USER-IX
+                      PERFORM PARSE-HASH
+                      PERFORM PARSE-PIN
+                      PERFORM FIND-USER-BY-HASH
+                      IF CUR-USER-IX = 0
+                         MOVE "unknown_account" TO TMP
+                         PERFORM RESP-ERROR
                       ELSE
-                         MOVE 0 TO AUTHENTICATED
-                         MOVE "bad_pin" TO TMP
+                         IF U-UNLOCK-FAILCNT(CUR-USER-IX) >=
+                            MAX-FAILED-ATTEMPTS
+                            MOVE "unlock_locked" TO TMP
+                            PERFORM RESP-ERROR
+                         ELSE
+                            IF PIN = U-PIN(CUR-USER-IX)
+                               MOVE 0 TO U-FAILCNT(CUR-USER-IX)
+                               MOVE 0 TO
+                                  U-UNLOCK-FAILCNT(CUR-USER-IX)
+                               MOVE 'N' TO U-LOCKED(CUR-USER-IX)
+                               PERFORM SAVE-USERS
+                               MOVE "unlock_ok" TO TMP
+                               PERFORM RESP-OK-MSG
+                            ELSE
+                               ADD 1 TO
+                                  U-UNLOCK-FAILCNT(CUR-USER-IX)
+                               PERFORM SAVE-USERS
+                               MOVE "bad_pin" TO TMP
+                               PERFORM RESP-ERROR
+                            END-IF
+                         END-IF
+                      END-IF
+                      MOVE WS-SAVED-USER-IX TO CUR-USER-IX
+                   WHEN "open_account"
+                      MOVE CUR-USER-IX TO WS-SAVED-USER-IX
+                      PERFORM PARSE-HASH
+                      PERFORM PARSE-PIN
+                      PERFORM PARSE-SOLDE
+                      PERFORM FIND-USER-BY-HASH
+                      IF HASH-CARTE = SPACES OR PIN = SPACES
+                         MOVE "open_account_invalid" TO TMP
                          PERFORM RESP-ERROR
+                      ELSE
+                         IF CUR-USER-IX > 0
+                            MOVE "account_exists" TO TMP
+                            PERFORM RESP-ERROR
+                         ELSE
+                            IF USER-COUNT >= 100
+                               MOVE "user_table_full" TO TMP
+                               PERFORM RESP-ERROR
+                            ELSE
+                               PERFORM OPEN-ACCOUNT-CREATE
+                               PERFORM SAVE-USERS
+                               MOVE "open_account_ok" TO TMP
+                               PERFORM RESP-OK-MSG
+                            END-IF
+                         END-IF
                       END-IF
+                      MOVE WS-SAVED-USER-IX TO CUR-USER-IX
                    WHEN "balance"
                       PERFORM CHECK-AUTH
                       IF AUTHENTICATED = 1
@@ -127,6 +283,11 @@
                                ADD AMOUNT-NUM TO U-BAL(CUR-USER-IX)
                             END-IF
                             PERFORM SAVE-USERS
+                            MOVE "deposit" TO LEDGER-OP
+                            MOVE AMOUNT-NUM TO LEDGER-AMOUNT
+                            MOVE CUR-USER-IX TO LEDGER-UIX
+                            MOVE BALANCE TO LEDGER-BALANCE
+                            PERFORM APPEND-LEDGER
                             MOVE "deposit_ok" TO TMP
                             PERFORM RESP-OK-BAL
                          END-IF
@@ -135,6 +296,7 @@
                       PERFORM CHECK-AUTH
                       IF AUTHENTICATED = 1
                          PERFORM PARSE-AMOUNT
+                         PERFORM CHECK-DAILY-LIMIT-ROLLOVER
                          IF AMOUNT-NUM <= 0
                             MOVE "amount_invalid" TO TMP
                             PERFORM RESP-ERROR
@@ -143,20 +305,115 @@
                                MOVE "insufficient_funds" TO TMP
                                PERFORM RESP-ERROR
                              ELSE
+                              IF AMOUNT-NUM + U-DAILY-WITHDRAWN
+                                 (CUR-USER-IX) > U-DAILY-LIMIT
+                                 (CUR-USER-IX)
+                                 MOVE "daily_limit_exceeded" TO TMP
+                                 PERFORM RESP-ERROR
+                              ELSE
                                 SUBTRACT AMOUNT-NUM FROM BALANCE
                                 IF CUR-USER-IX > 0
                                    SUBTRACT AMOUNT-NUM
                                    FROM U-BAL(CUR-USER-IX)
+                                   ADD AMOUNT-NUM TO
+                                      U-DAILY-WITHDRAWN(CUR-USER-IX)
                                 END-IF
                                 PERFORM SAVE-USERS
+                                MOVE "withdraw" TO LEDGER-OP
+                                MOVE AMOUNT-NUM TO LEDGER-AMOUNT
+                                MOVE CUR-USER-IX TO LEDGER-UIX
+                                MOVE BALANCE TO LEDGER-BALANCE
+                                PERFORM APPEND-LEDGER
                                 MOVE "withdraw_ok" TO TMP
                                 PERFORM RESP-OK-BAL
+                              END-IF
                              END-IF
                           END-IF
                        END-IF
+                    WHEN "transfer"
+                      PERFORM CHECK-AUTH
+                      IF AUTHENTICATED = 1
+                         PERFORM PARSE-TO-HASH
+                         PERFORM PARSE-AMOUNT
+                         PERFORM FIND-TO-USER
+                         PERFORM CHECK-DAILY-LIMIT-ROLLOVER
+                         IF AMOUNT-NUM <= 0
+                            MOVE "amount_invalid" TO TMP
+                            PERFORM RESP-ERROR
+                         ELSE
+                            IF TO-USER-IX = 0
+                               MOVE "unknown_account" TO TMP
+                               PERFORM RESP-ERROR
+                            ELSE
+                               IF TO-USER-IX = CUR-USER-IX
+                                  MOVE "same_account" TO TMP
+                                  PERFORM RESP-ERROR
+                               ELSE
+                                  IF AMOUNT-NUM > BALANCE
+                                     MOVE "insufficient_funds" TO TMP
+                                     PERFORM RESP-ERROR
+                                  ELSE
+                                   IF AMOUNT-NUM + U-DAILY-WITHDRAWN
+                                      (CUR-USER-IX) > U-DAILY-LIMIT
+                                      (CUR-USER-IX)
+                                      MOVE "daily_limit_exceeded"
+                                         TO TMP
+                                      PERFORM RESP-ERROR
+                                   ELSE
+                                     SUBTRACT AMOUNT-NUM FROM BALANCE
+                                     SUBTRACT AMOUNT-NUM FROM
+                                        U-BAL(CUR-USER-IX)
+                                     ADD AMOUNT-NUM TO
+                                        U-DAILY-WITHDRAWN(CUR-USER-IX)
+                                     ADD AMOUNT-NUM TO
+                                        U-BAL(TO-USER-IX)
+                                     PERFORM SAVE-USERS
+                                     MOVE "transfer_out" TO LEDGER-OP
+                                     MOVE AMOUNT-NUM TO LEDGER-AMOUNT
+                                     MOVE CUR-USER-IX TO LEDGER-UIX
+                                     MOVE BALANCE TO LEDGER-BALANCE
+                                     PERFORM APPEND-LEDGER
+                                     MOVE "transfer_in" TO LEDGER-OP
+                                     MOVE AMOUNT-NUM TO LEDGER-AMOUNT
+                                     MOVE TO-USER-IX TO LEDGER-UIX
+                                     MOVE U-BAL(TO-USER-IX) TO
+                                        LEDGER-BALANCE
+                                     PERFORM APPEND-LEDGER
+                                     MOVE "transfer_ok" TO TMP
+                                     PERFORM RESP-OK-BAL
+                                   END-IF
+                                  END-IF
+                               END-IF
+                            END-IF
+                         END-IF
+                      END-IF
+                    WHEN "statement"
+                      PERFORM CHECK-AUTH
+                      IF AUTHENTICATED = 1
+                         PERFORM STATEMENT-READ
+                         PERFORM RESP-STATEMENT
+                      END-IF
+                    WHEN "change_pin"
+                      PERFORM CHECK-AUTH
+                      IF AUTHENTICATED = 1
+                         PERFORM PARSE-NEW-PIN
+                         IF NEW-PIN = SPACES
+                            MOVE "new_pin_invalid" TO TMP
+                            PERFORM RESP-ERROR
+                         ELSE
+                            MOVE NEW-PIN TO U-PIN(CUR-USER-IX)
+                            PERFORM SAVE-USERS
+                            MOVE "change_pin_ok" TO TMP
+                            PERFORM RESP-OK-MSG
+                         END-IF
+                      END-IF
                     WHEN "exit"
                       MOVE "bye" TO TMP
                       PERFORM RESP-OK-MSG
+                       PERFORM CLOSE-LEDGER
+                       MOVE "END" TO WS-JOBLOG-EVENT
+                       CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM
+                          WS-JOBLOG-EVENT WS-JOBLOG-RC
                        STOP RUN
                     WHEN OTHER
                       MOVE "unknown_op" TO TMP
@@ -164,12 +421,21 @@
                   END-EVALUATE
                END-IF
             END-PERFORM.
+            PERFORM CLOSE-LEDGER.
+            MOVE "END" TO WS-JOBLOG-EVENT
+            CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC.
             STOP RUN.
        *> ---------- helpers ----------
        LOAD-USERS.
            MOVE 0 TO USER-COUNT
            MOVE SPACES TO T-HASH T-PIN
            MOVE 0 TO T-SOLDE T-HAVE-HASH T-HAVE-PIN T-HAVE-SOLDE
+           MOVE 0 TO T-FAILCNT
+           MOVE 'N' TO T-LOCKED
+           MOVE 0 TO T-UNLOCK-FAILCNT
+           MOVE DEFAULT-DAILY-LIMIT TO T-DAILY-LIMIT
+           MOVE 0 TO T-DAILY-WITHDRAWN T-LAST-WD-DATE
            OPEN INPUT USERS-FILE
            IF DEBUG-FLAG = 1
               DISPLAY "[BACKEND] opened users.json" UPON STDERR
@@ -215,6 +481,14 @@
                     DISPLAY FUNCTION TRIM(BALANCE-STR) UPON STDERR
                  END-IF
               END-IF
+              *> try parse failcnt / locked (optional, legacy-safe)
+              PERFORM PARSE-FAILCNT
+              PERFORM PARSE-LOCKED
+              PERFORM PARSE-UNLOCK-FAILCNT
+              *> try parse daily withdrawal limit/tracking (optional)
+              PERFORM PARSE-DAILY-LIMIT
+              PERFORM PARSE-DAILY-WITHDRAWN
+              PERFORM PARSE-LAST-WD-DATE
               *> end of object (accept '}' or '},')
               MOVE FUNCTION TRIM(TMP) TO OUT-LINE
               MOVE 0 TO I
@@ -233,11 +507,20 @@
                     DISPLAY T-HAVE-SOLDE UPON STDERR
                  END-IF
                  IF T-HAVE-HASH = 1 AND T-HAVE-PIN = 1 AND T-HAVE-SOLDE = 1
-                    ADD 1 TO USER-COUNT
-                    IF USER-COUNT <= 100
+                    IF USER-COUNT < 100
+                       ADD 1 TO USER-COUNT
                        MOVE T-HASH TO U-HASH(USER-COUNT)
                        MOVE T-PIN TO U-PIN(USER-COUNT)
                        MOVE T-SOLDE TO U-BAL(USER-COUNT)
+                       MOVE T-FAILCNT TO U-FAILCNT(USER-COUNT)
+                       MOVE T-LOCKED TO U-LOCKED(USER-COUNT)
+                       MOVE T-UNLOCK-FAILCNT TO
+                          U-UNLOCK-FAILCNT(USER-COUNT)
+                       MOVE T-DAILY-LIMIT TO U-DAILY-LIMIT(USER-COUNT)
+                       MOVE T-DAILY-WITHDRAWN TO
+                          U-DAILY-WITHDRAWN(USER-COUNT)
+                       MOVE T-LAST-WD-DATE TO
+                          U-LAST-WD-DATE(USER-COUNT)
                        IF DEBUG-FLAG = 1
                           DISPLAY "[BACKEND] add user #" UPON STDERR
                           DISPLAY USER-COUNT UPON STDERR
@@ -250,6 +533,11 @@
                     MOVE SPACES TO T-HASH T-PIN
                     MOVE 0 TO T-SOLDE T-HAVE-HASH T-HAVE-PIN
                     T-HAVE-SOLDE
+                    MOVE 0 TO T-FAILCNT
+                    MOVE 'N' TO T-LOCKED
+                    MOVE 0 TO T-UNLOCK-FAILCNT
+                    MOVE DEFAULT-DAILY-LIMIT TO T-DAILY-LIMIT
+                    MOVE 0 TO T-DAILY-WITHDRAWN T-LAST-WD-DATE
                  END-IF
               END-IF
            END-PERFORM
@@ -297,12 +585,80 @@
               END-STRING
               WRITE USERS-REC
 
-              *>   "pin": <pin>
+              *>   "pin": <pin>,
               MOVE SPACES TO USERS-REC
               MOVE 1 TO P
               STRING
                  '    "pin": ' DELIMITED BY SIZE
                  FUNCTION TRIM(U-PIN(J)) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "failcnt": <n>,
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "failcnt": ' DELIMITED BY SIZE
+                 U-FAILCNT(J) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "locked": "Y"/"N",
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "locked": "' DELIMITED BY SIZE
+                 U-LOCKED(J) DELIMITED BY SIZE
+                 '",' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "unlock_failcnt": <n>,
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "unlock_failcnt": ' DELIMITED BY SIZE
+                 U-UNLOCK-FAILCNT(J) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "daily_limit": <amount>,
+              MOVE U-DAILY-LIMIT(J) TO OUT-AMOUNT-STR
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "daily_limit": ' DELIMITED BY SIZE
+                 FUNCTION TRIM(OUT-AMOUNT-STR) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "daily_withdrawn": <amount>,
+              MOVE U-DAILY-WITHDRAWN(J) TO OUT-AMOUNT-STR
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "daily_withdrawn": ' DELIMITED BY SIZE
+                 FUNCTION TRIM(OUT-AMOUNT-STR) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+              INTO USERS-REC WITH POINTER P
+              END-STRING
+              WRITE USERS-REC
+
+              *>   "last_wd_date": <YYYYMMDD>
+              MOVE SPACES TO USERS-REC
+              MOVE 1 TO P
+              STRING
+                 '    "last_wd_date": ' DELIMITED BY SIZE
+                 U-LAST-WD-DATE(J) DELIMITED BY SIZE
               INTO USERS-REC WITH POINTER P
               END-STRING
               WRITE USERS-REC
@@ -327,6 +683,123 @@
            WRITE USERS-REC
            CLOSE USERS-FILE
            .
+      *> Opens today's ledger file for append, creating it if this is
+      *> the first backend run of the day.
+       OPEN-LEDGER.
+           MOVE 'N' TO LEDGER-OPEN-FLAG
+           ACCEPT LEDGER-TODAY FROM DATE YYYYMMDD
+           MOVE SPACES TO LEDGER-FILENAME
+           STRING "atm_ledger_" DELIMITED BY SIZE
+                  LEDGER-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO LEDGER-FILENAME
+           END-STRING
+           OPEN EXTEND LEDGER-FILE
+           IF LEDGER-STATUS = "35"
+              OPEN OUTPUT LEDGER-FILE
+              CLOSE LEDGER-FILE
+              OPEN EXTEND LEDGER-FILE
+           END-IF
+           IF LEDGER-STATUS = "00"
+              MOVE 'O' TO LEDGER-OPEN-FLAG
+           ELSE
+              IF DEBUG-FLAG = 1
+                 DISPLAY "[BACKEND] ledger unavailable, status="
+                    UPON STDERR
+                 DISPLAY LEDGER-STATUS UPON STDERR
+              END-IF
+           END-IF
+           .
+       CLOSE-LEDGER.
+           IF LEDGER-OPEN-FLAG = 'O'
+              CLOSE LEDGER-FILE
+              MOVE 'N' TO LEDGER-OPEN-FLAG
+           END-IF
+           .
+      *> Appends one ledger line for account LEDGER-UIX: hash|op|
+      *> amount|balance|timestamp. Caller sets LEDGER-OP, LEDGER-
+      *> AMOUNT, LEDGER-UIX (account index) and LEDGER-BALANCE (the
+      *> resulting balance after the op) before calling.
+       APPEND-LEDGER.
+           IF LEDGER-OPEN-FLAG NOT = 'O' OR LEDGER-UIX = 0
+              EXIT PARAGRAPH
+           END-IF
+           ACCEPT LEDGER-NOW FROM TIME
+           MOVE LEDGER-TODAY TO LEDGER-DATE-EDIT
+           MOVE LEDGER-NOW(1:6) TO LEDGER-TIME-EDIT
+           STRING LEDGER-DATE-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LEDGER-TIME-EDIT(1:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LEDGER-TIME-EDIT(3:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LEDGER-TIME-EDIT(5:2) DELIMITED BY SIZE
+             INTO LEDGER-TS
+           END-STRING
+           MOVE LEDGER-AMOUNT TO LEDGER-AMOUNT-EDIT
+           MOVE LEDGER-BALANCE TO LEDGER-BAL-EDIT
+           MOVE SPACES TO LEDGER-REC
+           STRING FUNCTION TRIM(U-HASH(LEDGER-UIX)) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(LEDGER-OP) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(LEDGER-AMOUNT-EDIT) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(LEDGER-BAL-EDIT) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  LEDGER-TS DELIMITED BY SIZE
+             INTO LEDGER-REC
+           END-STRING
+           WRITE LEDGER-REC
+           .
+      *> Resets the per-account daily withdrawal accumulator when the
+      *> calendar day has rolled over since the last withdrawal.
+       CHECK-DAILY-LIMIT-ROLLOVER.
+           IF CUR-USER-IX = 0
+              EXIT PARAGRAPH
+           END-IF
+           ACCEPT WD-TODAY FROM DATE YYYYMMDD
+           IF WD-TODAY NOT = U-LAST-WD-DATE(CUR-USER-IX)
+              MOVE 0 TO U-DAILY-WITHDRAWN(CUR-USER-IX)
+              MOVE WD-TODAY TO U-LAST-WD-DATE(CUR-USER-IX)
+           END-IF
+           .
+      *> Reads today's ledger file back in for CUR-USER-IX, keeping a
+      *> rolling window of the last STMT-MAX-LINES matching lines in
+      *> STMT-LINE/STMT-COUNT. Closes the write handle first (a file
+      *> can't be open INPUT and EXTEND at once) and reopens it for
+      *> append afterwards so the session can keep logging.
+       STATEMENT-READ.
+           MOVE 0 TO STMT-COUNT
+           PERFORM CLOSE-LEDGER
+           OPEN INPUT LEDGER-FILE
+           IF LEDGER-STATUS NOT = "00"
+              PERFORM OPEN-LEDGER
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+              READ LEDGER-FILE
+                 AT END EXIT PERFORM
+              END-READ
+              UNSTRING LEDGER-REC DELIMITED BY "|"
+                 INTO STMT-HASH-FIELD
+              END-UNSTRING
+              IF FUNCTION TRIM(STMT-HASH-FIELD) =
+                 FUNCTION TRIM(U-HASH(CUR-USER-IX))
+                 IF STMT-COUNT < STMT-MAX-LINES
+                    ADD 1 TO STMT-COUNT
+                 ELSE
+                    PERFORM VARYING STMT-K FROM 1 BY 1
+                       UNTIL STMT-K >= STMT-MAX-LINES
+                       MOVE STMT-LINE(STMT-K + 1) TO STMT-LINE(STMT-K)
+                    END-PERFORM
+                 END-IF
+                 MOVE LEDGER-REC TO STMT-LINE(STMT-COUNT)
+              END-IF
+           END-PERFORM
+           CLOSE LEDGER-FILE
+           PERFORM OPEN-LEDGER
+           .
        CHECK-AUTH.
            IF AUTHENTICATED NOT = 1
               MOVE "not_authenticated" TO TMP
@@ -463,6 +936,49 @@
                END-IF
             END-PERFORM
             .
+      *> Extract value of "new_pin":"..." (or unquoted numeric), used
+      *> by the change_pin op.
+       PARSE-NEW-PIN.
+            MOVE SPACES TO NEW-PIN
+            MOVE TMP TO IN-LINE
+            MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+            MOVE 1 TO POS1
+            PERFORM UNTIL POS1 > LEN - 10
+               IF IN-LINE(POS1:10) = '"new_pin":'
+                  ADD 10 TO POS1
+                  PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) NOT = ' '
+                     ADD 1 TO POS1
+                  END-PERFORM
+                  MOVE 0 TO POS2
+                  IF POS1 <= LEN AND IN-LINE(POS1:1) = '"'
+                     ADD 1 TO POS1
+                     PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) = '"'
+                        ADD 1 TO POS2
+                        IF POS2 <= LENGTH OF NEW-PIN
+                           MOVE IN-LINE(POS1:1) TO NEW-PIN(POS2:1)
+                        END-IF
+                        ADD 1 TO POS1
+                     END-PERFORM
+                  ELSE
+                     PERFORM UNTIL POS1 > LEN
+                        EVALUATE IN-LINE(POS1:1)
+                           WHEN '0' THRU '9'
+                              ADD 1 TO POS2
+                              IF POS2 <= LENGTH OF NEW-PIN
+                                 MOVE IN-LINE(POS1:1) TO NEW-PIN(POS2:1)
+                              END-IF
+                              ADD 1 TO POS1
+                           WHEN OTHER
+                              EXIT PERFORM
+                        END-EVALUATE
+                     END-PERFORM
+                  END-IF
+                  EXIT PERFORM
+               ELSE
+                  ADD 1 TO POS1
+               END-IF
+            END-PERFORM
+            .
        PARSE-HASH.
            MOVE SPACES TO HASH-CARTE
            MOVE TMP TO IN-LINE
@@ -597,6 +1113,267 @@
               END-IF
            END-PERFORM
            .
+      *> Extract "failcnt":<n> (failed-login attempt counter); absent
+      *> for legacy entries, which default to 0 via T-FAILCNT's VALUE.
+       PARSE-FAILCNT.
+           MOVE 0 TO T-PARSED-FAILCNT
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 10
+              IF IN-LINE(POS1:10) = '"failcnt":'
+                 ADD 10 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO T-FAILCNT
+                 MOVE 1 TO T-PARSED-FAILCNT
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract "unlock_failcnt":<n> (failed-PIN counter for the
+      *> "unlock" op itself); absent for legacy entries, which default
+      *> to 0 via T-UNLOCK-FAILCNT's VALUE.
+       PARSE-UNLOCK-FAILCNT.
+           MOVE 0 TO T-PARSED-UNLOCK-FAILCNT
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 17
+              IF IN-LINE(POS1:17) = '"unlock_failcnt":'
+                 ADD 17 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO T-UNLOCK-FAILCNT
+                 MOVE 1 TO T-PARSED-UNLOCK-FAILCNT
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract "locked":"Y"/"N" (account lockout flag); absent for
+      *> legacy entries, which default to 'N' via T-LOCKED's VALUE.
+       PARSE-LOCKED.
+           MOVE 0 TO T-PARSED-LOCKED
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 9
+              IF IN-LINE(POS1:9) = '"locked":'
+                 ADD 9 TO POS1
+                 PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) NOT = ' '
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 IF POS1 <= LEN AND IN-LINE(POS1:1) = '"'
+                    ADD 1 TO POS1
+                 END-IF
+                 IF POS1 <= LEN
+                    MOVE IN-LINE(POS1:1) TO T-LOCKED
+                    MOVE 1 TO T-PARSED-LOCKED
+                 END-IF
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract value of "to_hash":"..." (the destination account
+      *> for a transfer op).
+       PARSE-TO-HASH.
+           MOVE SPACES TO TO-HASH
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 9
+              IF IN-LINE(POS1:9) = '"to_hash"'
+                 ADD 9 TO POS1
+                 PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) = ':'
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 IF POS1 <= LEN AND IN-LINE(POS1:1) = ':'
+                    ADD 1 TO POS1
+                    PERFORM UNTIL POS1 > LEN OR
+                    IN-LINE(POS1:1) NOT = ' '
+                       ADD 1 TO POS1
+                    END-PERFORM
+                    IF POS1 <= LEN AND IN-LINE(POS1:1) = '"'
+                       ADD 1 TO POS1
+                       MOVE 0 TO POS2
+                       PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) = '"'
+                          ADD 1 TO POS2
+                          IF POS2 <= LENGTH OF TO-HASH
+                             MOVE IN-LINE(POS1:1) TO TO-HASH(POS2:1)
+                          END-IF
+                          ADD 1 TO POS1
+                       END-PERFORM
+                    END-IF
+                 END-IF
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Find the destination account for a transfer by TO-HASH.
+       FIND-TO-USER.
+           MOVE 0 TO TO-USER-IX
+           IF USER-COUNT = 0
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO I
+           PERFORM UNTIL I > USER-COUNT
+              IF FUNCTION TRIM(U-HASH(I)) = FUNCTION TRIM(TO-HASH)
+                 MOVE I TO TO-USER-IX
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO I
+           END-PERFORM
+           .
+      *> Appends a new USER-ENTRY for the account just validated by the
+      *> open_account op (HASH-CARTE/PIN/AMOUNT-NUM already parsed, no
+      *> duplicate found). New accounts start unlocked with the
+      *> default daily withdrawal limit.
+       OPEN-ACCOUNT-CREATE.
+           ADD 1 TO USER-COUNT
+           MOVE HASH-CARTE TO U-HASH(USER-COUNT)
+           MOVE PIN TO U-PIN(USER-COUNT)
+           MOVE AMOUNT-NUM TO U-BAL(USER-COUNT)
+           MOVE 0 TO U-FAILCNT(USER-COUNT)
+           MOVE 'N' TO U-LOCKED(USER-COUNT)
+           MOVE 0 TO U-UNLOCK-FAILCNT(USER-COUNT)
+           MOVE DEFAULT-DAILY-LIMIT TO U-DAILY-LIMIT(USER-COUNT)
+           MOVE 0 TO U-DAILY-WITHDRAWN(USER-COUNT)
+           MOVE 0 TO U-LAST-WD-DATE(USER-COUNT)
+           .
+      *> Extract "daily_limit":<amount>; absent for legacy entries,
+      *> which get DEFAULT-DAILY-LIMIT applied by the caller.
+       PARSE-DAILY-LIMIT.
+           MOVE 0 TO T-PARSED-DAILY-LIMIT
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 14
+              IF IN-LINE(POS1:14) = '"daily_limit":'
+                 ADD 14 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9' WHEN '.' WHEN '-'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO T-DAILY-LIMIT
+                 MOVE 1 TO T-PARSED-DAILY-LIMIT
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract "daily_withdrawn":<amount> (amount withdrawn so far
+      *> on U-LAST-WD-DATE); absent for legacy entries, default 0.
+       PARSE-DAILY-WITHDRAWN.
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 18
+              IF IN-LINE(POS1:18) = '"daily_withdrawn":'
+                 ADD 18 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9' WHEN '.' WHEN '-'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO T-DAILY-WITHDRAWN
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract "last_wd_date":YYYYMMDD (date U-DAILY-WITHDRAWN was
+      *> last accumulated for); absent for legacy entries, default 0.
+       PARSE-LAST-WD-DATE.
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 15
+              IF IN-LINE(POS1:15) = '"last_wd_date":'
+                 ADD 15 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO T-LAST-WD-DATE
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
        FIND-USER-BY-HASH.
            MOVE 0 TO CUR-USER-IX
            IF USER-COUNT = 0
@@ -698,3 +1475,32 @@
            END-STRING
            DISPLAY FUNCTION TRIM(OUT-LINE)
            .
+      *> Builds and emits the mini-statement response: the last
+      *> STMT-COUNT ledger lines for CUR-USER-IX (oldest first, as
+      *> collected by STATEMENT-READ) as a JSON array of strings.
+       RESP-STATEMENT.
+           MOVE SPACES TO STMT-OUT-LINE
+           STRING '{"ok":true,"lines":[' DELIMITED BY SIZE
+             INTO STMT-OUT-LINE
+           END-STRING
+           PERFORM VARYING STMT-K FROM 1 BY 1
+              UNTIL STMT-K > STMT-COUNT
+              IF STMT-K > 1
+                 STRING FUNCTION TRIM(STMT-OUT-LINE) DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                   INTO STMT-OUT-LINE
+                 END-STRING
+              END-IF
+              STRING FUNCTION TRIM(STMT-OUT-LINE) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     FUNCTION TRIM(STMT-LINE(STMT-K)) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                INTO STMT-OUT-LINE
+              END-STRING
+           END-PERFORM
+           STRING FUNCTION TRIM(STMT-OUT-LINE) DELIMITED BY SIZE
+                  '],"msg":"statement_ok"}' DELIMITED BY SIZE
+             INTO STMT-OUT-LINE
+           END-STRING
+           DISPLAY FUNCTION TRIM(STMT-OUT-LINE)
+           .
