@@ -0,0 +1,419 @@
+       >>SOURCE FORMAT FREE
+      *>
+      *> ATM End-of-day Settlement (GnuCOBOL) - batch companion to
+      *> atm_backend.cbl. Reads today's users.json and the matching
+      *> atm_ledger_YYYYMMDD.txt, totals each account's deposits and
+      *> withdrawals for the day, and checks the last balance seen in
+      *> the ledger against the ending balance on file, writing a
+      *> dated settlement report so close-of-business has something
+      *> to sign off.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATM-SETTLEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS-FILE ASSIGN TO "users.json"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC LEDGER-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LEDGER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USERS-FILE.
+       01  USERS-REC                 PIC X(512).
+       FD  LEDGER-FILE.
+       01  LEDGER-REC                PIC X(256).
+       FD  REPORT-FILE.
+       01  REPORT-REC                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *> Per-account settlement totals, indexed the same way as
+      *> atm_backend's USER-TABLE (hash-keyed, capped at 100 entries).
+       01  SETTLE-COUNT              PIC 9(4) COMP VALUE 0.
+       01  SETTLE-TABLE.
+           05  SETTLE-ENTRY OCCURS 100 TIMES.
+               10 S-HASH             PIC X(64).
+               10 S-END-BAL          PIC S9(13)V99.
+               10 S-DEPOSITS         PIC S9(13)V99.
+               10 S-WITHDRAWALS      PIC S9(13)V99.
+               10 S-TRANSFER-IN      PIC S9(13)V99.
+               10 S-TRANSFER-OUT     PIC S9(13)V99.
+               10 S-LAST-BAL         PIC S9(13)V99.
+               10 S-SEEN             PIC X.
+       01  SETTLE-IX                 PIC 9(4) COMP VALUE 0.
+      *> Parsed fields, mirroring atm_backend's JSON scan idiom
+       01  T-HASH                    PIC X(64).
+       01  T-SOLDE                   PIC S9(13)V99 VALUE 0.
+       01  T-HAVE-HASH               PIC 9 VALUE 0.
+       01  T-HAVE-SOLDE              PIC 9 VALUE 0.
+       01  T-PARSED-SOLDE            PIC 9 VALUE 0.
+       01  HASH-CARTE                PIC X(64).
+       01  AMOUNT-STR                PIC X(32).
+       01  AMOUNT-NUM                PIC S9(13)V99 VALUE 0.
+       01  TMP                       PIC X(512).
+       01  IN-LINE                   PIC X(512).
+       01  OUT-LINE                  PIC X(512).
+       01  POS1                      PIC 9(4) COMP.
+       01  POS2                      PIC 9(4) COMP.
+       01  LEN                       PIC 9(4) COMP.
+       01  I                         PIC 9(4) COMP VALUE 0.
+      *> Ledger readback
+       01  LEDGER-FILENAME           PIC X(40).
+       01  LEDGER-STATUS             PIC XX.
+       01  LEDGER-FOUND              PIC X VALUE 'N'.
+       01  L-HASH                    PIC X(64).
+       01  L-OP                      PIC X(16).
+       01  L-AMOUNT-STR              PIC X(20).
+       01  L-BAL-STR                 PIC X(20).
+       01  L-TS                      PIC X(20).
+       01  L-AMOUNT-NUM              PIC S9(13)V99 VALUE 0.
+       01  L-BAL-NUM                 PIC S9(13)V99 VALUE 0.
+      *> Report
+       01  REPORT-FILENAME           PIC X(40).
+       01  SETTLE-TODAY              PIC 9(8) VALUE 0.
+       01  MISMATCH-COUNT            PIC 9(4) VALUE 0.
+       01  GRAND-DEPOSITS            PIC S9(13)V99 VALUE 0.
+       01  GRAND-WITHDRAWALS         PIC S9(13)V99 VALUE 0.
+       01  GRAND-TRANSFER-IN         PIC S9(13)V99 VALUE 0.
+       01  GRAND-TRANSFER-OUT        PIC S9(13)V99 VALUE 0.
+       01  EDIT-AMOUNT               PIC -9(13).99.
+       01  EDIT-AMOUNT2              PIC -9(13).99.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM         PIC X(20) VALUE "ATM-SETTLEMENT".
+       01  WS-JOBLOG-EVENT           PIC X(5).
+       01  WS-JOBLOG-RC              PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-SETTLEMENT.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+              WS-JOBLOG-RC
+           ACCEPT SETTLE-TODAY FROM DATE YYYYMMDD
+           PERFORM LOAD-USERS
+           PERFORM BUILD-LEDGER-FILENAME
+           PERFORM READ-LEDGER
+           PERFORM WRITE-REPORT
+           DISPLAY "Settlement report written: "
+              FUNCTION TRIM(REPORT-FILENAME)
+           DISPLAY "Accounts checked: " SETTLE-COUNT
+              "  Mismatches: " MISMATCH-COUNT
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+              WS-JOBLOG-RC
+           STOP RUN.
+
+      *> ---------- load ending balances from users.json ----------
+       LOAD-USERS.
+           MOVE 0 TO SETTLE-COUNT
+           MOVE SPACES TO T-HASH
+           MOVE 0 TO T-SOLDE T-HAVE-HASH T-HAVE-SOLDE
+           OPEN INPUT USERS-FILE
+           PERFORM UNTIL 1 = 0
+              READ USERS-FILE INTO USERS-REC
+                 AT END EXIT PERFORM
+              END-READ
+              MOVE USERS-REC TO TMP
+              PERFORM TRIM-TMP
+              PERFORM PARSE-HASH
+              IF HASH-CARTE NOT = SPACES
+                 MOVE HASH-CARTE TO T-HASH
+                 MOVE 1 TO T-HAVE-HASH
+              END-IF
+              PERFORM PARSE-SOLDE
+              IF T-PARSED-SOLDE = 1
+                 MOVE AMOUNT-NUM TO T-SOLDE
+                 MOVE 1 TO T-HAVE-SOLDE
+              END-IF
+              MOVE FUNCTION TRIM(TMP) TO OUT-LINE
+              MOVE 0 TO I
+              IF OUT-LINE = "}" OR OUT-LINE = "},"
+                 MOVE 1 TO I
+              END-IF
+              IF I = 1
+                 IF T-HAVE-HASH = 1 AND T-HAVE-SOLDE = 1
+      *> SETTLE-TABLE is OCCURS 100 - SETTLE-COUNT itself must stay
+      *> capped there too, not just the index used to write into it,
+      *> or FIND-SETTLE-IX/WRITE-REPORT would index past the table
+      *> end on a users.json with more than 100 accounts.
+                    IF SETTLE-COUNT < 100
+                       ADD 1 TO SETTLE-COUNT
+                       MOVE T-HASH TO S-HASH(SETTLE-COUNT)
+                       MOVE T-SOLDE TO S-END-BAL(SETTLE-COUNT)
+                       MOVE 0 TO S-DEPOSITS(SETTLE-COUNT)
+                       MOVE 0 TO S-WITHDRAWALS(SETTLE-COUNT)
+                       MOVE 0 TO S-TRANSFER-IN(SETTLE-COUNT)
+                       MOVE 0 TO S-TRANSFER-OUT(SETTLE-COUNT)
+                       MOVE 0 TO S-LAST-BAL(SETTLE-COUNT)
+                       MOVE 'N' TO S-SEEN(SETTLE-COUNT)
+                    END-IF
+                 END-IF
+                 MOVE SPACES TO T-HASH
+                 MOVE 0 TO T-SOLDE T-HAVE-HASH T-HAVE-SOLDE
+              END-IF
+           END-PERFORM
+           CLOSE USERS-FILE
+           .
+       TRIM-TMP.
+           INSPECT TMP REPLACING ALL X"0D" BY ' '
+           INSPECT TMP REPLACING ALL X"0A" BY ' '
+           .
+      *> Extract value of "hash-carte":"..."
+       PARSE-HASH.
+           MOVE SPACES TO HASH-CARTE
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 13
+              IF IN-LINE(POS1:13) = '"hash-carte":'
+                 ADD 13 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 IF IN-LINE(POS1:1) = '"'
+                    ADD 1 TO POS1
+                    MOVE 0 TO POS2
+                    PERFORM UNTIL POS1 > LEN OR IN-LINE(POS1:1) = '"'
+                       ADD 1 TO POS2
+                       MOVE IN-LINE(POS1:1) TO HASH-CARTE(POS2:1)
+                       ADD 1 TO POS1
+                    END-PERFORM
+                 END-IF
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Extract value of "solde":123.45
+       PARSE-SOLDE.
+           MOVE ZERO TO AMOUNT-NUM
+           MOVE 0 TO T-PARSED-SOLDE
+           MOVE TMP TO IN-LINE
+           MOVE FUNCTION LENGTH(IN-LINE) TO LEN
+           MOVE 1 TO POS1
+           PERFORM UNTIL POS1 > LEN - 8
+              IF IN-LINE(POS1:8) = '"solde":'
+                 ADD 8 TO POS1
+                 PERFORM UNTIL IN-LINE(POS1:1) NOT = ' ' AND POS1 <= LEN
+                    ADD 1 TO POS1
+                 END-PERFORM
+                 MOVE 0 TO POS2
+                 MOVE SPACES TO AMOUNT-STR
+                 PERFORM UNTIL POS1 > LEN
+                    EVALUATE IN-LINE(POS1:1)
+                       WHEN '0' THRU '9' WHEN '.' WHEN '-'
+                          ADD 1 TO POS2
+                          MOVE IN-LINE(POS1:1) TO AMOUNT-STR(POS2:1)
+                          ADD 1 TO POS1
+                       WHEN OTHER
+                          EXIT PERFORM
+                    END-EVALUATE
+                 END-PERFORM
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(AMOUNT-STR))
+                 TO AMOUNT-NUM
+                 MOVE 1 TO T-PARSED-SOLDE
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO POS1
+              END-IF
+           END-PERFORM
+           .
+      *> Find SETTLE-TABLE index for a hash seen in the ledger.
+       FIND-SETTLE-IX.
+           MOVE 0 TO SETTLE-IX
+           IF SETTLE-COUNT = 0
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO I
+           PERFORM UNTIL I > SETTLE-COUNT
+              IF FUNCTION TRIM(S-HASH(I)) = FUNCTION TRIM(L-HASH)
+                 MOVE I TO SETTLE-IX
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO I
+           END-PERFORM
+           .
+
+      *> ---------- today's ledger file ----------
+       BUILD-LEDGER-FILENAME.
+           MOVE SPACES TO LEDGER-FILENAME
+           STRING "atm_ledger_" DELIMITED BY SIZE
+                  SETTLE-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO LEDGER-FILENAME
+           END-STRING
+           .
+       READ-LEDGER.
+           MOVE 'N' TO LEDGER-FOUND
+           OPEN INPUT LEDGER-FILE
+           IF LEDGER-STATUS NOT = "00"
+              DISPLAY "No ledger file for today: "
+                 FUNCTION TRIM(LEDGER-FILENAME)
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO LEDGER-FOUND
+           PERFORM UNTIL 1 = 0
+              READ LEDGER-FILE
+                 AT END EXIT PERFORM
+              END-READ
+              MOVE SPACES TO L-HASH L-OP L-AMOUNT-STR L-BAL-STR L-TS
+              UNSTRING LEDGER-REC DELIMITED BY "|"
+                 INTO L-HASH L-OP L-AMOUNT-STR L-BAL-STR L-TS
+              END-UNSTRING
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(L-AMOUNT-STR))
+                 TO L-AMOUNT-NUM
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(L-BAL-STR))
+                 TO L-BAL-NUM
+              PERFORM FIND-SETTLE-IX
+              IF SETTLE-IX > 0
+                 MOVE 'Y' TO S-SEEN(SETTLE-IX)
+                 MOVE L-BAL-NUM TO S-LAST-BAL(SETTLE-IX)
+                 EVALUATE FUNCTION TRIM(L-OP)
+                    WHEN "deposit"
+                       ADD L-AMOUNT-NUM TO S-DEPOSITS(SETTLE-IX)
+                    WHEN "withdraw"
+                       ADD L-AMOUNT-NUM TO S-WITHDRAWALS(SETTLE-IX)
+                    WHEN "transfer_in"
+                       ADD L-AMOUNT-NUM TO S-TRANSFER-IN(SETTLE-IX)
+                    WHEN "transfer_out"
+                       ADD L-AMOUNT-NUM TO S-TRANSFER-OUT(SETTLE-IX)
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              END-IF
+           END-PERFORM
+           CLOSE LEDGER-FILE
+           .
+
+      *> ---------- settlement report ----------
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-FILENAME
+           STRING "atm_settlement_" DELIMITED BY SIZE
+                  SETTLE-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO REPORT-FILENAME
+           END-STRING
+           OPEN OUTPUT REPORT-FILE
+           MOVE 0 TO MISMATCH-COUNT
+           MOVE 0 TO GRAND-DEPOSITS GRAND-WITHDRAWALS
+           MOVE 0 TO GRAND-TRANSFER-IN GRAND-TRANSFER-OUT
+           MOVE SPACES TO REPORT-REC
+           STRING "ATM END-OF-DAY SETTLEMENT - " DELIMITED BY SIZE
+                  SETTLE-TODAY DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           IF LEDGER-FOUND NOT = 'Y'
+              MOVE "No ledger activity found for this date."
+                 TO REPORT-REC
+              WRITE REPORT-REC
+           END-IF
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE 1 TO I
+           PERFORM UNTIL I > SETTLE-COUNT
+              IF S-SEEN(I) = 'Y'
+                 PERFORM WRITE-ACCOUNT-LINE
+                 ADD S-DEPOSITS(I) TO GRAND-DEPOSITS
+                 ADD S-WITHDRAWALS(I) TO GRAND-WITHDRAWALS
+                 ADD S-TRANSFER-IN(I) TO GRAND-TRANSFER-IN
+                 ADD S-TRANSFER-OUT(I) TO GRAND-TRANSFER-OUT
+                 IF S-LAST-BAL(I) NOT = S-END-BAL(I)
+                    ADD 1 TO MISMATCH-COUNT
+                 END-IF
+              END-IF
+              ADD 1 TO I
+           END-PERFORM
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE GRAND-DEPOSITS TO EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL DEPOSITS    : " DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE GRAND-WITHDRAWALS TO EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL WITHDRAWALS : " DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE GRAND-TRANSFER-IN TO EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL TRANSFERS IN: " DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE GRAND-TRANSFER-OUT TO EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL TRANSFERS OUT: " DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           STRING "MISMATCHED ACCOUNTS: " DELIMITED BY SIZE
+                  MISMATCH-COUNT DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           CLOSE REPORT-FILE
+           .
+      *> Writes one per-account line of the settlement report for
+      *> SETTLE-ENTRY(I): activity totals, the ending balance derived
+      *> from the last ledger line seen today, the ending balance on
+      *> file in users.json, and a MATCH/MISMATCH flag.
+       WRITE-ACCOUNT-LINE.
+           MOVE S-DEPOSITS(I) TO EDIT-AMOUNT
+           MOVE S-WITHDRAWALS(I) TO EDIT-AMOUNT2
+           MOVE SPACES TO REPORT-REC
+           STRING FUNCTION TRIM(S-HASH(I)) DELIMITED BY SIZE
+                  "  dep=" DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+                  "  wd=" DELIMITED BY SIZE
+                  EDIT-AMOUNT2 DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE S-TRANSFER-IN(I) TO EDIT-AMOUNT
+           MOVE S-TRANSFER-OUT(I) TO EDIT-AMOUNT2
+           MOVE SPACES TO REPORT-REC
+           STRING "    xfer_in=" DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+                  "  xfer_out=" DELIMITED BY SIZE
+                  EDIT-AMOUNT2 DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           MOVE S-LAST-BAL(I) TO EDIT-AMOUNT
+           MOVE S-END-BAL(I) TO EDIT-AMOUNT2
+           MOVE SPACES TO REPORT-REC
+           STRING "    ledger_bal=" DELIMITED BY SIZE
+                  EDIT-AMOUNT DELIMITED BY SIZE
+                  "  users_json_bal=" DELIMITED BY SIZE
+                  EDIT-AMOUNT2 DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           IF S-LAST-BAL(I) = S-END-BAL(I)
+              STRING FUNCTION TRIM(REPORT-REC) DELIMITED BY SIZE
+                     "  MATCH" DELIMITED BY SIZE
+                INTO REPORT-REC
+              END-STRING
+           ELSE
+              STRING FUNCTION TRIM(REPORT-REC) DELIMITED BY SIZE
+                     "  MISMATCH" DELIMITED BY SIZE
+                INTO REPORT-REC
+              END-STRING
+           END-IF
+           WRITE REPORT-REC
+           .
