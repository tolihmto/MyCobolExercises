@@ -1,89 +1,390 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LECTURE-FICHIER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHIER-TEXTE ASSIGN TO NOM-FICHIER
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FICHIER-TEXTE.
-       01  LIGNE-TEXTE             PIC X(100).
-
-       WORKING-STORAGE SECTION.
-       01  NOM-FICHIER             PIC X(100).
-       01  ARGUMENT                PIC X(100).
-       01  FIN-LU                  PIC X VALUE 'N'.
-           88 FIN-DE-FICHIER      VALUE 'O'.
-           88 ENCORE-DONNEES      VALUE 'N'.
-       01  NB-MOTS-LIGNE           PIC 99 VALUE ZERO.
-       01  NB-MOTS-TOTAL           PIC 999 VALUE ZERO.
-       01  POS-CARACTERE           PIC 99 VALUE 1.
-       01  CARACTERE               PIC X.
-       01  DANS-MOT                PIC X VALUE 'N'.
-       01  LONGUEUR-LIGNE          PIC 99 VALUE 0.
-       01  LONGUEUR-ARG            PIC 9(3).
-
-       PROCEDURE DIVISION.
-           ACCEPT ARGUMENT FROM ARGUMENT-VALUE
-           COMPUTE LONGUEUR-ARG =
-               FUNCTION LENGTH(FUNCTION TRIM(ARGUMENT))
-
-           IF LONGUEUR-ARG = 0
-               DISPLAY "USAGE: ./lecture_fichier_17 <chemin-fichier>"
-               STOP RUN
-           END-IF
-
-           MOVE ARGUMENT TO NOM-FICHIER
-
-           OPEN INPUT FICHIER-TEXTE
-
-           PERFORM UNTIL FIN-DE-FICHIER
-               READ FICHIER-TEXTE
-                   AT END
-                       DISPLAY "Fin du fichier atteinte."
-                       SET FIN-DE-FICHIER TO TRUE
-                   NOT AT END
-                       INSPECT LIGNE-TEXTE
-                           REPLACING ALL X'0D' BY SPACE
-
-                       DISPLAY "Ligne lue : " LIGNE-TEXTE
-
-                       MOVE 0 TO NB-MOTS-LIGNE
-                       MOVE 1 TO POS-CARACTERE
-                       MOVE 'N' TO DANS-MOT
-
-                       COMPUTE LONGUEUR-LIGNE =
-                           FUNCTION LENGTH(FUNCTION TRIM(LIGNE-TEXTE))
-
-                       PERFORM UNTIL POS-CARACTERE > LONGUEUR-LIGNE
-                           MOVE LIGNE-TEXTE(POS-CARACTERE:1)
-                               TO CARACTERE
-
-                           IF (CARACTERE >= 'A' AND CARACTERE <= 'Z') OR
-                              (CARACTERE >= 'a' AND CARACTERE <= 'z') OR
-                              (CARACTERE >= '0' AND CARACTERE <= '9') OR
-                              (CARACTERE = '-')
-                               IF DANS-MOT = 'N'
-                                   ADD 1 TO NB-MOTS-LIGNE
-                                   MOVE 'O' TO DANS-MOT
-                               END-IF
-                           ELSE
-                               MOVE 'N' TO DANS-MOT
-                           END-IF
-
-                           ADD 1 TO POS-CARACTERE
-                       END-PERFORM
-
-                       DISPLAY "Nombre de mots : " NB-MOTS-LIGNE
-                       ADD NB-MOTS-LIGNE TO NB-MOTS-TOTAL
-               END-READ
-           END-PERFORM
-
-           CLOSE FICHIER-TEXTE
-
-           DISPLAY "Total de mots dans le fichier : " NB-MOTS-TOTAL
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LECTURE-FICHIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TEXTE ASSIGN TO DYNAMIC NOM-FICHIER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-FILE ASSIGN TO "lecture_stats.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "lecture_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-TEXTE.
+       01  LIGNE-TEXTE             PIC X(100).
+
+       FD  STATS-FILE.
+       01  STATS-REC               PIC X(160).
+
+       FD  CHECKPOINT-FILE.
+           COPY "checkpoint_rec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  NOM-FICHIER             PIC X(100).
+       01  ARGUMENT                PIC X(100).
+       01  FIN-LU                  PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER      VALUE 'O'.
+           88 ENCORE-DONNEES      VALUE 'N'.
+       01  NB-MOTS-LIGNE           PIC 99 VALUE ZERO.
+       01  NB-MOTS-TOTAL           PIC 999 VALUE ZERO.
+       01  POS-CARACTERE           PIC 99 VALUE 1.
+       01  CARACTERE               PIC X.
+       01  DANS-MOT                PIC X VALUE 'N'.
+       01  LONGUEUR-LIGNE          PIC 99 VALUE 0.
+       01  LONGUEUR-ARG            PIC 9(3).
+
+      *> List of file names taken from the command line, one per
+      *> argument, instead of the old single-NOM-FICHIER usage.
+       01  LISTE-FICHIERS OCCURS 50.
+           05  LF-NOM              PIC X(100).
+           05  LF-MOTS             PIC 999 VALUE ZERO.
+           05  LF-LIGNES           PIC 999 VALUE ZERO.
+
+       01  NB-FICHIERS             PIC 99 VALUE ZERO.
+       01  IDX-FICHIER             PIC 99 VALUE ZERO.
+       01  NB-MOTS-TOUS-FICHIERS   PIC 9(5) VALUE ZERO.
+
+      *> Stats CSV: one row per line read and one "TOTAL" row per
+      *> file, appended across runs so word-count trends can be
+      *> tracked over time instead of only being DISPLAYed once.
+       01  STATS-STATUS            PIC XX.
+       01  NUM-LIGNE               PIC 999 VALUE ZERO.
+       01  STATS-DATE               PIC 9(8) VALUE 0.
+       01  STATS-TIME               PIC 9(8) VALUE 0.
+       01  STATS-TIME-EDIT          PIC 9(6).
+       01  HORODATAGE               PIC X(17).
+       01  CSV-COL-LIGNE            PIC X(9).
+       01  CSV-COL-MOTS             PIC X(9).
+       01  CSV-COL-LONGUEUR         PIC X(9).
+       01  LONGUEUR-TOTAL-FICHIER   PIC 9(5) VALUE ZERO.
+
+      *> lecture_checkpoint.txt: last-file-processed marker, the
+      *> shared checkpoint convention (copybooks/checkpoint_rec.cpy)
+      *> adopted across FIBONACCI/BIG-FIB-FILE/LECTURE-FICHIER/
+      *> COMPARE-FICHIERS so a failed overnight run over several
+      *> command-line files resumes after the last file it finished
+      *> instead of re-reading every file from the top.
+       01  CKPT-STATUS              PIC XX.
+       01  WS-DERNIER-FICHIER-OK    PIC 9(9) VALUE 0.
+
+      *> On resume, RECHARGER-STATS-FICHIER re-reads lecture_stats.csv
+      *> to recover LF-MOTS/LF-LIGNES for each file a previous run
+      *> already finished (skipped by the checkpoint), so AFFICHER-
+      *> RESUME's per-file rows and grand total stay accurate across a
+      *> restart instead of showing 0/0 for files that were actually
+      *> processed before the crash.
+       01  WS-RELU-LIGNES           PIC 999 VALUE 0.
+       01  WS-CSV-HORODATAGE        PIC X(17).
+       01  WS-CSV-FICHIER           PIC X(100).
+       01  WS-CSV-LIGNE             PIC X(9).
+       01  WS-CSV-MOTS              PIC X(9).
+       01  WS-CSV-LONGUEUR          PIC X(9).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "LECTURE-FICHIER".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           PERFORM LIRE-LISTE-ARGUMENTS
+
+           IF NB-FICHIERS = 0
+               DISPLAY "USAGE: ./lecture_fichier_17 <fichier1> "
+                   "[fichier2...]"
+               MOVE 4 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHARGER-CHECKPOINT
+
+           PERFORM VARYING IDX-FICHIER FROM 1 BY 1
+              UNTIL IDX-FICHIER > WS-DERNIER-FICHIER-OK
+                  OR IDX-FICHIER > NB-FICHIERS
+               MOVE LF-NOM(IDX-FICHIER) TO NOM-FICHIER
+               PERFORM RECHARGER-STATS-FICHIER
+               ADD LF-MOTS(IDX-FICHIER) TO NB-MOTS-TOUS-FICHIERS
+           END-PERFORM
+
+           PERFORM OUVRIR-STATS
+
+           PERFORM VARYING IDX-FICHIER FROM 1 BY 1
+              UNTIL IDX-FICHIER > NB-FICHIERS
+               IF IDX-FICHIER > WS-DERNIER-FICHIER-OK
+                   MOVE LF-NOM(IDX-FICHIER) TO NOM-FICHIER
+                   MOVE 0 TO NB-MOTS-TOTAL
+                   MOVE 0 TO NUM-LIGNE
+                   MOVE 0 TO LONGUEUR-TOTAL-FICHIER
+                   PERFORM TRAITER-FICHIER
+                   MOVE NB-MOTS-TOTAL TO LF-MOTS(IDX-FICHIER)
+                   MOVE NUM-LIGNE TO LF-LIGNES(IDX-FICHIER)
+                   ADD NB-MOTS-TOTAL TO NB-MOTS-TOUS-FICHIERS
+                   PERFORM SAUVEGARDER-CHECKPOINT
+               ELSE
+                   DISPLAY "Fichier " FUNCTION TRIM(LF-NOM(IDX-FICHIER))
+                       " deja traite (reprise), ignore."
+               END-IF
+           END-PERFORM
+
+           PERFORM AFFICHER-RESUME
+
+           CLOSE STATS-FILE
+           PERFORM SUPPRIMER-CHECKPOINT
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+      *> Opens lecture_stats.csv for append, writing the header row
+      *> only the first time the file is created.
+       OUVRIR-STATS.
+           OPEN EXTEND STATS-FILE
+           IF STATS-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               MOVE SPACES TO STATS-REC
+               STRING "horodatage,fichier,ligne,mots,longueur"
+                      DELIMITED BY SIZE
+                 INTO STATS-REC
+               END-STRING
+               WRITE STATS-REC
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF
+           .
+
+      *> Builds "YYYYMMDD HH:MM:SS" into HORODATAGE for the current
+      *> instant, the same date/time layout as the ATM ledger's
+      *> timestamp column.
+       HORODATER.
+           ACCEPT STATS-DATE FROM DATE YYYYMMDD
+           ACCEPT STATS-TIME FROM TIME
+           MOVE STATS-TIME(1:6) TO STATS-TIME-EDIT
+           STRING STATS-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  STATS-TIME-EDIT(1:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  STATS-TIME-EDIT(3:2) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  STATS-TIME-EDIT(5:2) DELIMITED BY SIZE
+             INTO HORODATAGE
+           END-STRING
+           .
+
+      *> Re-reads lecture_stats.csv looking for NOM-FICHIER's most
+      *> recent "TOTAL" row, recovering LF-MOTS(IDX-FICHIER) from it
+      *> and LF-LIGNES(IDX-FICHIER) from the count of detail rows that
+      *> preceded it - the per-file counts a previous run already
+      *> computed but that this run's checkpoint skip would otherwise
+      *> lose.
+       RECHARGER-STATS-FICHIER.
+           MOVE 0 TO WS-RELU-LIGNES
+           OPEN INPUT STATS-FILE
+           IF STATS-STATUS = "00"
+               PERFORM UNTIL 1 = 0
+                   READ STATS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           PERFORM ANALYSER-LIGNE-STATS-RELUE
+                   END-READ
+               END-PERFORM
+               CLOSE STATS-FILE
+           END-IF
+           .
+
+      *> Parses one lecture_stats.csv row; when it belongs to
+      *> NOM-FICHIER, either accumulates it as a counted line or, on
+      *> its "TOTAL" row, captures the recovered mots/lignes pair.
+       ANALYSER-LIGNE-STATS-RELUE.
+           MOVE SPACES TO WS-CSV-HORODATAGE WS-CSV-FICHIER
+                          WS-CSV-LIGNE WS-CSV-MOTS WS-CSV-LONGUEUR
+           UNSTRING STATS-REC DELIMITED BY ","
+               INTO WS-CSV-HORODATAGE WS-CSV-FICHIER WS-CSV-LIGNE
+                    WS-CSV-MOTS WS-CSV-LONGUEUR
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-CSV-FICHIER) = FUNCTION TRIM(NOM-FICHIER)
+               IF FUNCTION TRIM(WS-CSV-LIGNE) = "TOTAL"
+                   MOVE FUNCTION NUMVAL(WS-CSV-MOTS)
+                       TO LF-MOTS(IDX-FICHIER)
+                   MOVE WS-RELU-LIGNES TO LF-LIGNES(IDX-FICHIER)
+                   MOVE 0 TO WS-RELU-LIGNES
+               ELSE
+                   ADD 1 TO WS-RELU-LIGNES
+               END-IF
+           END-IF
+           .
+
+      *> Reads lecture_checkpoint.txt, if any, so the file loop knows
+      *> how many command-line files a previous, interrupted run
+      *> already finished; a missing/empty file leaves
+      *> WS-DERNIER-FICHIER-OK at zero (start from the top).
+       CHARGER-CHECKPOINT.
+           MOVE 0 TO WS-DERNIER-FICHIER-OK
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO WS-DERNIER-FICHIER-OK
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> Overwrites lecture_checkpoint.txt with the file index just
+      *> finished - a fresh snapshot each time, same idiom as
+      *> fibonacci_checkpoint.txt.
+       SAUVEGARDER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE IDX-FICHIER TO CKPT-LAST-RECORD
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Clears the checkpoint once every command-line file has been
+      *> processed, so a later run starts fresh instead of resuming a
+      *> finished job.
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Appends one CSV row to lecture_stats.csv.
+       ECRIRE-LIGNE-STATS.
+           MOVE SPACES TO STATS-REC
+           STRING HORODATAGE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(NOM-FICHIER) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-COL-LIGNE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-COL-MOTS) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-COL-LONGUEUR) DELIMITED BY SIZE
+             INTO STATS-REC
+           END-STRING
+           WRITE STATS-REC
+           .
+
+      *> Collects every non-blank ARGUMENT-VALUE into LISTE-FICHIERS;
+      *> stops at the first blank argument (no more args left).
+       LIRE-LISTE-ARGUMENTS.
+           PERFORM VARYING IDX-FICHIER FROM 1 BY 1
+              UNTIL IDX-FICHIER > 50
+               MOVE SPACES TO ARGUMENT
+               ACCEPT ARGUMENT FROM ARGUMENT-VALUE
+               COMPUTE LONGUEUR-ARG =
+                   FUNCTION LENGTH(FUNCTION TRIM(ARGUMENT))
+               IF LONGUEUR-ARG = 0
+                   MOVE 51 TO IDX-FICHIER
+               ELSE
+                   ADD 1 TO NB-FICHIERS
+                   MOVE ARGUMENT TO LF-NOM(NB-FICHIERS)
+               END-IF
+           END-PERFORM
+           .
+
+       TRAITER-FICHIER.
+           MOVE 'N' TO FIN-LU
+           OPEN INPUT FICHIER-TEXTE
+
+           DISPLAY "--- Fichier : " FUNCTION TRIM(NOM-FICHIER) " ---"
+
+           PERFORM UNTIL FIN-DE-FICHIER
+               READ FICHIER-TEXTE
+                   AT END
+                       SET FIN-DE-FICHIER TO TRUE
+                   NOT AT END
+                       PERFORM COMPTER-MOTS-LIGNE
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-TEXTE
+
+           DISPLAY "Total de mots dans le fichier : " NB-MOTS-TOTAL
+           DISPLAY "Nombre de lignes dans le fichier : " NUM-LIGNE
+
+           PERFORM HORODATER
+           MOVE "TOTAL" TO CSV-COL-LIGNE
+           MOVE NB-MOTS-TOTAL TO CSV-COL-MOTS
+           MOVE LONGUEUR-TOTAL-FICHIER TO CSV-COL-LONGUEUR
+           PERFORM ECRIRE-LIGNE-STATS
+           .
+
+       COMPTER-MOTS-LIGNE.
+           INSPECT LIGNE-TEXTE
+               REPLACING ALL X'0D' BY SPACE
+
+           DISPLAY "Ligne lue : " LIGNE-TEXTE
+
+           MOVE 0 TO NB-MOTS-LIGNE
+           MOVE 1 TO POS-CARACTERE
+           MOVE 'N' TO DANS-MOT
+
+           COMPUTE LONGUEUR-LIGNE =
+               FUNCTION LENGTH(FUNCTION TRIM(LIGNE-TEXTE))
+
+           PERFORM UNTIL POS-CARACTERE > LONGUEUR-LIGNE
+               MOVE LIGNE-TEXTE(POS-CARACTERE:1)
+                   TO CARACTERE
+
+               IF (CARACTERE >= 'A' AND CARACTERE <= 'Z') OR
+                  (CARACTERE >= 'a' AND CARACTERE <= 'z') OR
+                  (CARACTERE >= '0' AND CARACTERE <= '9') OR
+                  (CARACTERE = '-')
+                   IF DANS-MOT = 'N'
+                       ADD 1 TO NB-MOTS-LIGNE
+                       MOVE 'O' TO DANS-MOT
+                   END-IF
+               ELSE
+                   MOVE 'N' TO DANS-MOT
+               END-IF
+
+               ADD 1 TO POS-CARACTERE
+           END-PERFORM
+
+           DISPLAY "Nombre de mots : " NB-MOTS-LIGNE
+           DISPLAY "Longueur de la ligne : " LONGUEUR-LIGNE
+           ADD NB-MOTS-LIGNE TO NB-MOTS-TOTAL
+           ADD LONGUEUR-LIGNE TO LONGUEUR-TOTAL-FICHIER
+
+           ADD 1 TO NUM-LIGNE
+           DISPLAY "Ligne numero : " NUM-LIGNE
+           PERFORM HORODATER
+           MOVE NUM-LIGNE TO CSV-COL-LIGNE
+           MOVE NB-MOTS-LIGNE TO CSV-COL-MOTS
+           MOVE LONGUEUR-LIGNE TO CSV-COL-LONGUEUR
+           PERFORM ECRIRE-LIGNE-STATS
+           .
+
+      *> Combined per-file totals plus the grand total across every
+      *> file passed on the command line.
+       AFFICHER-RESUME.
+           DISPLAY " "
+           DISPLAY "=== Resume multi-fichiers ==="
+           PERFORM VARYING IDX-FICHIER FROM 1 BY 1
+              UNTIL IDX-FICHIER > NB-FICHIERS
+               DISPLAY FUNCTION TRIM(LF-NOM(IDX-FICHIER))
+                   " : " LF-MOTS(IDX-FICHIER) " mot(s), "
+                   LF-LIGNES(IDX-FICHIER) " ligne(s)"
+           END-PERFORM
+           DISPLAY "Total general : " NB-MOTS-TOUS-FICHIERS " mot(s)"
+           .
