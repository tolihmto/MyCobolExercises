@@ -22,7 +22,17 @@
        01  SUM-LEN         PIC 99          VALUE 6.
        01  MOY-LEN         PIC 99          VALUE 9.
 
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "SOMMOY".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
            PERFORM UNTIL WS-N-NUM > 0
                DISPLAY "Combien de nombres ? " WITH NO ADVANCING
                ACCEPT  TEMP-ALPHA
@@ -85,4 +95,7 @@
            DISPLAY "Somme = " WS-SUM-STR
            DISPLAY "Moyenne = " WS-MOY-STR
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
