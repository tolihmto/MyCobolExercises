@@ -7,11 +7,37 @@
            SELECT INPUT-FILE ASSIGN TO "numbers.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RESTART-FILE ASSIGN TO "big_fib_restart.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
+           SELECT CACHE-FILE ASSIGN TO "big_fib_cache.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-N
+               FILE STATUS IS CACHE-STATUS.
+
+           SELECT LIGNE-CHECKPOINT-FILE ASSIGN TO
+                   "big_fib_ligne_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIGNE-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD       PIC X(10).
 
+       FD RESTART-FILE.
+       01 RESTART-REC        PIC X(620).
+
+       FD CACHE-FILE.
+       01 CACHE-REC.
+           05 CACHE-N         PIC 9(4).
+           05 CACHE-TERME     PIC X(300).
+
+       FD LIGNE-CHECKPOINT-FILE.
+           COPY "checkpoint_rec.cpy".
+
        WORKING-STORAGE SECTION.
        77 MAX-DIGITS         PIC 9(4) VALUE 300.
        77 N                  PIC 9(4).
@@ -28,9 +54,43 @@
        77 LINE-OUT           PIC X(300).
        77 PADDED-N           PIC 999.
 
+      *> Periodic (N, I, FIB1, FIB2) checkpoint to big_fib_restart.txt
+      *> so a large-N job that gets killed partway through can resume
+      *> the digit-array computation instead of starting from scratch.
+       77 RESTART-STATUS     PIC XX.
+       77 CHECKPOINT-PAS     PIC 9(4) VALUE 25.
+       77 RESUME-OK          PIC X VALUE 'N'.
+       77 START-I            PIC 9(4).
+       77 RESTART-N          PIC 9(4).
+       77 RESTART-I          PIC 9(4).
+       77 SAVED-LEN          PIC 9(4).
+       77 N-EDIT             PIC 9(4).
+       77 I-EDIT             PIC 9(4).
+
+      *> big_fib_cache.dat: indexed (N, terme) cache, keyed by N, same
+      *> as FIBONACCI's fibonacci_cache.dat - a repeat request for an N
+      *> already computed this batch cycle is returned instantly.
+       77 CACHE-STATUS       PIC XX.
+       77 CACHE-OPEN-FLAG    PIC X VALUE 'N'.
+       77 CACHE-HIT          PIC X VALUE 'N'.
+
+      *> big_fib_ligne_checkpoint.txt: last-line-processed marker, the
+      *> shared checkpoint convention (copybooks/checkpoint_rec.cpy)
+      *> adopted across FIBONACCI/BIG-FIB-FILE/LECTURE-FICHIER/
+      *> COMPARE-FICHIERS so a failed overnight run of numbers.txt
+      *> resumes after the last line it finished instead of
+      *> recomputing every N from the top. Distinct from the
+      *> N-EDIT/I-EDIT digit-level checkpoint above, which resumes a
+      *> single in-progress big-number computation.
+       77 LIGNE-CKPT-STATUS  PIC XX.
+       77 WS-LIGNE-NUM       PIC 9(9) VALUE 0.
+       77 WS-DERNIERE-LIGNE-OK PIC 9(9) VALUE 0.
+
        01 FIB1               PIC X(300) VALUE SPACES.
        01 FIB2               PIC X(300) VALUE SPACES.
        01 RESULT             PIC X(301) VALUE SPACES.
+       01 SAVED-FIB1         PIC X(300) VALUE SPACES.
+       01 SAVED-FIB2         PIC X(300) VALUE SPACES.
 
        01 DIGIT-CHAR-TABLE.
            05 D-CHAR-0 PIC X VALUE "0".
@@ -44,44 +104,136 @@
            05 D-CHAR-8 PIC X VALUE "8".
            05 D-CHAR-9 PIC X VALUE "9".
 
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "BIG-FIB-FILE".
+       77  WS-JOBLOG-EVENT          PIC X(5).
+       77  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            OPEN INPUT INPUT-FILE
+           PERFORM OUVRIR-CACHE
+           PERFORM CHARGER-CHECKPOINT-LIGNE
            PERFORM UNTIL WS-EOF = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       PERFORM PARSE-AND-COMPUTE
+                       ADD 1 TO WS-LIGNE-NUM
+                       IF WS-LIGNE-NUM > WS-DERNIERE-LIGNE-OK
+                           PERFORM PARSE-AND-COMPUTE
+                           PERFORM SAUVEGARDER-CHECKPOINT-LIGNE
+                       ELSE
+                           DISPLAY "Ligne " WS-LIGNE-NUM
+                               " deja traitee (reprise), ignoree."
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE INPUT-FILE
+           IF CACHE-OPEN-FLAG = 'O'
+               CLOSE CACHE-FILE
+           END-IF
+           PERFORM SUPPRIMER-CHECKPOINT-LIGNE
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
 
+      *> Opens (creating if needed) the indexed cache file - same
+      *> OPEN I-O + FILE STATUS "35"-create-then-reopen idiom used for
+      *> 25_inventaire's indexed MASTER-FILE.
+       OUVRIR-CACHE.
+           OPEN I-O CACHE-FILE
+           IF CACHE-STATUS = "35"
+               OPEN OUTPUT CACHE-FILE
+               CLOSE CACHE-FILE
+               OPEN I-O CACHE-FILE
+           END-IF
+           IF CACHE-STATUS = "00"
+               MOVE 'O' TO CACHE-OPEN-FLAG
+           END-IF
+           .
+
        PARSE-AND-COMPUTE.
            MOVE FUNCTION NUMVAL(INPUT-RECORD) TO N
            MOVE N TO PADDED-N
            DISPLAY "Fibonacci sequence for n = " PADDED-N ":"
-           PERFORM INIT-FIBONACCI
 
-           MOVE SPACES TO RESULT
-           MOVE FIB1 TO RESULT(2:300)
-           PERFORM DISPLAY-ZERO-PADDED-FIB
+           MOVE 'N' TO CACHE-HIT
+           IF CACHE-OPEN-FLAG = 'O'
+               MOVE N TO CACHE-N
+               READ CACHE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'O' TO CACHE-HIT
+                       DISPLAY "(depuis le cache) "
+                           FUNCTION TRIM(CACHE-TERME)
+               END-READ
+           END-IF
 
-           MOVE SPACES TO RESULT
-           MOVE FIB2 TO RESULT(2:300)
-           PERFORM DISPLAY-ZERO-PADDED-FIB
+           IF CACHE-HIT = 'O'
+               DISPLAY "------------------------------"
+               EXIT PARAGRAPH
+           END-IF
 
-           MOVE 3 TO I
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
+           PERFORM CHARGER-CHECKPOINT
+           IF RESUME-OK = 'O'
+               DISPLAY "Reprise du calcul a partir de I = " RESTART-I
+               MOVE RESTART-I TO I
+               COMPUTE START-I = RESTART-I + 1
+           ELSE
+               PERFORM INIT-FIBONACCI
+
+               MOVE SPACES TO RESULT
+               MOVE FIB1 TO RESULT(2:300)
+               PERFORM DISPLAY-ZERO-PADDED-FIB
+
+               MOVE SPACES TO RESULT
+               MOVE FIB2 TO RESULT(2:300)
+               PERFORM DISPLAY-ZERO-PADDED-FIB
+
+               MOVE 3 TO START-I
+           END-IF
+
+           PERFORM VARYING I FROM START-I BY 1 UNTIL I > N
                PERFORM DO-BIG-ADD
                MOVE FIB2 TO FIB1
                MOVE RESULT(2:300) TO FIB2
                PERFORM DISPLAY-ZERO-PADDED-FIB
+               IF FUNCTION MOD(I, CHECKPOINT-PAS) = 0
+                   PERFORM SAUVEGARDER-CHECKPOINT
+               END-IF
            END-PERFORM
+           PERFORM SAUVEGARDER-CACHE
+           PERFORM SUPPRIMER-CHECKPOINT
            DISPLAY "------------------------------".
 
+      *> Upserts the just-computed (N, terme) pair into the cache -
+      *> same WRITE then REWRITE-on-INVALID-KEY idiom as
+      *> 25_inventaire's WRITE-MASTER.
+       SAUVEGARDER-CACHE.
+           IF CACHE-OPEN-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE N TO CACHE-N
+           MOVE SPACES TO CACHE-TERME
+           MOVE FIB2 TO CACHE-TERME
+           WRITE CACHE-REC
+               INVALID KEY
+                   REWRITE CACHE-REC
+                       INVALID KEY
+                           DISPLAY "Erreur cache Fibonacci (n="
+                               N "): " CACHE-STATUS
+                   END-REWRITE
+           END-WRITE
+           .
+
        INIT-FIBONACCI.
            MOVE SPACES TO FIB1
            MOVE SPACES TO FIB2
@@ -90,6 +242,106 @@
            MOVE 3 TO I
            .
 
+      *> Writes the current (N, I, FIB1, FIB2) state to
+      *> big_fib_restart.txt - a fresh snapshot each time (not an
+      *> append), since only the latest state is ever needed to resume.
+       SAUVEGARDER-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE N TO N-EDIT
+           MOVE I TO I-EDIT
+           MOVE SPACES TO RESTART-REC
+           STRING N-EDIT DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  I-EDIT DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(FIB1) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(FIB2) DELIMITED BY SIZE
+             INTO RESTART-REC
+           END-STRING
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE
+           .
+
+      *> Loads big_fib_restart.txt, if any, and resumes only when its
+      *> saved N matches the N currently being computed - a checkpoint
+      *> left over from a different N run is ignored.
+       CHARGER-CHECKPOINT.
+           MOVE 'N' TO RESUME-OK
+           OPEN INPUT RESTART-FILE
+           IF RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO SAVED-FIB1
+                       MOVE SPACES TO SAVED-FIB2
+                       UNSTRING RESTART-REC DELIMITED BY "|"
+                           INTO N-EDIT I-EDIT SAVED-FIB1 SAVED-FIB2
+                       END-UNSTRING
+                       MOVE N-EDIT TO RESTART-N
+                       MOVE I-EDIT TO RESTART-I
+                       IF RESTART-N = N
+                           COMPUTE SAVED-LEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(SAVED-FIB1))
+                           MOVE SPACES TO FIB1
+                           MOVE FUNCTION TRIM(SAVED-FIB1)
+                               TO FIB1(301 - SAVED-LEN:SAVED-LEN)
+                           COMPUTE SAVED-LEN = FUNCTION LENGTH(
+                               FUNCTION TRIM(SAVED-FIB2))
+                           MOVE SPACES TO FIB2
+                           MOVE FUNCTION TRIM(SAVED-FIB2)
+                               TO FIB2(301 - SAVED-LEN:SAVED-LEN)
+                           MOVE 'O' TO RESUME-OK
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           .
+
+      *> Clears the checkpoint once N has been computed through to
+      *> completion, so a later run doesn't "resume" a finished job.
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           .
+
+      *> Reads big_fib_ligne_checkpoint.txt, if any, so the run loop
+      *> knows which numbers.txt lines a previous, interrupted run
+      *> already finished; a missing/empty file leaves
+      *> WS-DERNIERE-LIGNE-OK at zero (start from the top).
+       CHARGER-CHECKPOINT-LIGNE.
+           MOVE 0 TO WS-DERNIERE-LIGNE-OK
+           OPEN INPUT LIGNE-CHECKPOINT-FILE
+           IF LIGNE-CKPT-STATUS = "00"
+               READ LIGNE-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO WS-DERNIERE-LIGNE-OK
+               END-READ
+               CLOSE LIGNE-CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> Overwrites big_fib_ligne_checkpoint.txt with the line number
+      *> just finished - a fresh snapshot each time, same idiom as
+      *> big_fib_restart.txt.
+       SAUVEGARDER-CHECKPOINT-LIGNE.
+           OPEN OUTPUT LIGNE-CHECKPOINT-FILE
+           MOVE WS-LIGNE-NUM TO CKPT-LAST-RECORD
+           WRITE CKPT-REC
+           CLOSE LIGNE-CHECKPOINT-FILE
+           .
+
+      *> Clears the line checkpoint once the whole input file has been
+      *> processed, so a later run starts fresh instead of resuming a
+      *> finished job.
+       SUPPRIMER-CHECKPOINT-LIGNE.
+           OPEN OUTPUT LIGNE-CHECKPOINT-FILE
+           CLOSE LIGNE-CHECKPOINT-FILE
+           .
+
        FIND-FIRST-NONSPACE.
            MOVE 1 TO FIRST-NONSPACE
            PERFORM UNTIL RESULT(FIRST-NONSPACE + 1:1) NOT = SPACE
@@ -106,7 +358,8 @@
            PERFORM VARYING IDX FROM DISP-IDX BY 1 UNTIL IDX > 300
                CONTINUE
            END-PERFORM
-           MOVE RESULT(FIRST-NONSPACE + 1:DISP-IDX) TO LINE-OUT(300 - DISP-IDX + 1:DISP-IDX)
+           MOVE RESULT(FIRST-NONSPACE + 1:DISP-IDX)
+               TO LINE-OUT(300 - DISP-IDX + 1:DISP-IDX)
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 300
                IF LINE-OUT(IDX:1) = SPACE
                    MOVE "0" TO LINE-OUT(IDX:1)
