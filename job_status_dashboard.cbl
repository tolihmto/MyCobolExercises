@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB-STATUS-DASHBOARD.
+
+      *============================================================
+      *  One-screen traffic-light dashboard for the nightly batch
+      *  window: reads "NOM-JOB|STATUT" rows (STATUT one of OK,
+      *  WARN, KO) and displays each job name behind a green/yellow/
+      *  red ball, reusing the FG-COLOR catalog / COLOR-ID selection
+      *  approach FIRETREE-COLOR-23 uses for its decorative tree -
+      *  here the color is chosen from the real job status instead
+      *  of FUNCTION RANDOM.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-FILE ASSIGN TO DYNAMIC NOM-FICHIER-STATUTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-FILE.
+       01  STATUS-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  NOM-FICHIER-STATUTS     PIC X(100).
+       01  STATUS-FILE-STATUS      PIC XX.
+       01  FIN-FICHIER             PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER       VALUE 'O'.
+
+       01  BALL-CHAR                PIC X VALUE "o".
+       01  WS-RESET                 PIC X(4) VALUE X"1B5B306D".
+
+      *> Traffic-light palette, indexed 1=vert/OK, 2=jaune/WARN,
+      *> 3=rouge/KO - same OCCURS-table-of-escape-codes idea as
+      *> FIRETREE-COLOR-23's COLORS/FG-COLOR.
+       01  COLORS.
+           05  FG-COLOR OCCURS 3 TIMES PIC X(5).
+
+       01  NOM-JOB                  PIC X(40).
+       01  CODE-STATUT              PIC X(10).
+       01  COLOR-ID                 PIC 9.
+
+       01  NB-OK                    PIC 9(4) VALUE 0.
+       01  NB-WARN                  PIC 9(4) VALUE 0.
+       01  NB-KO                    PIC 9(4) VALUE 0.
+       01  NB-INCONNU               PIC 9(4) VALUE 0.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20)
+           VALUE "JOB-STATUS-DASHBOARD".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-START.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE X"1B5B33326D" TO FG-COLOR(1)
+           MOVE X"1B5B33336D" TO FG-COLOR(2)
+           MOVE X"1B5B33316D" TO FG-COLOR(3)
+
+           MOVE SPACES TO NOM-FICHIER-STATUTS
+           ACCEPT NOM-FICHIER-STATUTS FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(NOM-FICHIER-STATUTS) = SPACES
+               MOVE "job_status.txt" TO NOM-FICHIER-STATUTS
+           END-IF
+
+           OPEN INPUT STATUS-FILE
+           IF STATUS-FILE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir "
+                   FUNCTION TRIM(NOM-FICHIER-STATUTS)
+                   " (status=" STATUS-FILE-STATUS ")"
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "=== TABLEAU DE BORD DES JOBS ==="
+           PERFORM UNTIL FIN-DE-FICHIER
+               READ STATUS-FILE
+                   AT END
+                       SET FIN-DE-FICHIER TO TRUE
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE-STATUT
+               END-READ
+           END-PERFORM
+           CLOSE STATUS-FILE
+
+           DISPLAY "================================="
+           DISPLAY "OK=" NB-OK " WARN=" NB-WARN " KO=" NB-KO
+               " INCONNU=" NB-INCONNU
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+      *> Parses one "NOM-JOB|STATUT" row and draws its traffic light.
+      *> Blank lines are skipped; an unrecognized status code is
+      *> counted separately and drawn uncolored rather than guessed.
+       TRAITER-LIGNE-STATUT.
+           IF FUNCTION LENGTH(FUNCTION TRIM(STATUS-REC)) = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO NOM-JOB
+           MOVE SPACES TO CODE-STATUT
+           UNSTRING STATUS-REC DELIMITED BY "|"
+               INTO NOM-JOB CODE-STATUT
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(CODE-STATUT)
+               WHEN "OK"
+                   MOVE 1 TO COLOR-ID
+                   ADD 1 TO NB-OK
+               WHEN "WARN"
+                   MOVE 2 TO COLOR-ID
+                   ADD 1 TO NB-WARN
+               WHEN "KO"
+                   MOVE 3 TO COLOR-ID
+                   ADD 1 TO NB-KO
+               WHEN OTHER
+                   MOVE 0 TO COLOR-ID
+                   ADD 1 TO NB-INCONNU
+           END-EVALUATE
+
+           IF COLOR-ID = 0
+               DISPLAY "? " FUNCTION TRIM(NOM-JOB)
+                   " (statut inconnu: " FUNCTION TRIM(CODE-STATUT) ")"
+           ELSE
+               DISPLAY FG-COLOR(COLOR-ID) WITH NO ADVANCING
+               DISPLAY BALL-CHAR WITH NO ADVANCING
+               DISPLAY WS-RESET WITH NO ADVANCING
+               DISPLAY " " FUNCTION TRIM(NOM-JOB)
+                   " [" FUNCTION TRIM(CODE-STATUT) "]"
+           END-IF
+           .
