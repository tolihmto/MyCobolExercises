@@ -1,72 +1,553 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPARE-FICHIERS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHIER-A ASSIGN TO "A.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FICHIER-B ASSIGN TO "B.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD FICHIER-A.
-       01 LIGNE-A.
-           05 CLE-A      PIC X(10).
-           05 DONNEES-A  PIC X(70).
-
-       FD FICHIER-B.
-       01 LIGNE-B.
-           05 CLE-B      PIC X(10).
-           05 DONNEES-B  PIC X(70).
-
-       WORKING-STORAGE SECTION.
-       77 EOF-A        PIC X VALUE "N".
-       77 EOF-B        PIC X VALUE "N".
-       77 COMPARE-RESULT PIC S9(1) COMP.
-
-       PROCEDURE DIVISION.
-       DEBUT.
-           OPEN INPUT FICHIER-A FICHIER-B
-
-           PERFORM LIRE-A
-           PERFORM LIRE-B
-
-           PERFORM UNTIL EOF-A = "O" AND EOF-B = "O"
-               IF EOF-A = "N" AND (EOF-B = "O" OR CLE-A < CLE-B)
-                   PERFORM TRAITEMENT-A
-                   PERFORM LIRE-A
-               ELSE IF EOF-B = "N" AND (EOF-A = "O" OR CLE-B < CLE-A)
-                   PERFORM TRAITEMENT-B
-                   PERFORM LIRE-B
-               ELSE IF CLE-A = CLE-B
-                   PERFORM TRAITEMENT-AB
-                   PERFORM LIRE-A
-                   PERFORM LIRE-B
-               END-IF
-           END-PERFORM
-
-           CLOSE FICHIER-A FICHIER-B
-           STOP RUN.
-
-       LIRE-A.
-           READ FICHIER-A
-               AT END MOVE "O" TO EOF-A
-           END-READ.
-
-       LIRE-B.
-           READ FICHIER-B
-               AT END MOVE "O" TO EOF-B
-           END-READ.
-
-       TRAITEMENT-A.
-           DISPLAY ">>> Uniquement dans A : " CLE-A " - " DONNEES-A.
-
-       TRAITEMENT-B.
-           DISPLAY ">>> Uniquement dans B : " CLE-B " - " DONNEES-B.
-
-       TRAITEMENT-AB.
-           DISPLAY ">>> Pr√©sent dans A et B :"
-           DISPLAY "    A : " CLE-A " - " DONNEES-A
-           DISPLAY "    B : " CLE-B " - " DONNEES-B.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARE-FICHIERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-A ASSIGN TO DYNAMIC FICHIER-A-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FICHIER-A-STATUS.
+           SELECT FICHIER-B ASSIGN TO DYNAMIC FICHIER-B-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FICHIER-B-STATUS.
+           SELECT FICHIER-C ASSIGN TO DYNAMIC FICHIER-C-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FICHIER-C-STATUS.
+           SELECT RECON-FILE ASSIGN TO "recon_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "fusion_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-A.
+       01 LIGNE-A.
+           05 CLE-A      PIC X(10).
+           05 DONNEES-A  PIC X(70).
+
+       FD FICHIER-B.
+       01 LIGNE-B.
+           05 CLE-B      PIC X(10).
+           05 DONNEES-B  PIC X(70).
+
+      *> Third reconciliation stream (e.g. a GL extract), keyed the
+      *> same way as A/B so all three can be merged in one pass.
+       FD FICHIER-C.
+       01 LIGNE-C.
+           05 CLE-C      PIC X(10).
+           05 DONNEES-C  PIC X(70).
+
+       FD RECON-FILE.
+       01 RECON-REC      PIC X(100).
+
+       FD CHECKPOINT-FILE.
+           COPY "checkpoint_rec.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 EOF-A        PIC X VALUE "N".
+       77 EOF-B        PIC X VALUE "N".
+       77 EOF-C        PIC X VALUE "N".
+      *> FICHIER-A/B are mandatory; FICHIER-C is optional (the original
+      *> two-way A/B usage must keep working even though
+      *> FICHIER-C-NAME defaults to "C.TXT") - a missing third stream
+      *> (status 35) is treated as always-empty rather than aborting
+      *> the run, and LIRE-C/CLOSE only touch FICHIER-C when it
+      *> actually opened.
+       77 FICHIER-A-STATUS PIC XX.
+       77 FICHIER-B-STATUS PIC XX.
+       77 FICHIER-C-STATUS PIC XX.
+       77 FICHIER-C-OPEN   PIC X VALUE "N".
+       77 COMPARE-RESULT PIC S9(1) COMP.
+      *> Summary tallies and numeric-tolerance matching
+       77 COUNT-A-ONLY   PIC 9(7) VALUE 0.
+       77 COUNT-B-ONLY   PIC 9(7) VALUE 0.
+       77 COUNT-C-ONLY   PIC 9(7) VALUE 0.
+       77 COUNT-MATCHED  PIC 9(7) VALUE 0.
+       77 COUNT-MISMATCH PIC 9(7) VALUE 0.
+       77 NUM-TOLERANCE  PIC S9(5)V99 VALUE 0.01.
+       77 VAL-A          PIC S9(11)V99 VALUE 0.
+       77 VAL-B          PIC S9(11)V99 VALUE 0.
+       77 VAL-DIFF       PIC S9(11)V99 VALUE 0.
+       77 COUNT-EDIT     PIC ZZZZZZ9.
+      *> Input file names, taken from the command line (args 1-3) with
+      *> the historical A.TXT/B.TXT/C.TXT as the default when omitted.
+       77 FICHIER-A-NAME  PIC X(64) VALUE "A.TXT".
+       77 FICHIER-B-NAME  PIC X(64) VALUE "B.TXT".
+       77 FICHIER-C-NAME  PIC X(64) VALUE "C.TXT".
+      *> 3-way merge key selection
+       77 MIN-KEY         PIC X(10).
+       77 IN-A            PIC X VALUE "N".
+       77 IN-B            PIC X VALUE "N".
+       77 IN-C            PIC X VALUE "N".
+      *> Generic two-value tolerance comparator (used for every pair
+      *> of streams that share a key)
+       77 DONNEES-CMP-1   PIC X(70).
+       77 DONNEES-CMP-2   PIC X(70).
+       77 MATCH-FLAG      PIC X VALUE "N".
+       77 MATCH-AB        PIC X VALUE "N".
+       77 MATCH-AC        PIC X VALUE "N".
+
+      *> fusion_checkpoint.txt: last-merge-step-processed marker, the
+      *> shared checkpoint convention (copybooks/checkpoint_rec.cpy)
+      *> adopted across FIBONACCI/BIG-FIB-FILE/LECTURE-FICHIER/
+      *> COMPARE-FICHIERS so a failed overnight reconciliation run
+      *> resumes after the last merge step it finished instead of
+      *> re-comparing every key from the top. The recon report entries
+      *> written before the checkpoint are kept (the report reopens in
+      *> append mode on a resume); the five summary tallies are
+      *> snapshotted into CKPT-RUNNING-COUNT alongside the last-merge-
+      *> step marker and restored on resume, so ECRIRE-RESUME's final
+      *> counts stay cumulative across a restart.
+       77 CKPT-STATUS     PIC XX.
+       77 WS-LIGNE-NUM        PIC 9(9) VALUE 0.
+       77 WS-DERNIERE-LIGNE-OK PIC 9(9) VALUE 0.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77 WS-JOBLOG-PROGRAM   PIC X(20) VALUE "COMPARE-FICHIERS".
+       77 WS-JOBLOG-EVENT     PIC X(5).
+       77 WS-JOBLOG-RC        PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+      *--- Noms de fichiers en arguments 1, 2 et 3 -----------------------
+           ACCEPT FICHIER-A-NAME FROM ARGUMENT-VALUE
+           IF FICHIER-A-NAME = SPACES
+               MOVE "A.TXT" TO FICHIER-A-NAME
+           END-IF
+           ACCEPT FICHIER-B-NAME FROM ARGUMENT-VALUE
+           IF FICHIER-B-NAME = SPACES
+               MOVE "B.TXT" TO FICHIER-B-NAME
+           END-IF
+           ACCEPT FICHIER-C-NAME FROM ARGUMENT-VALUE
+           IF FICHIER-C-NAME = SPACES
+               MOVE "C.TXT" TO FICHIER-C-NAME
+           END-IF
+
+           OPEN INPUT FICHIER-A
+           IF FICHIER-A-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir "
+                   FUNCTION TRIM(FICHIER-A-NAME)
+                   " (status=" FICHIER-A-STATUS ")"
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FICHIER-B
+           IF FICHIER-B-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir "
+                   FUNCTION TRIM(FICHIER-B-NAME)
+                   " (status=" FICHIER-B-STATUS ")"
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FICHIER-C
+           IF FICHIER-C-STATUS = "00"
+               MOVE "Y" TO FICHIER-C-OPEN
+           ELSE
+               IF FICHIER-C-STATUS = "35"
+                   MOVE "N" TO FICHIER-C-OPEN
+                   MOVE "O" TO EOF-C
+                   DISPLAY "Flux C absent ("
+                       FUNCTION TRIM(FICHIER-C-NAME)
+                       "), traite comme vide (usage A/B seul)."
+               ELSE
+                   DISPLAY "Impossible d'ouvrir "
+                       FUNCTION TRIM(FICHIER-C-NAME)
+                       " (status=" FICHIER-C-STATUS ")"
+                   MOVE 8 TO WS-JOBLOG-RC
+                   MOVE "END" TO WS-JOBLOG-EVENT
+                   CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM
+                       WS-JOBLOG-EVENT WS-JOBLOG-RC
+                   MOVE WS-JOBLOG-RC TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM CHARGER-CHECKPOINT
+           IF WS-DERNIERE-LIGNE-OK > 0
+               OPEN EXTEND RECON-FILE
+           ELSE
+               OPEN OUTPUT RECON-FILE
+           END-IF
+
+           PERFORM LIRE-A
+           PERFORM LIRE-B
+           PERFORM LIRE-C
+
+           PERFORM UNTIL EOF-A = "O" AND EOF-B = "O" AND EOF-C = "O"
+               PERFORM CALCULER-MIN-KEY
+               PERFORM DETERMINER-PARTICIPANTS
+               ADD 1 TO WS-LIGNE-NUM
+               IF WS-LIGNE-NUM > WS-DERNIERE-LIGNE-OK
+                   EVALUATE IN-A ALSO IN-B ALSO IN-C
+                       WHEN "Y" ALSO "N" ALSO "N"
+                           PERFORM TRAITEMENT-A
+                       WHEN "N" ALSO "Y" ALSO "N"
+                           PERFORM TRAITEMENT-B
+                       WHEN "N" ALSO "N" ALSO "Y"
+                           PERFORM TRAITEMENT-C
+                       WHEN "Y" ALSO "Y" ALSO "N"
+                           PERFORM TRAITEMENT-AB
+                       WHEN "Y" ALSO "N" ALSO "Y"
+                           PERFORM TRAITEMENT-AC
+                       WHEN "N" ALSO "Y" ALSO "Y"
+                           PERFORM TRAITEMENT-BC
+                       WHEN "Y" ALSO "Y" ALSO "Y"
+                           PERFORM TRAITEMENT-ABC
+                   END-EVALUATE
+                   PERFORM SAUVEGARDER-CHECKPOINT
+               ELSE
+                   DISPLAY "Etape " WS-LIGNE-NUM
+                       " deja traitee (reprise), ignoree."
+               END-IF
+               IF IN-A = "Y"
+                   PERFORM LIRE-A
+               END-IF
+               IF IN-B = "Y"
+                   PERFORM LIRE-B
+               END-IF
+               IF IN-C = "Y"
+                   PERFORM LIRE-C
+               END-IF
+           END-PERFORM
+
+           PERFORM ECRIRE-RESUME
+
+           IF FICHIER-C-OPEN = "Y"
+               CLOSE FICHIER-A FICHIER-B FICHIER-C RECON-FILE
+           ELSE
+               CLOSE FICHIER-A FICHIER-B RECON-FILE
+           END-IF
+           PERFORM SUPPRIMER-CHECKPOINT
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+       LIRE-A.
+           READ FICHIER-A
+               AT END MOVE "O" TO EOF-A
+           END-READ.
+
+       LIRE-B.
+           READ FICHIER-B
+               AT END MOVE "O" TO EOF-B
+           END-READ.
+
+       LIRE-C.
+           IF FICHIER-C-OPEN = "Y"
+               READ FICHIER-C
+                   AT END MOVE "O" TO EOF-C
+               END-READ
+           END-IF.
+
+      *> Smallest key among the streams that still have a current
+      *> record, used to decide which stream(s) advance this pass.
+       CALCULER-MIN-KEY.
+           MOVE HIGH-VALUES TO MIN-KEY
+           IF EOF-A = "N" AND CLE-A < MIN-KEY
+               MOVE CLE-A TO MIN-KEY
+           END-IF
+           IF EOF-B = "N" AND CLE-B < MIN-KEY
+               MOVE CLE-B TO MIN-KEY
+           END-IF
+           IF EOF-C = "N" AND CLE-C < MIN-KEY
+               MOVE CLE-C TO MIN-KEY
+           END-IF
+           .
+
+      *> Which streams currently sit on MIN-KEY.
+       DETERMINER-PARTICIPANTS.
+           MOVE "N" TO IN-A IN-B IN-C
+           IF EOF-A = "N" AND CLE-A = MIN-KEY
+               MOVE "Y" TO IN-A
+           END-IF
+           IF EOF-B = "N" AND CLE-B = MIN-KEY
+               MOVE "Y" TO IN-B
+           END-IF
+           IF EOF-C = "N" AND CLE-C = MIN-KEY
+               MOVE "Y" TO IN-C
+           END-IF
+           .
+
+       TRAITEMENT-A.
+           ADD 1 TO COUNT-A-ONLY
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Uniquement dans A : " CLE-A " - " DONNEES-A
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+       TRAITEMENT-B.
+           ADD 1 TO COUNT-B-ONLY
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Uniquement dans B : " CLE-B " - " DONNEES-B
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+       TRAITEMENT-C.
+           ADD 1 TO COUNT-C-ONLY
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Uniquement dans C : " CLE-C " - " DONNEES-C
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+      *> Compares DONNEES-CMP-1/DONNEES-CMP-2 (set by the caller) and
+      *> sets MATCH-FLAG: within NUM-TOLERANCE when both look numeric,
+      *> otherwise an exact byte compare. Shared by every pair of
+      *> streams that land on the same key.
+       COMPARER-VALEURS.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(DONNEES-CMP-1)) = 0
+              AND
+              FUNCTION TEST-NUMVAL(FUNCTION TRIM(DONNEES-CMP-2)) = 0
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(DONNEES-CMP-1))
+                 TO VAL-A
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(DONNEES-CMP-2))
+                 TO VAL-B
+              COMPUTE VAL-DIFF = FUNCTION ABS(VAL-A - VAL-B)
+              IF VAL-DIFF <= NUM-TOLERANCE
+                 MOVE "Y" TO MATCH-FLAG
+              ELSE
+                 MOVE "N" TO MATCH-FLAG
+              END-IF
+           ELSE
+              IF DONNEES-CMP-1 = DONNEES-CMP-2
+                 MOVE "Y" TO MATCH-FLAG
+              ELSE
+                 MOVE "N" TO MATCH-FLAG
+              END-IF
+           END-IF
+           .
+
+      *> Reads fusion_checkpoint.txt, if any, so the merge loop knows
+      *> how many merge steps a previous, interrupted run already
+      *> finished; a missing/empty file leaves WS-DERNIERE-LIGNE-OK at
+      *> zero (start from the top). Also restores the five summary
+      *> tallies from their CKPT-RUNNING-COUNT snapshot, so a resumed
+      *> run's final summary is cumulative rather than counting only
+      *> the steps processed since the restart.
+       CHARGER-CHECKPOINT.
+           MOVE 0 TO WS-DERNIERE-LIGNE-OK
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO WS-DERNIERE-LIGNE-OK
+                       MOVE CKPT-RUNNING-COUNT(1) TO COUNT-A-ONLY
+                       MOVE CKPT-RUNNING-COUNT(2) TO COUNT-B-ONLY
+                       MOVE CKPT-RUNNING-COUNT(3) TO COUNT-C-ONLY
+                       MOVE CKPT-RUNNING-COUNT(4) TO COUNT-MATCHED
+                       MOVE CKPT-RUNNING-COUNT(5) TO COUNT-MISMATCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> Overwrites fusion_checkpoint.txt with the merge step just
+      *> finished, plus a snapshot of the five running tallies - a
+      *> fresh snapshot each time, same idiom as
+      *> fibonacci_checkpoint.txt.
+       SAUVEGARDER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LIGNE-NUM TO CKPT-LAST-RECORD
+           MOVE COUNT-A-ONLY TO CKPT-RUNNING-COUNT(1)
+           MOVE COUNT-B-ONLY TO CKPT-RUNNING-COUNT(2)
+           MOVE COUNT-C-ONLY TO CKPT-RUNNING-COUNT(3)
+           MOVE COUNT-MATCHED TO CKPT-RUNNING-COUNT(4)
+           MOVE COUNT-MISMATCH TO CKPT-RUNNING-COUNT(5)
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Clears the checkpoint once every stream has reached end of
+      *> file, so a later run starts fresh instead of resuming a
+      *> finished reconciliation.
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Same key in A and B only: compare within NUM-TOLERANCE since
+      *> the two extracts round amounts differently.
+       TRAITEMENT-AB.
+           MOVE DONNEES-A TO DONNEES-CMP-1
+           MOVE DONNEES-B TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           IF MATCH-FLAG = "Y"
+              ADD 1 TO COUNT-MATCHED
+           ELSE
+              ADD 1 TO COUNT-MISMATCH
+           END-IF
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Present dans A et B :"
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    A : " CLE-A " - " DONNEES-A
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    B : " CLE-B " - " DONNEES-B
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+      *> Same key in A and C only.
+       TRAITEMENT-AC.
+           MOVE DONNEES-A TO DONNEES-CMP-1
+           MOVE DONNEES-C TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           IF MATCH-FLAG = "Y"
+              ADD 1 TO COUNT-MATCHED
+           ELSE
+              ADD 1 TO COUNT-MISMATCH
+           END-IF
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Present dans A et C :"
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    A : " CLE-A " - " DONNEES-A
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    C : " CLE-C " - " DONNEES-C
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+      *> Same key in B and C only.
+       TRAITEMENT-BC.
+           MOVE DONNEES-B TO DONNEES-CMP-1
+           MOVE DONNEES-C TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           IF MATCH-FLAG = "Y"
+              ADD 1 TO COUNT-MATCHED
+           ELSE
+              ADD 1 TO COUNT-MISMATCH
+           END-IF
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Present dans B et C :"
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    B : " CLE-B " - " DONNEES-B
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    C : " CLE-C " - " DONNEES-C
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+      *> Same key in all three streams: matched only if every pair
+      *> (A-B, A-C, B-C) is within tolerance.
+       TRAITEMENT-ABC.
+           MOVE DONNEES-A TO DONNEES-CMP-1
+           MOVE DONNEES-B TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           MOVE MATCH-FLAG TO MATCH-AB
+           MOVE DONNEES-A TO DONNEES-CMP-1
+           MOVE DONNEES-C TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           MOVE MATCH-FLAG TO MATCH-AC
+           MOVE DONNEES-B TO DONNEES-CMP-1
+           MOVE DONNEES-C TO DONNEES-CMP-2
+           PERFORM COMPARER-VALEURS
+           IF MATCH-AB = "Y" AND MATCH-AC = "Y" AND MATCH-FLAG = "Y"
+              ADD 1 TO COUNT-MATCHED
+           ELSE
+              ADD 1 TO COUNT-MISMATCH
+           END-IF
+           MOVE SPACES TO RECON-REC
+           STRING ">>> Present dans A, B et C :"
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    A : " CLE-A " - " DONNEES-A
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    B : " CLE-B " - " DONNEES-B
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING "    C : " CLE-C " - " DONNEES-C
+               DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC.
+
+      *> Running tallies, written to the recon report and echoed to
+      *> the console so the sign-off doesn't require opening the file.
+       ECRIRE-RESUME.
+           MOVE SPACES TO RECON-REC
+           WRITE RECON-REC
+           MOVE SPACES TO RECON-REC
+           STRING ">>> RESUME : " DELIMITED BY SIZE
+               INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE COUNT-MATCHED TO COUNT-EDIT
+           MOVE SPACES TO RECON-REC
+           STRING "    Correspondances (dans tolerance) : "
+               COUNT-EDIT DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE COUNT-MISMATCH TO COUNT-EDIT
+           MOVE SPACES TO RECON-REC
+           STRING "    Ecarts (hors tolerance)          : "
+               COUNT-EDIT DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE COUNT-A-ONLY TO COUNT-EDIT
+           MOVE SPACES TO RECON-REC
+           STRING "    Uniquement dans A                : "
+               COUNT-EDIT DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE COUNT-B-ONLY TO COUNT-EDIT
+           MOVE SPACES TO RECON-REC
+           STRING "    Uniquement dans B                : "
+               COUNT-EDIT DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           MOVE COUNT-C-ONLY TO COUNT-EDIT
+           MOVE SPACES TO RECON-REC
+           STRING "    Uniquement dans C                : "
+               COUNT-EDIT DELIMITED BY SIZE INTO RECON-REC
+           END-STRING
+           WRITE RECON-REC
+           DISPLAY "Correspondances (dans tolerance): " COUNT-MATCHED
+           DISPLAY "Ecarts (hors tolerance)         : " COUNT-MISMATCH
+           DISPLAY "Uniquement dans A                : " COUNT-A-ONLY
+           DISPLAY "Uniquement dans B                : " COUNT-B-ONLY
+           DISPLAY "Uniquement dans C                : " COUNT-C-ONLY
+           .
