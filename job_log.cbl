@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB-LOG.
+
+      *> Shared batch-window audit trail. Every program in the shop
+      *> calls this at the start of its PROCEDURE DIVISION and again
+      *> just before each STOP RUN, appending one standard
+      *> "timestamp,program,event,returncode" line to joblog.txt - the
+      *> same OPEN EXTEND + FILE STATUS "35" header-on-create idiom
+      *> used by fibonacci.cbl's OUVRIR-RAPPORT and
+      *> 17_lecture_fichier.cbl's OUVRIR-STATS, so one file ties every
+      *> program's start/end/return-code together for operations.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLOG-FILE ASSIGN TO "joblog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBLOG-FILE.
+       01  JOBLOG-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  JOBLOG-STATUS            PIC XX.
+       01  WS-DATE                  PIC X(8).
+       01  WS-DATE-EDIT.
+           05  WS-DATE-YEAR         PIC X(4).
+           05  FILLER               PIC X VALUE "-".
+           05  WS-DATE-MONTH        PIC X(2).
+           05  FILLER               PIC X VALUE "-".
+           05  WS-DATE-DAY          PIC X(2).
+       01  WS-TIME                  PIC X(8).
+       01  WS-TIME-EDIT.
+           05  WS-TIME-HH           PIC X(2).
+           05  FILLER               PIC X VALUE ":".
+           05  WS-TIME-MM           PIC X(2).
+           05  FILLER               PIC X VALUE ":".
+           05  WS-TIME-SS           PIC X(2).
+       01  WS-RC-EDIT               PIC ---9.
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-ID            PIC X(20).
+       01  LS-EVENT                 PIC X(5).
+       01  LS-RETURN-CODE           PIC S9(4).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-ID LS-EVENT LS-RETURN-CODE.
+       DEBUT.
+           OPEN EXTEND JOBLOG-FILE
+           IF JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOBLOG-FILE
+               MOVE "horodatage,programme,evenement,code_retour"
+                   TO JOBLOG-REC
+               WRITE JOBLOG-REC
+               CLOSE JOBLOG-FILE
+               OPEN EXTEND JOBLOG-FILE
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE(1:4) TO WS-DATE-YEAR
+           MOVE WS-DATE(5:2) TO WS-DATE-MONTH
+           MOVE WS-DATE(7:2) TO WS-DATE-DAY
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-TIME(1:2) TO WS-TIME-HH
+           MOVE WS-TIME(3:2) TO WS-TIME-MM
+           MOVE WS-TIME(5:2) TO WS-TIME-SS
+           MOVE LS-RETURN-CODE TO WS-RC-EDIT
+
+           MOVE SPACES TO JOBLOG-REC
+           STRING WS-DATE-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-TIME-EDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-PROGRAM-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-EVENT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RC-EDIT) DELIMITED BY SIZE
+             INTO JOBLOG-REC
+           END-STRING
+           WRITE JOBLOG-REC
+           CLOSE JOBLOG-FILE
+           GOBACK.
