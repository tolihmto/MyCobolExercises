@@ -1,18 +1,45 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MINMAJ.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-AGE  PIC 9(3).
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Quel âge avez-vous ?".
-           ACCEPT WS-AGE.
-       
-           IF WS-AGE >= 18
-               DISPLAY "Vous êtes majeur."
-           ELSE
-               DISPLAY "Vous êtes mineur."
-           END-IF.
-       
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MINMAJ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AGE  PIC 9(3).
+
+      *> Majority cutoff, configurable via the first ARGUMENT-VALUE
+      *> (e.g. 21 instead of the 18 default) so different business
+      *> rules don't need their own copy of this program - same
+      *> MOVE-SPACES-before-ACCEPT safeguard used elsewhere for
+      *> ACCEPT ... FROM ARGUMENT-VALUE.
+       01  WS-SEUIL-ARG    PIC X(10).
+       01  WS-SEUIL        PIC 9(3) VALUE 18.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM   PIC X(20) VALUE "MINMAJ".
+       01  WS-JOBLOG-EVENT     PIC X(5).
+       01  WS-JOBLOG-RC        PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO WS-SEUIL-ARG
+           ACCEPT WS-SEUIL-ARG FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(WS-SEUIL-ARG) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SEUIL-ARG) TO WS-SEUIL
+           END-IF
+
+           DISPLAY "Quel âge avez-vous ?".
+           ACCEPT WS-AGE.
+
+           IF WS-AGE >= WS-SEUIL
+               DISPLAY "Vous êtes majeur."
+           ELSE
+               DISPLAY "Vous êtes mineur."
+           END-IF.
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
