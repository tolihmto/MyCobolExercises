@@ -8,6 +8,17 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LIST-FILE ASSIGN TO "inv_list.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IMPORT-FILE ASSIGN TO DYNAMIC IMPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO "inv_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-CODE
+               FILE STATUS IS MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,11 +26,30 @@
        01  INV-REC                PIC X(200).
        FD  LIST-FILE.
        01  LIST-REC               PIC X(200).
+       FD  REPORT-FILE.
+       01  REPORT-REC             PIC X(200).
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(200).
+       FD  IMPORT-FILE.
+       01  IMPORT-REC             PIC X(200).
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05  M-CODE              PIC X(10).
+           05  M-LIB               PIC X(20).
+           05  M-PU                PIC S9(5)V99.
+           05  M-QTE               PIC S9(5).
+           05  M-SEUIL             PIC S9(5).
+           05  M-TVA               PIC 9(3).
 
        WORKING-STORAGE SECTION.
        77  WS-NB-ART              PIC 9(3) VALUE 0.
-       77  WS-I                   PIC 9(3) VALUE 0.
-       77  WS-J                   PIC 9(3) VALUE 0.
+      *> WS-I/WS-J drive PERFORM VARYING loops up through WS-NB-ART
+      *> (max 999) and must be able to hold 999 + 1 = 1000 as a
+      *> transient value while the UNTIL test catches up, so they are
+      *> a digit wider than WS-NB-ART itself (PIC 9(3) would wrap
+      *> 1000 to 000 and the loop would never terminate).
+       77  WS-I                   PIC 9(4) VALUE 0.
+       77  WS-J                   PIC 9(4) VALUE 0.
        77  WS-TOTAL-QTE           PIC S9(9) VALUE 0.
        77  WS-TOTAL-MONT          PIC S9(9)V99 VALUE 0.
        77  WS-TVA                 PIC 9(3) VALUE 20.
@@ -38,13 +68,34 @@
        77  TWO-SP                 PIC X(2) VALUE "  ".
        77  ARG1                   PIC X(32) VALUE SPACES.
        77  DUP-FLAG               PIC X VALUE 'N'.
-
-       01  TAB-ART OCCURS 100.
+       77  REPORT-FILENAME        PIC X(64) VALUE SPACES.
+       77  WS-TODAY                PIC 9(8).
+       77  CSV-FILENAME           PIC X(64) VALUE SPACES.
+       77  CSV-PU-EDIT            PIC -(6)9.99.
+       77  CSV-QTE-EDIT           PIC -(7)9.
+       77  CSV-MONT-EDIT          PIC -(9)9.99.
+       77  ALERT-FLAG             PIC X VALUE 'N'.
+       77  WS-SITE                PIC X(8) VALUE SPACES.
+       77  SITE-PREFIX            PIC X(32) VALUE SPACES.
+       77  IMPORT-FILENAME        PIC X(64) VALUE SPACES.
+       77  IMPORT-SEP             PIC X VALUE "|".
+       77  IMPORT-NB              PIC 9(4) VALUE 0.
+       77  IMPORT-NB-REJ          PIC 9(4) VALUE 0.
+       77  MASTER-STATUS          PIC X(2) VALUE SPACES.
+       77  MASTER-OPEN-FLAG       PIC X VALUE 'N'.
+       77  MASTER-NB              PIC 9(6) VALUE 0.
+       77  MASTER-NB-EDIT         PIC Z(5)9.
+       77  RETENTION-DAYS         PIC 9(3) VALUE 30.
+       77  RETENTION-DAYS-EDIT    PIC Z(2)9.
+
+       01  TAB-ART OCCURS 999.
            05  T-CODE             PIC X(10).
            05  T-LIB              PIC X(20).
            05  T-PU               PIC S9(5)V99.
            05  T-QTE              PIC S9(5).
            05  T-MONT             PIC S9(9)V99.
+           05  T-SEUIL            PIC S9(5).
+           05  T-TVA              PIC 9(3).
 
        01  ART-TMP.
            05  X-CODE             PIC X(10).
@@ -52,11 +103,19 @@
            05  X-PU               PIC S9(5)V99.
            05  X-QTE              PIC S9(5).
            05  X-MONT             PIC S9(9)V99.
+           05  X-SEUIL            PIC S9(5).
+           05  X-TVA              PIC 9(3).
 
        01  INP-CODE               PIC X(10).
        01  INP-LIB                PIC X(20).
        01  INP-PU-ALPHA           PIC X(32).
        01  INP-QTE-ALPHA          PIC X(32).
+       01  INP-SEUIL-ALPHA        PIC X(32).
+       01  INP-TVA-ALPHA          PIC X(32).
+       01  TMP-SEUIL              PIC S9(5) VALUE 0.
+       01  TMP-TVA                PIC 9(3) VALUE 0.
+       01  SEUIL-EDIT             PIC Z(7)9.
+       01  LIGNE-TTC-EDIT         PIC Z(9)9.99.
 
        01  PU-EDIT                PIC Z(5)9.99.
        01  MONT-EDIT              PIC Z(7)9.99.
@@ -77,8 +136,35 @@
        01  P3 PIC X(64).
        01  P4 PIC X(64).
 
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77  WS-JOBLOG-PROGRAM      PIC X(20) VALUE "INVENTAIRE".
+       77  WS-JOBLOG-EVENT        PIC X(5).
+       77  WS-JOBLOG-RC           PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-      *--- Lister sauvegardes disponibles --------------------------------
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+      *--- Catalogue indexe (illimite, remplace le cap 100 en dur) -------
+           PERFORM OPEN-MASTER
+           DISPLAY "Lister le catalogue indexe complet (o/n) ? "
+               WITH NO ADVANCING
+           ACCEPT REPLY
+           IF REPLY = "o" OR REPLY = "O"
+               PERFORM MASTER-CATALOG-LIST
+           END-IF
+
+      *--- Site / entrepot courant ----------------------------------------
+           DISPLAY "Code site/entrepot (vide = aucun filtre) : "
+               WITH NO ADVANCING
+           ACCEPT WS-SITE
+           INSPECT WS-SITE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+      *--- Lister sauvegardes disponibles (filtrees par site) -------------
            MOVE "sh -c 'ls inventaire_*.txt 2>/dev/null > inv_list.txt'"
                 TO CMD-LS
            CALL "SYSTEM" USING CMD-LS
@@ -88,12 +174,36 @@
                READ LIST-FILE
                    AT END EXIT PERFORM
                    NOT AT END
-                       ADD 1 TO NB-SAVES
-                       MOVE LIST-REC TO SAVE-NAME(NB-SAVES)
+                       IF WS-SITE = SPACES
+                           ADD 1 TO NB-SAVES
+                           MOVE LIST-REC TO SAVE-NAME(NB-SAVES)
+                       ELSE
+                           MOVE SPACES TO SITE-PREFIX
+                           STRING "inventaire_" FUNCTION TRIM(WS-SITE)
+                               "_" DELIMITED BY SIZE INTO SITE-PREFIX
+                           END-STRING
+                           IF LIST-REC(1:FUNCTION LENGTH
+                               (FUNCTION TRIM(SITE-PREFIX))) =
+                               FUNCTION TRIM(SITE-PREFIX)
+                               ADD 1 TO NB-SAVES
+                               MOVE LIST-REC TO SAVE-NAME(NB-SAVES)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE LIST-FILE
 
+           IF NB-SAVES > 0
+               MOVE RETENTION-DAYS TO RETENTION-DAYS-EDIT
+               DISPLAY "Archiver les sauvegardes de plus de "
+                       FUNCTION TRIM(RETENTION-DAYS-EDIT)
+                       " jours (o/n) ? " WITH NO ADVANCING
+               ACCEPT REPLY
+               IF REPLY = "o" OR REPLY = "O"
+                   PERFORM ARCHIVE-OLD-SAVES
+               END-IF
+           END-IF
+
            IF NB-SAVES > 0
                DISPLAY "Voulez-vous recuperer votre sauvegarde (o/n) ? "
                    WITH NO ADVANCING
@@ -102,6 +212,14 @@
                    PERFORM SHOW-SAVES
                    PERFORM CHOOSE-SAVE
                    PERFORM LOAD-SAVE
+                   DISPLAY "Appliquer un mouvement de stock au lieu"
+                           " d'une ressaisie complete (o/n) ? "
+                       WITH NO ADVANCING
+                   ACCEPT REPLY
+                   IF REPLY = "o" OR REPLY = "O"
+                       PERFORM MOUVEMENT-STOCK
+                       MOVE "FIN" TO INP-CODE
+                   END-IF
                END-IF
            END-IF
 
@@ -114,6 +232,14 @@
                END-IF
            END-IF
 
+      *--- Import en masse depuis un fichier CSV/pipe --------------------
+           DISPLAY "Importer des articles depuis un fichier CSV/pipe"
+                   " (o/n) ? " WITH NO ADVANCING
+           ACCEPT REPLY
+           IF REPLY = "o" OR REPLY = "O"
+               PERFORM IMPORT-ARTICLES
+           END-IF
+
       *--- Saisie des articles (fin sur CODE = "FIN", anti-doublon) ------
            PERFORM UNTIL INP-CODE = "FIN"
                DISPLAY "Code (FIN pour terminer) : "
@@ -167,11 +293,47 @@
                            DISPLAY "Quantite invalide, recommencez."
                        END-IF
                    END-PERFORM
-                   ADD 1 TO WS-NB-ART
-                   IF WS-NB-ART > 100
-                       DISPLAY "Limite 100 atteinte."
-                       MOVE "FIN" TO INP-CODE
+                   MOVE 'N' TO OK
+                   PERFORM UNTIL OK = 'O'
+                       DISPLAY "Seuil de reappro (0 = aucun) : "
+                               WITH NO ADVANCING
+                       ACCEPT INP-SEUIL-ALPHA
+                       MOVE FUNCTION NUMVAL(INP-SEUIL-ALPHA)
+                           TO TMP-SEUIL
+                       IF TMP-SEUIL >= 0
+                           MOVE 'O' TO OK
+                       ELSE
+                           DISPLAY "Seuil invalide, recommencez."
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-TVA TO TVA-EDIT
+                   MOVE 'N' TO OK
+                   PERFORM UNTIL OK = 'O'
+                       DISPLAY "Taux TVA % (defaut " TVA-EDIT ") : "
+                               WITH NO ADVANCING
+                       ACCEPT INP-TVA-ALPHA
+                       IF FUNCTION LENGTH
+                           (FUNCTION TRIM(INP-TVA-ALPHA)) = 0
+                           MOVE WS-TVA TO TMP-TVA
+                           MOVE 'O' TO OK
+                       ELSE
+                           MOVE FUNCTION NUMVAL(INP-TVA-ALPHA)
+                               TO TMP-TVA
+                           IF TMP-TVA >= 0 AND TMP-TVA <= 999
+                               MOVE 'O' TO OK
+                           ELSE
+                               DISPLAY "Taux invalide, recommencez."
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   PERFORM WRITE-MASTER
+                   IF WS-NB-ART >= 999
+                       DISPLAY "Catalogue indexe : " FUNCTION TRIM
+                           (INP-CODE) " enregistre (hors tableau de"
+                           " cette session, limite d'affichage"
+                           " 999 atteinte)."
                    ELSE
+                       ADD 1 TO WS-NB-ART
                        MOVE INP-CODE
                            TO T-CODE(WS-NB-ART)
                        MOVE INP-LIB
@@ -180,6 +342,10 @@
                            TO T-PU(WS-NB-ART)
                        MOVE TMP-QTE
                            TO T-QTE(WS-NB-ART)
+                       MOVE TMP-SEUIL
+                           TO T-SEUIL(WS-NB-ART)
+                       MOVE TMP-TVA
+                           TO T-TVA(WS-NB-ART)
                        COMPUTE T-MONT(WS-NB-ART) =
                            T-PU(WS-NB-ART) * T-QTE(WS-NB-ART)
                    END-IF
@@ -189,17 +355,24 @@
       *--- Si aucun article, terminer proprement -------------------------
            IF WS-NB-ART = 0
                DISPLAY "Aucun article saisi."
+               PERFORM CLOSE-MASTER
+               MOVE 4 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
                STOP RUN
            END-IF
 
-      *--- Totaux --------------------------------------------------------
-           MOVE 0 TO WS-TOTAL-QTE WS-TOTAL-MONT
+      *--- Totaux (TTC calcule ligne a ligne avec la TVA de chaque
+      *    article, puis cumule) -------------------------------------
+           MOVE 0 TO WS-TOTAL-QTE WS-TOTAL-MONT WS-TOTAL-TTC
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ART
                ADD T-QTE(WS-I)   TO WS-TOTAL-QTE
                ADD T-MONT(WS-I)  TO WS-TOTAL-MONT
+               COMPUTE WS-TOTAL-TTC = WS-TOTAL-TTC +
+                   (T-MONT(WS-I) * (100 + T-TVA(WS-I))) / 100
            END-PERFORM
-           COMPUTE WS-TOTAL-TTC =
-               (WS-TOTAL-MONT * (100 + WS-TVA)) / 100
 
       *--- Tri decroissant par montant -----------------------------------
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >= WS-NB-ART
@@ -211,60 +384,111 @@
                        MOVE T-PU(WS-J)       TO X-PU
                        MOVE T-QTE(WS-J)      TO X-QTE
                        MOVE T-MONT(WS-J)     TO X-MONT
+                       MOVE T-SEUIL(WS-J)    TO X-SEUIL
+                       MOVE T-TVA(WS-J)      TO X-TVA
 
                        MOVE T-CODE(WS-J + 1) TO T-CODE(WS-J)
                        MOVE T-LIB(WS-J + 1)  TO T-LIB(WS-J)
                        MOVE T-PU(WS-J + 1)   TO T-PU(WS-J)
                        MOVE T-QTE(WS-J + 1)  TO T-QTE(WS-J)
                        MOVE T-MONT(WS-J + 1) TO T-MONT(WS-J)
+                       MOVE T-SEUIL(WS-J + 1) TO T-SEUIL(WS-J)
+                       MOVE T-TVA(WS-J + 1)  TO T-TVA(WS-J)
 
                        MOVE X-CODE           TO T-CODE(WS-J + 1)
                        MOVE X-LIB            TO T-LIB(WS-J + 1)
                        MOVE X-PU             TO T-PU(WS-J + 1)
                        MOVE X-QTE            TO T-QTE(WS-J + 1)
                        MOVE X-MONT           TO T-MONT(WS-J + 1)
+                       MOVE X-SEUIL          TO T-SEUIL(WS-J + 1)
+                       MOVE X-TVA            TO T-TVA(WS-J + 1)
                    END-IF
                END-PERFORM
            END-PERFORM
 
-      *--- Impression entete (console) -----------------------------------
+      *--- Ouverture du rapport imprimable (dated) -----------------------
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE SPACES TO REPORT-FILENAME
+           STRING "inv_report_" WS-TODAY ".txt"
+               DELIMITED BY SIZE INTO REPORT-FILENAME
+           END-STRING
+           OPEN OUTPUT REPORT-FILE
+
+      *--- Impression entete (console + rapport) --------------------------
            MOVE SPACES TO INV-REC
            STRING "CODE        LIBELLE                    PU          "
-               "QTE       MONTANT"
+               "QTE       MONTANT     TVA%  TTC"
                DELIMITED BY SIZE INTO INV-REC
            END-STRING
            DISPLAY INV-REC
+           MOVE INV-REC TO REPORT-REC
+           WRITE REPORT-REC
 
-      *--- Lignes articles (console) -------------------------------------
+      *--- Lignes articles (console + rapport) -----------------------------
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ART
                MOVE T-PU(WS-I)    TO PU-EDIT
                MOVE T-MONT(WS-I)  TO MONT-EDIT
                MOVE T-QTE(WS-I)   TO QTE-EDIT
                MOVE T-CODE(WS-I)  TO OUT-CODE
                MOVE T-LIB(WS-I)   TO OUT-LIB
+               MOVE T-TVA(WS-I)   TO TVA-EDIT
+               COMPUTE LIGNE-TTC-EDIT =
+                   (T-MONT(WS-I) * (100 + T-TVA(WS-I))) / 100
                MOVE SPACES        TO INV-REC
                STRING OUT-CODE TWO-SP OUT-LIB TWO-SP
-                   PU-EDIT TWO-SP QTE-EDIT TWO-SP MONT-EDIT
+                   PU-EDIT TWO-SP QTE-EDIT TWO-SP MONT-EDIT TWO-SP
+                   TVA-EDIT TWO-SP LIGNE-TTC-EDIT
                    DELIMITED BY SIZE INTO INV-REC
                END-STRING
                DISPLAY INV-REC
+               MOVE INV-REC TO REPORT-REC
+               WRITE REPORT-REC
            END-PERFORM.
 
-      *--- Ligne de separation et totaux -------------------------------
+      *--- Ligne de separation et totaux (console + rapport) -------------
+           MOVE "------------------------------------------------------"
+               TO REPORT-REC
            DISPLAY "-----------------------------------------------"
                    "---------------------"
+           WRITE REPORT-REC
            MOVE WS-TOTAL-QTE  TO TOT-QTE-EDIT
            MOVE WS-TOTAL-MONT TO TOT-EDIT
            MOVE WS-TOTAL-TTC  TO TTC-EDIT
-           MOVE WS-TVA        TO TVA-EDIT
            DISPLAY "TOTAL QTE:           " TOT-QTE-EDIT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL QTE:           " TOT-QTE-EDIT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
            DISPLAY "TOTAL HT :           " TOT-EDIT
-           DISPLAY "TVA " TVA-EDIT "%  TOTAL TTC: " TTC-EDIT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL HT :           " TOT-EDIT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           DISPLAY "TOTAL TTC (TVA par ligne) : " TTC-EDIT
+           MOVE SPACES TO REPORT-REC
+           STRING "TOTAL TTC (TVA par ligne) : " TTC-EDIT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           CLOSE REPORT-FILE
+           DISPLAY "Rapport imprime : " REPORT-FILENAME
+           IF WS-SITE NOT = SPACES
+               DISPLAY "Site " FUNCTION TRIM(WS-SITE)
+                       " - TOTAL HT : " TOT-EDIT
+           END-IF
 
+           PERFORM ALERTE-SEUIL
            PERFORM SAVE-CURRENT
+           PERFORM SAVE-CSV
            DISPLAY "Inventaire enregistre."
 
       *--- Fin du programme principal -----------------------------------
+           PERFORM CLOSE-MASTER
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
 
       *============================================================
@@ -285,6 +509,27 @@
            END-PERFORM.
            EXIT PARAGRAPH.
 
+      *============================================================
+      *  ARCHIVE-OLD-SAVES : deplace les sauvegardes (.txt et .csv)
+      *  plus anciennes que RETENTION-DAYS vers un sous-dossier
+      *  archive_AAAAMMJJ/, pour eviter l'accumulation indefinite
+      *  de inventaire_#####.txt/csv dans le dossier de travail.
+      *============================================================
+       ARCHIVE-OLD-SAVES.
+           MOVE SPACES TO CMD-LS
+           STRING "sh -c 'D=archive_$(date +%Y%m%d); mkdir -p "
+               "$D; find . -maxdepth 1 "
+               "\( -name inventaire_\*.txt -o "
+               "-name inventaire_\*.csv \) -mtime +"
+               FUNCTION TRIM(RETENTION-DAYS-EDIT)
+               " -exec mv {} $D/ \; 2>/dev/null'"
+               DELIMITED BY SIZE INTO CMD-LS
+           END-STRING
+           CALL "SYSTEM" USING CMD-LS
+           DISPLAY "Archivage termine (voir archive_AAAAMMJJ/ si des"
+                   " fichiers etaient eligibles)."
+           EXIT PARAGRAPH.
+
       *============================================================
       *  SHOW-SAVES : affiche la liste des sauvegardes detectees
       *============================================================
@@ -318,7 +563,7 @@
 
       *============================================================
       *  LOAD-SAVE : recharge TVA et articles depuis SAVE-FILENAME
-      *  Format: 1ere ligne "TVA=nn", puis "CODE|LIB|PU|QTE"
+      *  Format: 1ere ligne "TVA=nn", puis "CODE|LIB|PU|QTE|SEUIL|TVA"
       *============================================================
        LOAD-SAVE.
            OPEN INPUT INV-FILE.
@@ -346,29 +591,128 @@
       *  PARSE-LINE : UNSTRING "CODE|LIB|PU|QTE" vers le tableau
       *------------------------------------------------------------
        PARSE-LINE.
-           MOVE SPACES TO INP-CODE INP-LIB
-                            INP-PU-ALPHA INP-QTE-ALPHA.
+           MOVE SPACES TO INP-CODE INP-LIB INP-PU-ALPHA INP-QTE-ALPHA
+                            INP-SEUIL-ALPHA INP-TVA-ALPHA.
            UNSTRING INV-REC DELIMITED BY ALL "|"
                INTO INP-CODE INP-LIB
-                    INP-PU-ALPHA INP-QTE-ALPHA
+                    INP-PU-ALPHA INP-QTE-ALPHA INP-SEUIL-ALPHA
+                    INP-TVA-ALPHA
            END-UNSTRING.
            INSPECT INP-PU-ALPHA REPLACING ALL "," BY ".".
            MOVE FUNCTION NUMVAL(INP-PU-ALPHA)  TO TMP-PU.
            MOVE FUNCTION NUMVAL(INP-QTE-ALPHA) TO TMP-QTE.
+           MOVE 0 TO TMP-SEUIL.
+           IF FUNCTION LENGTH(FUNCTION TRIM(INP-SEUIL-ALPHA)) > 0
+               MOVE FUNCTION NUMVAL(INP-SEUIL-ALPHA) TO TMP-SEUIL
+           END-IF.
+           MOVE WS-TVA TO TMP-TVA.
+           IF FUNCTION LENGTH(FUNCTION TRIM(INP-TVA-ALPHA)) > 0
+               MOVE FUNCTION NUMVAL(INP-TVA-ALPHA) TO TMP-TVA
+           END-IF.
            IF FUNCTION LENGTH(FUNCTION TRIM(INP-CODE)) = 0
                EXIT PARAGRAPH
            END-IF.
+           PERFORM WRITE-MASTER.
+           IF WS-NB-ART >= 999
+               EXIT PARAGRAPH
+           END-IF.
            ADD 1 TO WS-NB-ART.
-           IF WS-NB-ART > 100
-               SUBTRACT 1 FROM WS-NB-ART
+           MOVE INP-CODE  TO T-CODE(WS-NB-ART).
+           MOVE INP-LIB   TO T-LIB(WS-NB-ART).
+           MOVE TMP-PU    TO T-PU(WS-NB-ART).
+           MOVE TMP-QTE   TO T-QTE(WS-NB-ART).
+           MOVE TMP-SEUIL TO T-SEUIL(WS-NB-ART).
+           MOVE TMP-TVA   TO T-TVA(WS-NB-ART).
+           COMPUTE T-MONT(WS-NB-ART) =
+               T-PU(WS-NB-ART) * T-QTE(WS-NB-ART).
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  IMPORT-ARTICLES : import en masse depuis un fichier texte
+      *  CSV (virgule) ou pipe, format CODE,LIB,PU,QTE[,SEUIL[,TVA]]
+      *============================================================
+       IMPORT-ARTICLES.
+           DISPLAY "Fichier a importer : " WITH NO ADVANCING.
+           ACCEPT IMPORT-FILENAME.
+           IF FUNCTION LENGTH(FUNCTION TRIM(IMPORT-FILENAME)) = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 0 TO IMPORT-NB IMPORT-NB-REJ.
+           OPEN INPUT IMPORT-FILE.
+           PERFORM UNTIL 1 = 0
+               READ IMPORT-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       PERFORM IMPORT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE IMPORT-FILE.
+           DISPLAY "Import termine : " IMPORT-NB " article(s) importes"
+                   " dans le catalogue indexe"
+           DISPLAY IMPORT-NB-REJ " article(s) rejete(s) (doublon)"
+           EXIT PARAGRAPH.
+
+      *------------------------------------------------------------
+      *  IMPORT-LINE : parse une ligne d'import (CSV ou pipe) et
+      *  ajoute l'article si code non vide, non duplique, et place
+      *  disponible dans le tableau
+      *------------------------------------------------------------
+       IMPORT-LINE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(IMPORT-REC)) = 0
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE "|" TO IMPORT-SEP.
+           MOVE 0 TO WS-J.
+           INSPECT IMPORT-REC TALLYING WS-J FOR ALL ",".
+           IF WS-J > 0
+               MOVE "," TO IMPORT-SEP
+           END-IF.
+           MOVE SPACES TO INP-CODE INP-LIB INP-PU-ALPHA INP-QTE-ALPHA
+                            INP-SEUIL-ALPHA INP-TVA-ALPHA.
+           UNSTRING IMPORT-REC DELIMITED BY ALL IMPORT-SEP
+               INTO INP-CODE INP-LIB
+                    INP-PU-ALPHA INP-QTE-ALPHA INP-SEUIL-ALPHA
+                    INP-TVA-ALPHA
+           END-UNSTRING.
+           INSPECT INP-CODE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF FUNCTION LENGTH(FUNCTION TRIM(INP-CODE)) = 0
                EXIT PARAGRAPH
            END-IF.
+           PERFORM DUP-CODE.
+           IF DUP-FLAG = 'O'
+               ADD 1 TO IMPORT-NB-REJ
+               EXIT PARAGRAPH
+           END-IF.
+           INSPECT INP-PU-ALPHA REPLACING ALL "," BY ".".
+           MOVE FUNCTION NUMVAL(INP-PU-ALPHA)  TO TMP-PU.
+           MOVE FUNCTION NUMVAL(INP-QTE-ALPHA) TO TMP-QTE.
+           MOVE 0 TO TMP-SEUIL.
+           IF FUNCTION LENGTH(FUNCTION TRIM(INP-SEUIL-ALPHA)) > 0
+               MOVE FUNCTION NUMVAL(INP-SEUIL-ALPHA) TO TMP-SEUIL
+           END-IF.
+           MOVE WS-TVA TO TMP-TVA.
+           IF FUNCTION LENGTH(FUNCTION TRIM(INP-TVA-ALPHA)) > 0
+               MOVE FUNCTION NUMVAL(INP-TVA-ALPHA) TO TMP-TVA
+           END-IF.
+      * Toujours persiste dans le catalogue indexe, meme au-dela du
+      * cap d'affichage du tableau de la session courante
+           PERFORM WRITE-MASTER.
+           IF WS-NB-ART >= 999
+               ADD 1 TO IMPORT-NB
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO WS-NB-ART.
            MOVE INP-CODE  TO T-CODE(WS-NB-ART).
            MOVE INP-LIB   TO T-LIB(WS-NB-ART).
            MOVE TMP-PU    TO T-PU(WS-NB-ART).
            MOVE TMP-QTE   TO T-QTE(WS-NB-ART).
+           MOVE TMP-SEUIL TO T-SEUIL(WS-NB-ART).
+           MOVE TMP-TVA   TO T-TVA(WS-NB-ART).
            COMPUTE T-MONT(WS-NB-ART) =
                T-PU(WS-NB-ART) * T-QTE(WS-NB-ART).
+           ADD 1 TO IMPORT-NB.
            EXIT PARAGRAPH.
 
       *============================================================
@@ -377,9 +721,16 @@
        SAVE-CURRENT.
            PERFORM GEN-RAND-ID
            MOVE SPACES TO SAVE-FILENAME
-           STRING "inventaire_" RAND-ID ".txt"
-               DELIMITED BY SIZE INTO SAVE-FILENAME
-           END-STRING
+           IF WS-SITE = SPACES
+               STRING "inventaire_" RAND-ID ".txt"
+                   DELIMITED BY SIZE INTO SAVE-FILENAME
+               END-STRING
+           ELSE
+               STRING "inventaire_" FUNCTION TRIM(WS-SITE) "_"
+                   RAND-ID ".txt"
+                   DELIMITED BY SIZE INTO SAVE-FILENAME
+               END-STRING
+           END-IF
 
       * Ensure file is closed before opening for output (avoid status 41)
            CLOSE INV-FILE
@@ -393,8 +744,10 @@
                MOVE SPACES TO INV-REC
                MOVE T-PU(WS-I)   TO PU-EDIT
                MOVE T-QTE(WS-I)  TO QTE-EDIT
+               MOVE T-SEUIL(WS-I) TO SEUIL-EDIT
+               MOVE T-TVA(WS-I)   TO TVA-EDIT
                STRING T-CODE(WS-I) "|" T-LIB(WS-I) "|"
-                      PU-EDIT "|" QTE-EDIT
+                      PU-EDIT "|" QTE-EDIT "|" SEUIL-EDIT "|" TVA-EDIT
                    DELIMITED BY SIZE INTO INV-REC
                END-STRING
                WRITE INV-REC
@@ -403,6 +756,98 @@
            DISPLAY "Sauvegarde : " SAVE-FILENAME
            EXIT PARAGRAPH.
 
+      *============================================================
+      *  MOUVEMENT-STOCK : applique un delta +/- de quantite a un
+      *  code existant du tableau charge (vente/retour)
+      *============================================================
+       MOUVEMENT-STOCK.
+           DISPLAY "Code de l'article : " WITH NO ADVANCING.
+           ACCEPT INP-CODE.
+           INSPECT INP-CODE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           PERFORM DUP-CODE.
+           IF DUP-FLAG = 'N'
+               DISPLAY "Code introuvable dans la sauvegarde."
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ART
+               IF FUNCTION TRIM(T-CODE(WS-I)) = FUNCTION TRIM(INP-CODE)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           DISPLAY "Mouvement de quantite (+vente negative normalement"
+                   " saisie en negatif, retour en positif) : "
+               WITH NO ADVANCING.
+           ACCEPT INP-QTE-ALPHA.
+           MOVE FUNCTION NUMVAL(INP-QTE-ALPHA) TO TMP-QTE.
+           ADD TMP-QTE TO T-QTE(WS-I).
+           IF T-QTE(WS-I) < 0
+               MOVE 0 TO T-QTE(WS-I)
+               DISPLAY "Attention: quantite ramenee a 0 (stock"
+                       " insuffisant)."
+           END-IF.
+           COMPUTE T-MONT(WS-I) = T-PU(WS-I) * T-QTE(WS-I).
+           DISPLAY "Nouvelle quantite pour " FUNCTION TRIM(T-CODE(WS-I))
+                   " : " T-QTE(WS-I).
+      * Repercute le mouvement dans le catalogue indexe
+           MOVE T-CODE(WS-I)  TO INP-CODE.
+           MOVE T-LIB(WS-I)   TO INP-LIB.
+           MOVE T-PU(WS-I)    TO TMP-PU.
+           MOVE T-QTE(WS-I)   TO TMP-QTE.
+           MOVE T-SEUIL(WS-I) TO TMP-SEUIL.
+           MOVE T-TVA(WS-I)   TO TMP-TVA.
+           PERFORM WRITE-MASTER.
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  ALERTE-SEUIL : liste des articles sous leur seuil de reappro
+      *============================================================
+       ALERTE-SEUIL.
+           MOVE 'N' TO ALERT-FLAG.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ART
+               IF T-SEUIL(WS-I) > 0 AND T-QTE(WS-I) < T-SEUIL(WS-I)
+                   IF ALERT-FLAG = 'N'
+                       DISPLAY "Articles sous le seuil de reappro :"
+                       MOVE 'O' TO ALERT-FLAG
+                   END-IF
+                   MOVE T-QTE(WS-I)   TO QTE-EDIT
+                   MOVE T-SEUIL(WS-I) TO SEUIL-EDIT
+                   DISPLAY "  " T-CODE(WS-I) " " T-LIB(WS-I)
+                           " QTE:" QTE-EDIT " SEUIL:" SEUIL-EDIT
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  SAVE-CSV : export CSV du tableau courant (meme RAND-ID)
+      *============================================================
+       SAVE-CSV.
+           MOVE SPACES TO CSV-FILENAME
+           STRING "inventaire_" RAND-ID ".csv"
+               DELIMITED BY SIZE INTO CSV-FILENAME
+           END-STRING
+           OPEN OUTPUT CSV-FILE
+           MOVE "CODE,LIBELLE,PU,QTE,MONTANT" TO CSV-REC
+           WRITE CSV-REC
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-ART
+               MOVE T-PU(WS-I)   TO CSV-PU-EDIT
+               MOVE T-QTE(WS-I)  TO CSV-QTE-EDIT
+               MOVE T-MONT(WS-I) TO CSV-MONT-EDIT
+               MOVE SPACES TO CSV-REC
+               STRING FUNCTION TRIM(T-CODE(WS-I)) ","
+                      FUNCTION TRIM(T-LIB(WS-I)) ","
+                      FUNCTION TRIM(CSV-PU-EDIT) ","
+                      FUNCTION TRIM(CSV-QTE-EDIT) ","
+                      FUNCTION TRIM(CSV-MONT-EDIT)
+                   DELIMITED BY SIZE INTO CSV-REC
+               END-STRING
+               WRITE CSV-REC
+           END-PERFORM
+           CLOSE CSV-FILE
+           DISPLAY "Export CSV : " CSV-FILENAME
+           EXIT PARAGRAPH.
+
       *------------------------------------------------------------
       *  GEN-RAND-ID : fabrique un identifiant 5 chiffres
       *------------------------------------------------------------
@@ -410,3 +855,94 @@
            COMPUTE RAND-ID = FUNCTION RANDOM * 90000 + 10000
            EXIT PARAGRAPH.
 
+      *============================================================
+      *  OPEN-MASTER : ouvre (ou cree) le catalogue indexe
+      *  inv_master.dat, cle = M-CODE. Remplace le cap 100 en dur
+      *  de TAB-ART comme stockage durable du catalogue complet.
+      *============================================================
+       OPEN-MASTER.
+           MOVE 'N' TO MASTER-OPEN-FLAG.
+           OPEN I-O MASTER-FILE.
+           IF MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+           IF MASTER-STATUS = "00"
+               MOVE 'O' TO MASTER-OPEN-FLAG
+           ELSE
+               DISPLAY "Catalogue indexe indisponible (status "
+                       MASTER-STATUS "), cap 100 applique pour"
+                       " cette session."
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  CLOSE-MASTER : ferme proprement le catalogue indexe
+      *============================================================
+       CLOSE-MASTER.
+           IF MASTER-OPEN-FLAG = 'O'
+               CLOSE MASTER-FILE
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  WRITE-MASTER : ecrit/met a jour l'article courant (INP-CODE
+      *  / INP-LIB / TMP-PU / TMP-QTE / TMP-SEUIL / TMP-TVA) dans le
+      *  catalogue indexe. Upsert classique WRITE puis REWRITE si la
+      *  cle existe deja.
+      *============================================================
+       WRITE-MASTER.
+           IF MASTER-OPEN-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE INP-CODE  TO M-CODE.
+           MOVE INP-LIB   TO M-LIB.
+           MOVE TMP-PU    TO M-PU.
+           MOVE TMP-QTE   TO M-QTE.
+           MOVE TMP-SEUIL TO M-SEUIL.
+           MOVE TMP-TVA   TO M-TVA.
+           WRITE MASTER-REC
+               INVALID KEY
+                   REWRITE MASTER-REC
+                       INVALID KEY
+                           DISPLAY "Erreur catalogue indexe ("
+                               FUNCTION TRIM(M-CODE) ") : "
+                               MASTER-STATUS
+                   END-REWRITE
+           END-WRITE.
+           EXIT PARAGRAPH.
+
+      *============================================================
+      *  MASTER-CATALOG-LIST : liste integrale du catalogue indexe,
+      *  sans le cap 100 du tableau de travail de la session
+      *============================================================
+       MASTER-CATALOG-LIST.
+           IF MASTER-OPEN-FLAG = 'N'
+               DISPLAY "Catalogue indexe indisponible."
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 0 TO MASTER-NB.
+           DISPLAY "Catalogue complet (fichier indexe) :".
+           MOVE LOW-VALUES TO M-CODE.
+           START MASTER-FILE KEY IS NOT LESS THAN M-CODE
+               INVALID KEY
+                   DISPLAY "  (catalogue vide)"
+                   EXIT PARAGRAPH
+           END-START.
+           PERFORM UNTIL 1 = 0
+               READ MASTER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO MASTER-NB
+                       MOVE M-PU    TO PU-EDIT
+                       MOVE M-QTE   TO QTE-EDIT
+                       MOVE M-SEUIL TO SEUIL-EDIT
+                       DISPLAY "  " M-CODE " " M-LIB " PU:" PU-EDIT
+                               " QTE:" QTE-EDIT " SEUIL:" SEUIL-EDIT
+               END-READ
+           END-PERFORM.
+           MOVE MASTER-NB TO MASTER-NB-EDIT.
+           DISPLAY "Total catalogue : " MASTER-NB-EDIT " article(s)."
+           EXIT PARAGRAPH.
+
