@@ -3,34 +3,82 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        77  WS-NAME      PIC X(20).
        77  WS-ID        PIC 9(4).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       77  WS-ETAPE     PIC X(30).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77  WS-JOBLOG-PROGRAM PIC X(20) VALUE "SQL-EXAMPLE".
+       77  WS-JOBLOG-EVENT   PIC X(5).
+       77  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE "CONNECT" TO WS-ETAPE
            EXEC SQL
                CONNECT TO 'test.db'
            END-EXEC
+           PERFORM VERIFIER-SQLCODE
 
+           MOVE "CREATE TABLE" TO WS-ETAPE
            EXEC SQL
                CREATE TABLE IF NOT EXISTS mytable (id INTEGER, name TEXT)
            END-EXEC
+           PERFORM VERIFIER-SQLCODE
 
            MOVE 1 TO WS-ID
            MOVE "Alice" TO WS-NAME
+           MOVE "INSERT" TO WS-ETAPE
            EXEC SQL
                INSERT INTO mytable (id, name) VALUES (:WS-ID, :WS-NAME)
            END-EXEC
+           PERFORM VERIFIER-SQLCODE
 
+           MOVE "SELECT" TO WS-ETAPE
+           MOVE SPACES TO WS-NAME
            EXEC SQL
                SELECT name INTO :WS-NAME FROM mytable WHERE id = 1
            END-EXEC
+           IF SQLCODE = 0
+               DISPLAY "Nom trouve : " WS-NAME
+           ELSE
+               IF SQLCODE = 100
+                   DISPLAY "Aucun enregistrement pour id=1"
+                           " (SQLCODE=100)"
+               ELSE
+                   PERFORM VERIFIER-SQLCODE
+               END-IF
+           END-IF
 
-           DISPLAY "Nom trouv√© : " WS-NAME
-
+           MOVE "DISCONNECT" TO WS-ETAPE
            EXEC SQL
                DISCONNECT
            END-EXEC
+           PERFORM VERIFIER-SQLCODE
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
+
+      *> Stops the run with a clear message on any SQL failure rather
+      *> than letting the program carry on as if the statement worked.
+       VERIFIER-SQLCODE.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur SQL (" FUNCTION TRIM(WS-ETAPE)
+                       ") SQLCODE=" SQLCODE
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
