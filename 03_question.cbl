@@ -6,14 +6,26 @@
        WORKING-STORAGE SECTION.
        01  WS-NAME   PIC X(30).
        01  WS-NAME-LEN     PIC 99.
+       01  WS-LIBELLE-NOM  PIC X(40) VALUE "Quel est votre nom?".
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "QUESTION-03".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            DISPLAY "Bonjour, tr√®s cher utilisateur!".
-           DISPLAY "Quel est votre nom?".
-           ACCEPT WS-NAME.
+           CALL "VALIDER-NOM" USING WS-LIBELLE-NOM WS-NAME
            INSPECT FUNCTION REVERSE(WS-NAME)
            TALLYING WS-NAME-LEN FOR LEADING SPACES
            COMPUTE WS-NAME-LEN = 30 - WS-NAME-LEN
            DISPLAY "Bonjour, " WS-NAME(1:WS-NAME-LEN + 1) "!".
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
