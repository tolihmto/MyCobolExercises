@@ -4,29 +4,7 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  ESC                 PIC X VALUE X'1B'.
-       01  ANSI-RESET           PIC X(4) VALUE X'1B' & "[" & "0m".
-       01  FG-RED               PIC X(5) VALUE X'1B' & "[" & "31m".
-       01  FG-GREEN             PIC X(5) VALUE X'1B' & "[" & "32m".
-       01  FG-YELLOW            PIC X(5) VALUE X'1B' & "[" & "33m".
-       01  FG-BLUE              PIC X(5) VALUE X'1B' & "[" & "34m".
-       01  FG-MAGENTA           PIC X(5) VALUE X'1B' & "[" & "35m".
-       01  FG-CYAN              PIC X(5) VALUE X'1B' & "[" & "36m".
-       01  FG-WHITE             PIC X(5) VALUE X'1B' & "[" & "37m".
-       01  BG-RED               PIC X(5) VALUE X'1B' & "[" & "41m".
-       01  BG-GREEN             PIC X(5) VALUE X'1B' & "[" & "42m".
-       01  BG-YELLOW            PIC X(5) VALUE X'1B' & "[" & "43m".
-       01  BG-BLUE              PIC X(5) VALUE X'1B' & "[" & "44m".
-       01  BG-MAGENTA           PIC X(5) VALUE X'1B' & "[" & "45m".
-       01  BG-CYAN              PIC X(5) VALUE X'1B' & "[" & "46m".
-       01  BG-WHITE             PIC X(5) VALUE X'1B' & "[" & "47m".
-       01  ANSI-BOLD            PIC X(4) VALUE X'1B' & "[" & "1m".
-       01  ANSI-UNDERLINE       PIC X(4) VALUE X'1B' & "[" & "4m".
-       01  ANSI-BLINK           PIC X(4) VALUE X'1B' & "[" & "5m".
-       01  ANSI-REVERSE         PIC X(4) VALUE X'1B' & "[" & "7m".
-       01  ANSI-STRIKETHROUGH   PIC X(4) VALUE X'1B' & "[" & "9m".
-       01  ANSI-ITALIC          PIC X(4) VALUE X'1B' & "[" & "3m".
-       01  ANSI-DOUBLEUNDERLINE PIC X(5) VALUE X'1B' & "[" & "21m".
+       COPY "ansi_colors.cpy".
 
        01  BOX-H   PIC X(6) VALUE "──".
        01  BOX-V   PIC X(3) VALUE "│".
@@ -40,7 +18,30 @@
        01  BOX-R   PIC X(3) VALUE "┤".
        01  BOX-B   PIC X(3) VALUE "┴".
 
+       01  WS-PLAIN-MODE PIC X VALUE 'N'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM PIC X(20) VALUE "ANSI-COLORS-TABLE".
+       01  WS-JOBLOG-EVENT   PIC X(5).
+       01  WS-JOBLOG-RC      PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           CALL "COLOR-MODE" USING WS-PLAIN-MODE
+           IF WS-PLAIN-MODE = 'O'
+               MOVE SPACES TO ANSI-RESET ANSI-BOLD ANSI-ITALIC
+                   ANSI-UNDERLINE ANSI-BLINK ANSI-REVERSE
+                   ANSI-STRIKETHROUGH ANSI-DOUBLEUNDERLINE
+               MOVE SPACES TO FG-RED FG-GREEN FG-YELLOW FG-BLUE
+                   FG-MAGENTA FG-CYAN FG-WHITE
+               MOVE SPACES TO BG-RED BG-GREEN BG-YELLOW BG-BLUE
+                   BG-MAGENTA BG-CYAN BG-WHITE
+           END-IF
+
            DISPLAY BOX-TL BOX-H BOX-H BOX-H BOX-H BOX-H BOX-H
                BOX-H BOX-H BOX-H BOX-H BOX-H BOX-T
                BOX-H BOX-H BOX-H BOX-H BOX-H BOX-H BOX-H BOX-H
@@ -103,4 +104,7 @@
                BOX-B BOX-H BOX-H BOX-H BOX-H BOX-H BOX-H
                BOX-H BOX-H BOX-H BOX-H BOX-H BOX-BR
 
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
