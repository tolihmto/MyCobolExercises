@@ -1,134 +1,285 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DOUBLONS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHIER-SORTIE ASSIGN TO "resultats.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  FICHIER-SORTIE
-           LABEL RECORDS ARE STANDARD
-           DATA RECORD IS LIGNE-SORTIE.
-
-       01  LIGNE-SORTIE         PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       01  ENTIERS.
-           05 ENTIER            PIC S99 OCCURS 10 TIMES.
-
-       01  DOUBLONS-TROUVES.
-           05 VALEUR            PIC S99 OCCURS 10 TIMES.
-           05 OCCURENCE         PIC 9(2) OCCURS 10 TIMES.
-
-       01  I                    PIC 9(2).
-       01  J                    PIC 9(2).
-       01  L                    PIC 9(2).
-       01  K                    PIC 9(2) VALUE 1.
-
-       01  DEJA-AJOUTE          PIC X VALUE 'N'.
-       01  OK-SAISIE            PIC X VALUE 'N'.
-
-       01  TEMP-ALPHA           PIC X(4).
-       01  TEMP-NUM             PIC S999.
-
-       01  TMP-VALEUR           PIC S99.
-       01  TMP-OCCURENCE        PIC 9(2).
-       01  NB-ETOILES           PIC 9(2).
-
-       01  ETOILES-LIGNE        PIC X(50).
-
-       01 TEXTE-VALEUR   PIC S99 SIGN IS LEADING SEPARATE.
-
-
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Saisie de 10 entiers (de -99 a 99) :"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               MOVE 'N' TO OK-SAISIE
-               PERFORM UNTIL OK-SAISIE = 'O'
-                   DISPLAY "Entier " I " :"
-                   ACCEPT TEMP-ALPHA
-                   MOVE FUNCTION NUMVAL (TEMP-ALPHA) TO TEMP-NUM
-                   IF TEMP-NUM >= -99 AND TEMP-NUM <= 99
-                       MOVE TEMP-NUM TO ENTIER(I)
-                       MOVE 'O' TO OK-SAISIE
-                   ELSE
-                       DISPLAY "Valeur invalide. Entrez un entier"
-      -                " entre -99 et 99."
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               MOVE 'N' TO DEJA-AJOUTE
-               PERFORM VARYING L FROM 1 BY 1 UNTIL L >= K
-                   IF ENTIER(I) = VALEUR(L)
-                       ADD 1 TO OCCURENCE(L)
-                       MOVE 'O' TO DEJA-AJOUTE
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-               IF DEJA-AJOUTE = 'N'
-                   MOVE ENTIER(I) TO VALEUR(K)
-                   MOVE 1 TO OCCURENCE(K)
-                   ADD 1 TO K
-               END-IF
-           END-PERFORM
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K - 1
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J >= K - I
-                   IF OCCURENCE(J) < OCCURENCE(J + 1)
-                       MOVE OCCURENCE(J) TO TMP-OCCURENCE
-                       MOVE OCCURENCE(J + 1) TO OCCURENCE(J)
-                       MOVE TMP-OCCURENCE TO OCCURENCE(J + 1)
-                       MOVE VALEUR(J) TO TMP-VALEUR
-                       MOVE VALEUR(J + 1) TO VALEUR(J)
-                       MOVE TMP-VALEUR TO VALEUR(J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-
-           OPEN OUTPUT FICHIER-SORTIE
-
-           MOVE "Histogramme des frequences (tri decroissant) :"
-               TO LIGNE-SORTIE
-           WRITE LIGNE-SORTIE
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
-               MOVE SPACES TO ETOILES-LIGNE
-               MOVE OCCURENCE(I) TO NB-ETOILES
-               MOVE VALEUR(I) TO TEXTE-VALEUR
-
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-ETOILES
-                   MOVE "*" TO ETOILES-LIGNE(J:1)
-               END-PERFORM
-
-               STRING
-                   "Valeur " DELIMITED BY SIZE
-                   TEXTE-VALEUR DELIMITED BY SIZE
-                   " : " DELIMITED BY SIZE
-                   ETOILES-LIGNE DELIMITED BY SIZE
-                   INTO LIGNE-SORTIE
-               END-STRING
-
-               WRITE LIGNE-SORTIE
-           END-PERFORM
-
-           CLOSE FICHIER-SORTIE
-
-           DISPLAY "Histogramme des frequences :"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
-               DISPLAY "Valeur ", VALEUR(I), " : " WITH NO ADVANCING
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > OCCURENCE(I)
-                   DISPLAY "*" WITH NO ADVANCING
-               END-PERFORM
-               DISPLAY " "
-           END-PERFORM
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOUBLONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-SORTIE ASSIGN TO "resultats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ENTREE-FILE ASSIGN TO DYNAMIC NOM-FICHIER-ENTREE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTREE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FICHIER-SORTIE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LIGNE-SORTIE.
+
+       01  LIGNE-SORTIE         PIC X(80).
+
+       FD  ENTREE-FILE.
+       01  LIGNE-ENTREE         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *> Tables sized for file-driven bulk input (hundreds of
+      *> entries); the interactive fallback below still only asks for
+      *> 10 values, same as before.
+       01  ENTIERS.
+           05 ENTIER            PIC S99 OCCURS 500 TIMES.
+
+       01  DOUBLONS-TROUVES.
+           05 VALEUR            PIC S99 OCCURS 500 TIMES.
+           05 OCCURENCE         PIC 9(4) OCCURS 500 TIMES.
+
+       01  I                    PIC 9(4).
+       01  J                    PIC 9(4).
+       01  L                    PIC 9(4).
+       01  K                    PIC 9(4) VALUE 1.
+       01  NB-ENTIERS           PIC 9(4) VALUE 0.
+
+       01  DEJA-AJOUTE          PIC X VALUE 'N'.
+
+       01  LIBELLE-SAISIE       PIC X(40).
+       01  WS-MIN               PIC S9(6) VALUE -99.
+       01  WS-MAX               PIC S9(6) VALUE 99.
+       01  VALEUR-SAISIE        PIC S9(6).
+
+       01  TMP-VALEUR           PIC S99.
+       01  TMP-OCCURENCE        PIC 9(4).
+       01  NB-ETOILES           PIC 9(4).
+
+       01  ETOILES-LIGNE        PIC X(50).
+
+       01 TEXTE-VALEUR   PIC S99 SIGN IS LEADING SEPARATE.
+
+      *> File-driven input: one value per line in NOM-FICHIER-ENTREE,
+      *> taken from the command line. Falls back to the original
+      *> 10-value interactive prompt when no file is given.
+       01 NOM-FICHIER-ENTREE    PIC X(100).
+       01 ENTREE-STATUS         PIC XX.
+       01 FIN-ENTREE            PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER-ENTREE VALUE 'O'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01 WS-JOBLOG-PROGRAM     PIC X(20) VALUE "DOUBLONS".
+       01 WS-JOBLOG-EVENT       PIC X(5).
+       01 WS-JOBLOG-RC          PIC S9(4) VALUE 0.
+
+      *> Extra statistics below the histogram: mean, mode, and each
+      *> distinct value's percentage share of the total count.
+       01  SOMME-ENTIERS        PIC S9(7) VALUE 0.
+       01  MOYENNE              PIC S9(5)V99 VALUE 0.
+       01  EDIT-MOYENNE         PIC -(5)9.99.
+       01  POURCENTAGE          PIC 999V99 VALUE 0.
+       01  EDIT-POURCENTAGE     PIC ZZ9.99.
+       01  TEXTE-VALEUR-2       PIC S99 SIGN IS LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO NOM-FICHIER-ENTREE
+           ACCEPT NOM-FICHIER-ENTREE FROM ARGUMENT-VALUE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(NOM-FICHIER-ENTREE)) = 0
+               PERFORM SAISIE-INTERACTIVE
+           ELSE
+               PERFORM LIRE-FICHIER-ENTREE
+           END-IF
+
+           IF NB-ENTIERS = 0
+               DISPLAY "Aucune valeur a traiter."
+               MOVE 4 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-ENTIERS
+               MOVE 'N' TO DEJA-AJOUTE
+               PERFORM VARYING L FROM 1 BY 1 UNTIL L >= K
+                   IF ENTIER(I) = VALEUR(L)
+                       ADD 1 TO OCCURENCE(L)
+                       MOVE 'O' TO DEJA-AJOUTE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF DEJA-AJOUTE = 'N'
+                   MOVE ENTIER(I) TO VALEUR(K)
+                   MOVE 1 TO OCCURENCE(K)
+                   ADD 1 TO K
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K - 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J >= K - I
+                   IF OCCURENCE(J) < OCCURENCE(J + 1)
+                       MOVE OCCURENCE(J) TO TMP-OCCURENCE
+                       MOVE OCCURENCE(J + 1) TO OCCURENCE(J)
+                       MOVE TMP-OCCURENCE TO OCCURENCE(J + 1)
+                       MOVE VALEUR(J) TO TMP-VALEUR
+                       MOVE VALEUR(J + 1) TO VALEUR(J)
+                       MOVE TMP-VALEUR TO VALEUR(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           OPEN OUTPUT FICHIER-SORTIE
+
+           MOVE "Histogramme des frequences (tri decroissant) :"
+               TO LIGNE-SORTIE
+           WRITE LIGNE-SORTIE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
+               MOVE SPACES TO ETOILES-LIGNE
+               MOVE OCCURENCE(I) TO NB-ETOILES
+               MOVE VALEUR(I) TO TEXTE-VALEUR
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-ETOILES
+                   IF J <= 50
+                       MOVE "*" TO ETOILES-LIGNE(J:1)
+                   END-IF
+               END-PERFORM
+
+               STRING
+                   "Valeur " DELIMITED BY SIZE
+                   TEXTE-VALEUR DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   ETOILES-LIGNE DELIMITED BY SIZE
+                   INTO LIGNE-SORTIE
+               END-STRING
+
+               WRITE LIGNE-SORTIE
+           END-PERFORM
+
+           PERFORM AFFICHER-STATS
+
+           CLOSE FICHIER-SORTIE
+
+           DISPLAY "Histogramme des frequences :"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
+               DISPLAY "Valeur ", VALEUR(I), " : " WITH NO ADVANCING
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > OCCURENCE(I)
+                   DISPLAY "*" WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+       SAISIE-INTERACTIVE.
+           DISPLAY "Saisie de 10 entiers (de -99 a 99) :"
+           MOVE 10 TO NB-ENTIERS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               MOVE SPACES TO LIBELLE-SAISIE
+               STRING "Entier " DELIMITED BY SIZE
+                      I DELIMITED BY SIZE
+                 INTO LIBELLE-SAISIE
+               END-STRING
+               CALL "SAISIE-ENTIER" USING LIBELLE-SAISIE, WS-MIN,
+                   WS-MAX, VALEUR-SAISIE
+               MOVE VALEUR-SAISIE TO ENTIER(I)
+           END-PERFORM
+           .
+
+      *> Reads one integer per line from NOM-FICHIER-ENTREE into
+      *> ENTIER, up to the 500-entry table capacity. Non-numeric
+      *> lines are skipped rather than aborting the whole run.
+       LIRE-FICHIER-ENTREE.
+           OPEN INPUT ENTREE-FILE
+           IF ENTREE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir le fichier : "
+                   FUNCTION TRIM(NOM-FICHIER-ENTREE)
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIN-DE-FICHIER-ENTREE
+               READ ENTREE-FILE
+                   AT END
+                       SET FIN-DE-FICHIER-ENTREE TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH(FUNCTION TRIM(LIGNE-ENTREE))
+                          > 0
+                          AND FUNCTION TEST-NUMVAL(
+                              FUNCTION TRIM(LIGNE-ENTREE)) = 0
+                          AND NB-ENTIERS < 500
+                           ADD 1 TO NB-ENTIERS
+                           MOVE FUNCTION NUMVAL(LIGNE-ENTREE)
+                               TO ENTIER(NB-ENTIERS)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ENTREE-FILE
+
+           DISPLAY NB-ENTIERS " valeur(s) lue(s) depuis "
+               FUNCTION TRIM(NOM-FICHIER-ENTREE)
+           .
+
+      *> Mean of the raw values, mode (the value sorted to VALEUR(1),
+      *> since the table above is already sorted by descending
+      *> OCCURENCE), and each distinct value's percentage share of
+      *> NB-ENTIERS - written below the histogram and echoed to the
+      *> console.
+       AFFICHER-STATS.
+           MOVE 0 TO SOMME-ENTIERS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-ENTIERS
+               ADD ENTIER(I) TO SOMME-ENTIERS
+           END-PERFORM
+           COMPUTE MOYENNE ROUNDED = SOMME-ENTIERS / NB-ENTIERS
+           MOVE MOYENNE TO EDIT-MOYENNE
+           MOVE VALEUR(1) TO TEXTE-VALEUR-2
+
+           MOVE SPACES TO LIGNE-SORTIE
+           WRITE LIGNE-SORTIE
+           MOVE SPACES TO LIGNE-SORTIE
+           STRING "Moyenne : " EDIT-MOYENNE DELIMITED BY SIZE
+               INTO LIGNE-SORTIE
+           END-STRING
+           WRITE LIGNE-SORTIE
+           MOVE SPACES TO LIGNE-SORTIE
+           STRING "Mode : " TEXTE-VALEUR-2 DELIMITED BY SIZE
+               INTO LIGNE-SORTIE
+           END-STRING
+           WRITE LIGNE-SORTIE
+           MOVE SPACES TO LIGNE-SORTIE
+           STRING "Repartition par valeur :" DELIMITED BY SIZE
+               INTO LIGNE-SORTIE
+           END-STRING
+           WRITE LIGNE-SORTIE
+
+           DISPLAY "Moyenne : " EDIT-MOYENNE
+           DISPLAY "Mode : " TEXTE-VALEUR-2
+           DISPLAY "Repartition par valeur :"
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
+               COMPUTE POURCENTAGE ROUNDED =
+                   OCCURENCE(I) * 100 / NB-ENTIERS
+               MOVE POURCENTAGE TO EDIT-POURCENTAGE
+               MOVE VALEUR(I) TO TEXTE-VALEUR-2
+               MOVE SPACES TO LIGNE-SORTIE
+               STRING "  Valeur " TEXTE-VALEUR-2 " : "
+                   EDIT-POURCENTAGE "%" DELIMITED BY SIZE
+                   INTO LIGNE-SORTIE
+               END-STRING
+               WRITE LIGNE-SORTIE
+               DISPLAY "  Valeur " TEXTE-VALEUR-2 " : "
+                   EDIT-POURCENTAGE "%"
+           END-PERFORM
+           .
