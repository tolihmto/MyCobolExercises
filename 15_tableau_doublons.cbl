@@ -1,83 +1,175 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DOUBLONS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 ENTIERS.
-           05 ENTIER            PIC S99 OCCURS 6 TIMES.
-
-       01 DOUBLONS-TROUVES      PIC S99 OCCURS 6 TIMES.
-
-       01 I                     PIC 9(1).
-       01 J                     PIC 9(1).
-       01 L                     PIC 9(1).
-       01 K                     PIC 9(1) VALUE 1.
-
-       01 OK-TROUVE             PIC X VALUE 'N'.
-       01 DEJA-AJOUTE           PIC X VALUE 'N'.
-
-       01 TEMP-ALPHA            PIC X(4).
-       01 TEMP-NUM              PIC S999.
-       01 OK-SAISIE             PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Saisie de 6 entiers (de -99 à 99) :"
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-               MOVE 'N' TO OK-SAISIE
-               PERFORM UNTIL OK-SAISIE = 'O'
-                   DISPLAY "Entier " I " :"
-                   ACCEPT TEMP-ALPHA
-                   MOVE FUNCTION NUMVAL(TEMP-ALPHA)
-                       TO TEMP-NUM
-                   IF TEMP-NUM >= -99 AND TEMP-NUM <= 99
-                       MOVE TEMP-NUM TO ENTIER(I)
-                       MOVE 'O' TO OK-SAISIE
-                   ELSE
-                       DISPLAY "Valeur invalide. Entrez un entier"
-                               " entre -99 et 99."
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE I TO J
-               ADD 1 TO J
-
-               MOVE 'N' TO OK-TROUVE
-
-               PERFORM VARYING J FROM J BY 1 UNTIL J > 6
-                   IF ENTIER(I) = ENTIER(J)
-                       MOVE 'O' TO OK-TROUVE
-                   END-IF
-               END-PERFORM
-
-               IF OK-TROUVE = 'O'
-                   MOVE 'N' TO DEJA-AJOUTE
-
-                   PERFORM VARYING L FROM 1 BY 1 UNTIL L >= K
-                       IF ENTIER(I) = DOUBLONS-TROUVES(L)
-                           MOVE 'O' TO DEJA-AJOUTE
-                       END-IF
-                   END-PERFORM
-
-                   IF DEJA-AJOUTE = 'N'
-                       MOVE ENTIER(I) TO DOUBLONS-TROUVES(K)
-                       ADD 1 TO K
-                   END-IF
-               END-IF
-           END-PERFORM
-
-
-           IF K = 1
-               DISPLAY "Aucun doublon trouvé."
-           ELSE
-               DISPLAY "Doublons trouvés :"
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
-                   DISPLAY "Doublon : " DOUBLONS-TROUVES(I)
-               END-PERFORM
-           END-IF
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOUBLONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTREE-FILE ASSIGN TO DYNAMIC NOM-FICHIER-ENTREE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTREE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-FILE.
+       01  LIGNE-ENTREE         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *> Table is sized for file-driven bulk input (hundreds of
+      *> entries); the interactive fallback below still only asks for
+      *> 6 values, same as before.
+       01 ENTIERS.
+           05 ENTIER            PIC S999 OCCURS 500 TIMES.
+
+       01 DOUBLONS-TROUVES      PIC S999 OCCURS 500 TIMES.
+
+       01 I                     PIC 9(3).
+       01 J                     PIC 9(3).
+       01 L                     PIC 9(3).
+       01 K                     PIC 9(3) VALUE 1.
+       01 NB-ENTIERS            PIC 9(3) VALUE 0.
+
+       01 OK-TROUVE             PIC X VALUE 'N'.
+       01 DEJA-AJOUTE           PIC X VALUE 'N'.
+
+       01 LIBELLE-SAISIE        PIC X(40).
+       01 WS-MIN                PIC S9(6) VALUE -99.
+       01 WS-MAX                PIC S9(6) VALUE 99.
+       01 VALEUR-SAISIE         PIC S9(6).
+
+      *> File-driven input: one value per line in NOM-FICHIER-ENTREE,
+      *> taken from the command line. Falls back to the original
+      *> 6-value interactive prompt when no file is given.
+       01 NOM-FICHIER-ENTREE    PIC X(100).
+       01 ENTREE-STATUS         PIC XX.
+       01 FIN-ENTREE            PIC X VALUE 'N'.
+           88 FIN-DE-FICHIER-ENTREE VALUE 'O'.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01 WS-JOBLOG-PROGRAM     PIC X(20) VALUE "DOUBLONS".
+       01 WS-JOBLOG-EVENT       PIC X(5).
+       01 WS-JOBLOG-RC          PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+
+           MOVE SPACES TO NOM-FICHIER-ENTREE
+           ACCEPT NOM-FICHIER-ENTREE FROM ARGUMENT-VALUE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(NOM-FICHIER-ENTREE)) = 0
+               PERFORM SAISIE-INTERACTIVE
+           ELSE
+               PERFORM LIRE-FICHIER-ENTREE
+           END-IF
+
+           IF NB-ENTIERS < 2
+               DISPLAY "Pas assez de valeurs pour chercher des"
+                       " doublons."
+               MOVE 4 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-ENTIERS - 1
+               MOVE I TO J
+               ADD 1 TO J
+
+               MOVE 'N' TO OK-TROUVE
+
+               PERFORM VARYING J FROM J BY 1 UNTIL J > NB-ENTIERS
+                   IF ENTIER(I) = ENTIER(J)
+                       MOVE 'O' TO OK-TROUVE
+                   END-IF
+               END-PERFORM
+
+               IF OK-TROUVE = 'O'
+                   MOVE 'N' TO DEJA-AJOUTE
+
+                   PERFORM VARYING L FROM 1 BY 1 UNTIL L >= K
+                       IF ENTIER(I) = DOUBLONS-TROUVES(L)
+                           MOVE 'O' TO DEJA-AJOUTE
+                       END-IF
+                   END-PERFORM
+
+                   IF DEJA-AJOUTE = 'N'
+                       MOVE ENTIER(I) TO DOUBLONS-TROUVES(K)
+                       ADD 1 TO K
+                   END-IF
+               END-IF
+           END-PERFORM
+
+
+           IF K = 1
+               DISPLAY "Aucun doublon trouvé."
+           ELSE
+               DISPLAY "Doublons trouvés :"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I >= K
+                   DISPLAY "Doublon : " DOUBLONS-TROUVES(I)
+               END-PERFORM
+           END-IF
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           STOP RUN.
+
+       SAISIE-INTERACTIVE.
+           DISPLAY "Saisie de 6 entiers (de -99 à 99) :"
+           MOVE 6 TO NB-ENTIERS
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+               MOVE SPACES TO LIBELLE-SAISIE
+               STRING "Entier " DELIMITED BY SIZE
+                      I DELIMITED BY SIZE
+                 INTO LIBELLE-SAISIE
+               END-STRING
+               CALL "SAISIE-ENTIER" USING LIBELLE-SAISIE, WS-MIN,
+                   WS-MAX, VALEUR-SAISIE
+               MOVE VALEUR-SAISIE TO ENTIER(I)
+           END-PERFORM
+           .
+
+      *> Reads one integer per line from NOM-FICHIER-ENTREE into
+      *> ENTIER, up to the 500-entry table capacity. Non-numeric
+      *> lines are skipped rather than aborting the whole run.
+       LIRE-FICHIER-ENTREE.
+           OPEN INPUT ENTREE-FILE
+           IF ENTREE-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir le fichier : "
+                   FUNCTION TRIM(NOM-FICHIER-ENTREE)
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIN-DE-FICHIER-ENTREE
+               READ ENTREE-FILE
+                   AT END
+                       SET FIN-DE-FICHIER-ENTREE TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH(FUNCTION TRIM(LIGNE-ENTREE))
+                          > 0
+                          AND FUNCTION TEST-NUMVAL(
+                              FUNCTION TRIM(LIGNE-ENTREE)) = 0
+                          AND NB-ENTIERS < 500
+                           ADD 1 TO NB-ENTIERS
+                           MOVE FUNCTION NUMVAL(LIGNE-ENTREE)
+                               TO ENTIER(NB-ENTIERS)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ENTREE-FILE
+
+           DISPLAY NB-ENTIERS " valeur(s) lue(s) depuis "
+               FUNCTION TRIM(NOM-FICHIER-ENTREE)
+           .
