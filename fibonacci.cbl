@@ -7,11 +7,36 @@
            SELECT INPUT-FILE ASSIGN TO "numbers.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO "fibonacci_results.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+           SELECT CACHE-FILE ASSIGN TO "fibonacci_cache.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-N
+               FILE STATUS IS CACHE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "fibonacci_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD               PIC X(10).
 
+       FD  REPORT-FILE.
+       01  REPORT-REC                 PIC X(60).
+
+       FD  CACHE-FILE.
+       01  CACHE-REC.
+           05 CACHE-N                 PIC 9(3).
+           05 CACHE-TERME              PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+           COPY "checkpoint_rec.cpy".
+
        WORKING-STORAGE SECTION.
        77  WS-N                     PIC 999 COMP.
        77  WS-INDEX                 PIC 999 COMP.
@@ -20,36 +45,204 @@
        77  WS-TEMP                  PIC 9(38) VALUE 0.
        77  WS-EOF                   PIC X     VALUE 'N'.
 
+      *> fibonacci_results.txt: one "N,terme" row per batch record, so
+      *> a whole numbers.txt run produces a reviewable file instead of
+      *> console output that scrolls away.
+       77  REPORT-STATUS            PIC XX.
+       77  WS-TERME                 PIC 9(38).
+       77  WS-TERME-EDIT            PIC Z(37)9.
+       77  WS-N-EDIT                PIC ZZ9.
+
+      *> fibonacci_cache.dat: indexed (N, terme) cache, keyed by N, so
+      *> a repeat request for an N already computed this batch cycle
+      *> is returned instantly instead of recalculated.
+       77  CACHE-STATUS             PIC XX.
+       77  CACHE-OPEN-FLAG          PIC X VALUE 'N'.
+       77  CACHE-HIT                PIC X VALUE 'N'.
+
+      *> fibonacci_checkpoint.txt: last-record-processed marker, the
+      *> shared checkpoint convention (copybooks/checkpoint_rec.cpy)
+      *> adopted across FIBONACCI/BIG-FIB-FILE/LECTURE-FICHIER/
+      *> COMPARE-FICHIERS so a failed overnight run of numbers.txt
+      *> resumes after the last line it finished instead of
+      *> recomputing everything from the top.
+       77  CKPT-STATUS              PIC XX.
+       77  WS-LIGNE-NUM             PIC 9(9) VALUE 0.
+       77  WS-DERNIERE-LIGNE-OK     PIC 9(9) VALUE 0.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       77  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "FIBONACCI".
+       77  WS-JOBLOG-EVENT          PIC X(5).
+       77  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            OPEN INPUT INPUT-FILE
+           PERFORM OUVRIR-RAPPORT
+           PERFORM OUVRIR-CACHE
+           PERFORM CHARGER-CHECKPOINT
            PERFORM UNTIL WS-EOF = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       PERFORM PROCESS-RECORD
+                       ADD 1 TO WS-LIGNE-NUM
+                       IF WS-LIGNE-NUM > WS-DERNIERE-LIGNE-OK
+                           PERFORM PROCESS-RECORD
+                           PERFORM SAUVEGARDER-CHECKPOINT
+                       ELSE
+                           DISPLAY "Ligne " WS-LIGNE-NUM
+                               " deja traitee (reprise), ignoree."
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE INPUT-FILE
+           CLOSE REPORT-FILE
+           IF CACHE-OPEN-FLAG = 'O'
+               CLOSE CACHE-FILE
+           END-IF
+           PERFORM SUPPRIMER-CHECKPOINT
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
            STOP RUN.
 
+      *> Opens (creating if needed) the indexed cache file, the same
+      *> OPEN I-O + FILE STATUS "35"-create-then-reopen idiom used for
+      *> 25_inventaire's indexed MASTER-FILE.
+       OUVRIR-CACHE.
+           OPEN I-O CACHE-FILE
+           IF CACHE-STATUS = "35"
+               OPEN OUTPUT CACHE-FILE
+               CLOSE CACHE-FILE
+               OPEN I-O CACHE-FILE
+           END-IF
+           IF CACHE-STATUS = "00"
+               MOVE 'O' TO CACHE-OPEN-FLAG
+           END-IF
+           .
+
+      *> Opens fibonacci_results.txt for append, writing the header row
+      *> only the first time the file is created - same OPEN EXTEND +
+      *> FILE STATUS "35" fallback idiom as LECTURE-FICHIER's
+      *> OUVRIR-STATS.
+       OUVRIR-RAPPORT.
+           OPEN EXTEND REPORT-FILE
+           IF REPORT-STATUS = "35"
+               OPEN OUTPUT REPORT-FILE
+               MOVE "n,terme" TO REPORT-REC
+               WRITE REPORT-REC
+               CLOSE REPORT-FILE
+               OPEN EXTEND REPORT-FILE
+           END-IF
+           .
+
        PROCESS-RECORD.
            MOVE FUNCTION NUMVAL(INPUT-RECORD) TO WS-N
            DISPLAY "Fibonacci sequence for n = " WS-N ":"
-           IF WS-N = 1
-               DISPLAY "0"
-           ELSE
-               MOVE 0 TO WS-PREV
-               MOVE 1 TO WS-CURR
-               DISPLAY WS-PREV
-               DISPLAY WS-CURR
-               PERFORM VARYING WS-INDEX FROM 3 BY 1
-               UNTIL WS-INDEX > WS-N
-                   COMPUTE WS-TEMP = WS-PREV + WS-CURR
-                   DISPLAY WS-TEMP
-                   MOVE WS-CURR TO WS-PREV
-                   MOVE WS-TEMP TO WS-CURR
-               END-PERFORM
-           END-IF
-           DISPLAY "------------------------------".
+
+           MOVE 'N' TO CACHE-HIT
+           IF CACHE-OPEN-FLAG = 'O'
+               MOVE WS-N TO CACHE-N
+               READ CACHE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE FUNCTION NUMVAL(CACHE-TERME) TO WS-TERME
+                       MOVE 'O' TO CACHE-HIT
+                       DISPLAY "(depuis le cache) " WS-TERME
+               END-READ
+           END-IF
+
+           IF CACHE-HIT = 'N'
+               IF WS-N = 1
+                   DISPLAY "0"
+                   MOVE 0 TO WS-TERME
+               ELSE
+                   MOVE 0 TO WS-PREV
+                   MOVE 1 TO WS-CURR
+                   DISPLAY WS-PREV
+                   DISPLAY WS-CURR
+                   PERFORM VARYING WS-INDEX FROM 3 BY 1
+                   UNTIL WS-INDEX > WS-N
+                       COMPUTE WS-TEMP = WS-PREV + WS-CURR
+                       DISPLAY WS-TEMP
+                       MOVE WS-CURR TO WS-PREV
+                       MOVE WS-TEMP TO WS-CURR
+                   END-PERFORM
+                   MOVE WS-CURR TO WS-TERME
+               END-IF
+               PERFORM SAUVEGARDER-CACHE
+           END-IF
+           DISPLAY "------------------------------"
+
+           MOVE WS-N TO WS-N-EDIT
+           MOVE WS-TERME TO WS-TERME-EDIT
+           MOVE SPACES TO REPORT-REC
+           STRING FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TERME-EDIT) DELIMITED BY SIZE
+             INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+           .
+
+      *> Reads fibonacci_checkpoint.txt, if any, so the run loop knows
+      *> which line numbers a previous, interrupted run already
+      *> finished; a missing/empty file leaves WS-DERNIERE-LIGNE-OK at
+      *> zero (start from the top).
+       CHARGER-CHECKPOINT.
+           MOVE 0 TO WS-DERNIERE-LIGNE-OK
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO WS-DERNIERE-LIGNE-OK
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> Overwrites fibonacci_checkpoint.txt with the line number just
+      *> finished - a fresh snapshot each time, same as
+      *> big_fib_restart.txt.
+       SAUVEGARDER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LIGNE-NUM TO CKPT-LAST-RECORD
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Clears the checkpoint once the whole input file has been
+      *> processed, so a later run starts fresh instead of resuming a
+      *> finished job.
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> Upserts the just-computed (N, terme) pair into the cache -
+      *> same WRITE then REWRITE-on-INVALID-KEY idiom as
+      *> 25_inventaire's WRITE-MASTER.
+       SAUVEGARDER-CACHE.
+           IF CACHE-OPEN-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-N TO CACHE-N
+           MOVE SPACES TO CACHE-TERME
+           MOVE WS-TERME TO CACHE-TERME
+           WRITE CACHE-REC
+               INVALID KEY
+                   REWRITE CACHE-REC
+                       INVALID KEY
+                           DISPLAY "Erreur cache Fibonacci (n="
+                               WS-N "): " CACHE-STATUS
+                   END-REWRITE
+           END-WRITE
+           .
