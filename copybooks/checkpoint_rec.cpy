@@ -0,0 +1,21 @@
+      *============================================================
+      *  Shared last-record-processed checkpoint layout for the
+      *  file-driven batch programs (FIBONACCI, BIG-FIB-FILE,
+      *  LECTURE-FICHIER, COMPARE-FICHIERS). Each program keeps its
+      *  own single-record LINE SEQUENTIAL "<job>_checkpoint.txt"
+      *  file using this record: a fresh OPEN OUTPUT snapshot (not an
+      *  append) after each input record is fully processed, cleared
+      *  to empty on a clean run-to-completion, and read back on
+      *  startup to skip records already processed before a restart.
+      *
+      *  CKPT-RUNNING-COUNT (1-5) are five generic running-total
+      *  slots a program can use to snapshot its own summary
+      *  counters alongside the last-record marker, so a resumed run
+      *  can report a cumulative total instead of only the totals
+      *  since the last restart. Programs that don't need them (e.g.
+      *  FIBONACCI/BIG-FIB-FILE) simply never reference them; they
+      *  default to zero.
+      *============================================================
+       01  CKPT-REC.
+           05  CKPT-LAST-RECORD    PIC 9(9).
+           05  CKPT-RUNNING-COUNT  PIC 9(9) VALUE 0 OCCURS 5 TIMES.
