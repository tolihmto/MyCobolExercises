@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTAIRE-SQLITE-LOAD.
+
+      *============================================================
+      *  Batch job: loads every inventaire_#####.txt snapshot found
+      *  in the working directory (the format INVENTAIRE's
+      *  SAVE-CURRENT paragraph writes: a "TVA=nn" header line
+      *  followed by CODE|LIB|PU|QTE|SEUIL|TVA rows) into a SQLite
+      *  table, so historical stock can be queried with SQL instead
+      *  of grepping flat files. Directory listing reuses the
+      *  "CALL SYSTEM + ls > list file" technique already used by
+      *  INVENTAIRE itself, since CBL_DIR_SCAN is not available in
+      *  this shop's runtime.
+      *============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIST-FILE ASSIGN TO "inv_sql.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SNAP-FILE ASSIGN TO DYNAMIC SNAP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIST-FILE.
+       01  LIST-REC             PIC X(200).
+
+       FD  SNAP-FILE.
+       01  SNAP-REC             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-CODE             PIC X(10).
+       01  SQL-LIB              PIC X(20).
+       01  SQL-PU               PIC S9(5)V99.
+       01  SQL-QTE              PIC S9(5).
+       01  SQL-MONTANT          PIC S9(9)V99.
+       01  SQL-SNAPSHOT-DATE    PIC X(10).
+       01  SQL-SNAPSHOT-FILE    PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  SNAP-FILENAME        PIC X(100).
+       01  SNAP-STATUS          PIC XX.
+       01  FIN-LISTE            PIC X VALUE 'N'.
+           88 FIN-DE-LISTE      VALUE 'O'.
+       01  FIN-SNAP             PIC X VALUE 'N'.
+           88 FIN-DE-SNAP       VALUE 'O'.
+
+      *> Snapshot rows are "CODE|LIB|PU|QTE|SEUIL|TVA"; SEUIL/TVA are
+      *> read but not loaded (outside the requested schema).
+       01  PU-ALPHA             PIC X(15).
+       01  QTE-ALPHA            PIC X(15).
+       01  SEUIL-ALPHA          PIC X(15).
+       01  TVA-ALPHA            PIC X(15).
+
+      *> The flat-file snapshots don't carry their own date (the
+      *> "#####" in the name is a random save ID, not a timestamp),
+      *> so the date recorded is the date this load batch ran; the
+      *> source file name is kept alongside so rows from different
+      *> snapshots stay distinguishable.
+       01  WS-DATE-YYYYMMDD     PIC 9(8).
+       01  WS-DATE-EDIT         PIC X(10).
+
+       01  NB-FICHIERS-CHARGES  PIC 9(4) VALUE 0.
+       01  NB-LIGNES-CHARGEES   PIC 9(6) VALUE 0.
+
+       01  CMD-LS                PIC X(80).
+       01  WS-ETAPE              PIC X(30).
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM     PIC X(20)
+           VALUE "INVENTAIRE-SQLITE-LOAD".
+       01  WS-JOBLOG-EVENT       PIC X(5).
+       01  WS-JOBLOG-RC          PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE "START" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE "sh -c 'ls inventaire_*.txt 2>/dev/null > inv_sql.lst'"
+               TO CMD-LS
+           CALL "SYSTEM" USING CMD-LS
+
+           ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD(1:4) "-" WS-DATE-YYYYMMDD(5:2) "-"
+                  WS-DATE-YYYYMMDD(7:2)
+               DELIMITED BY SIZE INTO WS-DATE-EDIT
+           END-STRING
+
+           MOVE "CONNECT" TO WS-ETAPE
+           EXEC SQL
+               CONNECT TO 'inventaire.db'
+           END-EXEC
+           PERFORM VERIFIER-SQLCODE
+
+           MOVE "CREATE TABLE" TO WS-ETAPE
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS stock_historique (
+                   code TEXT, libelle TEXT, pu DECIMAL(9,2),
+                   qte INTEGER, montant DECIMAL(11,2),
+                   snapshot_date TEXT, snapshot_file TEXT)
+           END-EXEC
+           PERFORM VERIFIER-SQLCODE
+
+           OPEN INPUT LIST-FILE
+
+           PERFORM UNTIL FIN-DE-LISTE
+               READ LIST-FILE
+                   AT END
+                       SET FIN-DE-LISTE TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO SNAP-FILENAME
+                       MOVE LIST-REC TO SNAP-FILENAME
+                       PERFORM CHARGER-SNAPSHOT
+               END-READ
+           END-PERFORM
+           CLOSE LIST-FILE
+
+           MOVE "DISCONNECT" TO WS-ETAPE
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+           PERFORM VERIFIER-SQLCODE
+
+           DISPLAY NB-FICHIERS-CHARGES
+               " fichier(s) charge(s), " NB-LIGNES-CHARGEES
+               " ligne(s) inseree(s) dans inventaire.db"
+
+           MOVE "END" TO WS-JOBLOG-EVENT
+           CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+               WS-JOBLOG-RC
+           MOVE WS-JOBLOG-RC TO RETURN-CODE
+           STOP RUN.
+
+      *> Stops the run with a clear message on any SQL failure rather
+      *> than letting the load carry on as if the statement worked -
+      *> same convention as sql_example.cbl's VERIFIER-SQLCODE.
+       VERIFIER-SQLCODE.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur SQL (" FUNCTION TRIM(WS-ETAPE)
+                       ") SQLCODE=" SQLCODE
+               MOVE 8 TO WS-JOBLOG-RC
+               MOVE "END" TO WS-JOBLOG-EVENT
+               CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                   WS-JOBLOG-RC
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *> Reads one snapshot file fully and inserts its article lines.
+      *> Skips the leading "TVA=" header line and blank lines.
+       CHARGER-SNAPSHOT.
+           OPEN INPUT SNAP-FILE
+           IF SNAP-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO FIN-SNAP
+           ADD 1 TO NB-FICHIERS-CHARGES
+
+           PERFORM UNTIL FIN-DE-SNAP
+               READ SNAP-FILE
+                   AT END
+                       SET FIN-DE-SNAP TO TRUE
+                   NOT AT END
+                       PERFORM TRAITER-LIGNE-SNAPSHOT
+               END-READ
+           END-PERFORM
+
+           CLOSE SNAP-FILE
+           .
+
+      *> Parses one "CODE|LIB|PU|QTE|SEUIL|TVA" row and inserts it
+      *> into stock_historique. Malformed or non-numeric rows are
+      *> skipped rather than aborting the whole batch.
+       TRAITER-LIGNE-SNAPSHOT.
+           IF FUNCTION LENGTH(FUNCTION TRIM(SNAP-REC)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF SNAP-REC(1:4) = "TVA="
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO SQL-CODE
+           MOVE SPACES TO SQL-LIB
+           UNSTRING SNAP-REC DELIMITED BY "|"
+               INTO SQL-CODE SQL-LIB PU-ALPHA QTE-ALPHA
+                    SEUIL-ALPHA TVA-ALPHA
+           END-UNSTRING
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(PU-ALPHA)) NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(QTE-ALPHA)) NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(PU-ALPHA) TO SQL-PU
+           MOVE FUNCTION NUMVAL(QTE-ALPHA) TO SQL-QTE
+           COMPUTE SQL-MONTANT = SQL-PU * SQL-QTE
+           MOVE WS-DATE-EDIT TO SQL-SNAPSHOT-DATE
+           MOVE SNAP-FILENAME TO SQL-SNAPSHOT-FILE
+
+           MOVE "INSERT" TO WS-ETAPE
+           EXEC SQL
+               INSERT INTO stock_historique
+                   (code, libelle, pu, qte, montant,
+                    snapshot_date, snapshot_file)
+               VALUES (:SQL-CODE, :SQL-LIB, :SQL-PU, :SQL-QTE,
+                       :SQL-MONTANT, :SQL-SNAPSHOT-DATE,
+                       :SQL-SNAPSHOT-FILE)
+           END-EXEC
+           PERFORM VERIFIER-SQLCODE
+
+           ADD 1 TO NB-LIGNES-CHARGEES
+           .
