@@ -1,12 +1,128 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BONJOURCOUNT.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01    I    PIC 9(2).
-       
-       PROCEDURE DIVISION.
-              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                  DISPLAY "Bonjour ", I
-              END-PERFORM.
-              STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BONJOURCOUNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-COUNT-FILE ASSIGN TO "bonjour_run_count.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-COUNT-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO "bonjour_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-COUNT-FILE.
+       01  RUN-COUNT-REC            PIC 9(9).
+
+       FD  LOG-FILE.
+       01  LOG-REC                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01    I    PIC 9(2).
+       01  NB-ITERATIONS            PIC 9(2) VALUE 5.
+
+      *> bonjour_run_count.txt holds a single line with the total
+      *> number of times BONJOURCOUNT has ever run - read, bumped by
+      *> one and rewritten (fresh snapshot, same as big_fib_restart.txt)
+      *> on every run, the same OPEN INPUT / OPEN OUTPUT control-file
+      *> idiom big_fibonacci.cbl uses for its checkpoint file.
+       01  RUN-COUNT-STATUS         PIC XX.
+       01  WS-TOTAL-RUNS            PIC 9(9) VALUE 0.
+
+      *> bonjour_log.txt is an append-only audit trail, one line per
+      *> run (date, iteration count) - the same OPEN EXTEND +
+      *> FILE-STATUS-"35"-creates-it-with-a-header idiom
+      *> fibonacci.cbl's OUVRIR-RAPPORT uses for its CSV report file.
+       01  LOG-STATUS               PIC XX.
+       01  WS-DATE                  PIC X(8).
+       01  WS-DATE-EDIT.
+           05  WS-DATE-YEAR         PIC X(4).
+           05  FILLER               PIC X VALUE "-".
+           05  WS-DATE-MONTH        PIC X(2).
+           05  FILLER               PIC X VALUE "-".
+           05  WS-DATE-DAY          PIC X(2).
+       01  NB-ITERATIONS-EDIT       PIC Z9.
+
+      *> Appends a standard start/end/return-code line to joblog.txt
+      *> (request 048), so operations has one place to see every run.
+       01  WS-JOBLOG-PROGRAM        PIC X(20) VALUE "BONJOURCOUNT".
+       01  WS-JOBLOG-EVENT          PIC X(5).
+       01  WS-JOBLOG-RC             PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+              MOVE "START" TO WS-JOBLOG-EVENT
+              CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                  WS-JOBLOG-RC
+
+              PERFORM CHARGER-COMPTEUR
+              ADD 1 TO WS-TOTAL-RUNS
+              PERFORM SAUVEGARDER-COMPTEUR
+
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-ITERATIONS
+                  DISPLAY "Bonjour ", I
+              END-PERFORM.
+              PERFORM JOURNALISER-EXECUTION
+              DISPLAY "Nombre total d'executions : " WS-TOTAL-RUNS
+
+              MOVE "END" TO WS-JOBLOG-EVENT
+              CALL "JOB-LOG" USING WS-JOBLOG-PROGRAM WS-JOBLOG-EVENT
+                  WS-JOBLOG-RC
+              STOP RUN.
+
+      *> Reads the cumulative run count left by the previous run, if
+      *> any; a missing file (first-ever run) leaves it at zero.
+       CHARGER-COMPTEUR.
+           MOVE 0 TO WS-TOTAL-RUNS
+           OPEN INPUT RUN-COUNT-FILE
+           IF RUN-COUNT-STATUS = "00"
+               READ RUN-COUNT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RUN-COUNT-REC TO WS-TOTAL-RUNS
+               END-READ
+               CLOSE RUN-COUNT-FILE
+           END-IF
+           .
+
+      *> Overwrites bonjour_run_count.txt with the new total - a fresh
+      *> snapshot each time, not an append, since only the latest
+      *> count is ever needed.
+       SAUVEGARDER-COMPTEUR.
+           OPEN OUTPUT RUN-COUNT-FILE
+           MOVE WS-TOTAL-RUNS TO RUN-COUNT-REC
+           WRITE RUN-COUNT-REC
+           CLOSE RUN-COUNT-FILE
+           .
+
+      *> Appends one "date,iterations" line to bonjour_log.txt for
+      *> this run - template for auditing other loop-driven batch
+      *> steps, per the request.
+       JOURNALISER-EXECUTION.
+           OPEN EXTEND LOG-FILE
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+               MOVE "date,iterations" TO LOG-REC
+               WRITE LOG-REC
+               CLOSE LOG-FILE
+               OPEN EXTEND LOG-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE
+           MOVE WS-DATE(1:4) TO WS-DATE-YEAR
+           MOVE WS-DATE(5:2) TO WS-DATE-MONTH
+           MOVE WS-DATE(7:2) TO WS-DATE-DAY
+           MOVE NB-ITERATIONS TO NB-ITERATIONS-EDIT
+
+           MOVE SPACES TO LOG-REC
+           STRING WS-DATE-EDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(NB-ITERATIONS-EDIT) DELIMITED BY SIZE
+             INTO LOG-REC
+           END-STRING
+           WRITE LOG-REC
+           CLOSE LOG-FILE
+           .
